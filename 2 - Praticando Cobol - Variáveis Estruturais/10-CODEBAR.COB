@@ -11,11 +11,23 @@
        WORKING-STORAGE SECTION.
 
        01 PRODUTO.
-          05 CODIGO           PIC 9(06).
-          05 FILLER           VALUE "|".
-          05 LOTE             PIC 9(04).
-          05 FILLER           VALUE "|".
-          05 VALIDADE         PIC 9(08).
+          05 CODIGO               PIC 9(06).
+          05 FILLER               VALUE "|".
+          05 LOTE                 PIC 9(04).
+          05 FILLER               VALUE "|".
+          05 VALIDADE             PIC 9(08).
+          05 FILLER               VALUE "|".
+          05 DIGITO-VERIFICADOR   PIC 9(01).
+
+      *------------------- APOIO AO CALCULO DO DIGITO MOD-10 ----------*
+       01 WS-COD-ALFA          PIC X(06).
+       01 WS-COD-IDX           PIC 9(01) VALUE 1.
+       01 WS-COD-POS           PIC 9(01) VALUE 1.
+       01 WS-COD-PESO          PIC 9(01) VALUE 0.
+       01 WS-COD-CHAR          PIC X(01).
+       01 WS-COD-DIGITO        PIC 9(01) VALUE 0.
+       01 WS-COD-SOMA          PIC 9(03) VALUE 0.
+       01 WS-COD-RESTO         PIC 9(01) VALUE 0.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -25,7 +37,39 @@
            MOVE 7890          TO LOTE.
            MOVE 20280419      TO VALIDADE.
 
+           PERFORM CALCULAR-DIGITO.
+
            DISPLAY PRODUTO.
 
            STOP RUN.
-       END PROGRAM 10-CODEBAR.
\ No newline at end of file
+
+      *------------------- MOD-10 (ESTILO GTIN) SOBRE O CODIGO --------*
+       CALCULAR-DIGITO    SECTION.
+           MOVE CODIGO  TO WS-COD-ALFA.
+           MOVE 1       TO WS-COD-IDX.
+           MOVE 0       TO WS-COD-SOMA.
+
+           PERFORM SOMAR-DIGITO-CODIGO UNTIL WS-COD-IDX > 6.
+
+           COMPUTE WS-COD-RESTO = FUNCTION MOD(WS-COD-SOMA, 10).
+           IF WS-COD-RESTO = 0
+              MOVE 0 TO DIGITO-VERIFICADOR
+           ELSE
+              COMPUTE DIGITO-VERIFICADOR = 10 - WS-COD-RESTO
+           END-IF.
+
+       SOMAR-DIGITO-CODIGO    SECTION.
+           MOVE WS-COD-ALFA (WS-COD-IDX:1) TO WS-COD-CHAR.
+           MOVE WS-COD-CHAR                TO WS-COD-DIGITO.
+           COMPUTE WS-COD-POS = 7 - WS-COD-IDX.
+
+           IF FUNCTION MOD(WS-COD-POS, 2) = 1
+              MOVE 3 TO WS-COD-PESO
+           ELSE
+              MOVE 1 TO WS-COD-PESO
+           END-IF.
+
+           COMPUTE WS-COD-SOMA = WS-COD-SOMA +
+                   (WS-COD-DIGITO * WS-COD-PESO).
+           ADD 1 TO WS-COD-IDX.
+       END PROGRAM 10-CODEBAR.
