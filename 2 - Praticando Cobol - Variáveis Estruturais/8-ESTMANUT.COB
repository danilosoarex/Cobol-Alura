@@ -0,0 +1,87 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. 8-ESTMANUT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE ASSIGN TO "..\DADOS\ESTOQUE.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-FS-ESTOQUE
+           RECORD KEY IS WS-ESTOQUE-CHAVE.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESTOQUE.
+       01  WS-ESTOQUE-REG.
+           05 WS-ESTOQUE-CHAVE.
+              10 WS-ESTOQUE-DEPOSITO   PIC X(10).
+              10 WS-ESTOQUE-PRODUTO    PIC X(01).
+           05 WS-ESTOQUE-QTD           PIC 9(05).
+           05 WS-ESTOQUE-PONTO-REP     PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-ESTOQUE            PIC 9(02) VALUE ZEROS.
+       01 WS-DEPOSITO              PIC X(10).
+       01 WS-PRODUTO                PIC X(01).
+       01 WS-QTD-AJUSTE             PIC S9(05).
+       01 WS-PONTO-REP               PIC 9(05).
+       01 WS-CONTINUA               PIC X(01) VALUE "S".
+           88 WS-CONTINUA-SIM       VALUE "S".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O ESTOQUE.
+           IF WS-FS-ESTOQUE EQUAL 35
+              CLOSE ESTOQUE
+              OPEN OUTPUT ESTOQUE
+              CLOSE ESTOQUE
+              OPEN I-O ESTOQUE
+           END-IF.
+           IF WS-FS-ESTOQUE NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ESTOQUE " WS-FS-ESTOQUE
+              STOP RUN
+           END-IF.
+
+           PERFORM AJUSTAR UNTIL NOT WS-CONTINUA-SIM.
+
+           CLOSE ESTOQUE.
+           STOP RUN.
+
+      *------------------- LANCA UM AJUSTE DE QUANTIDADE NO DEPOSITO --*
+       AJUSTAR    SECTION.
+           DISPLAY "DEPOSITO (CODIGO)          : ".
+              ACCEPT WS-DEPOSITO.
+           DISPLAY "PRODUTO (A, B, C...)       : ".
+              ACCEPT WS-PRODUTO.
+           DISPLAY "QUANTIDADE A AJUSTAR (+/-) : ".
+              ACCEPT WS-QTD-AJUSTE.
+           DISPLAY "PONTO DE REPOSICAO         : ".
+              ACCEPT WS-PONTO-REP.
+
+           MOVE WS-DEPOSITO TO WS-ESTOQUE-DEPOSITO.
+           MOVE WS-PRODUTO  TO WS-ESTOQUE-PRODUTO.
+
+           READ ESTOQUE KEY IS WS-ESTOQUE-CHAVE.
+
+           IF WS-FS-ESTOQUE EQUAL ZEROS
+              COMPUTE WS-ESTOQUE-QTD = WS-ESTOQUE-QTD + WS-QTD-AJUSTE
+              MOVE WS-PONTO-REP TO WS-ESTOQUE-PONTO-REP
+              REWRITE WS-ESTOQUE-REG
+           ELSE
+              IF WS-QTD-AJUSTE < 0
+                 DISPLAY "ITEM NAO CADASTRADO - AJUSTE NEGATIVO"
+              ELSE
+                 MOVE WS-QTD-AJUSTE TO WS-ESTOQUE-QTD
+                 MOVE WS-PONTO-REP  TO WS-ESTOQUE-PONTO-REP
+                 WRITE WS-ESTOQUE-REG
+              END-IF
+           END-IF.
+
+           DISPLAY "CONTINUAR (S/N)            : ".
+              ACCEPT WS-CONTINUA.
+       END PROGRAM 8-ESTMANUT.
