@@ -5,22 +5,62 @@
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
-       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT FATURAS ASSIGN TO "..\DADOS\FATURAS.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-FATURAS.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  FATURAS.
+       01  WS-FATURA-REG.
+           05 WS-FATURA-VALOR       PIC 9(05)V99.
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-FATURAS            PIC 9(02) VALUE ZEROS.
 
        01 VALOR-FATURA         PIC 9(5)V99.
        01 VALOR-FATURA-EDITADO PIC Z(05).99.
 
+       01 WS-TOTAL-FATURAS-N   PIC 9(09)V99 VALUE ZEROS.
+       01 WS-TOTAL-FATURAS     PIC Z(08).99.
+       01 WS-QTD-FATURAS       PIC 9(05) VALUE ZEROS.
+
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           
-           MOVE 00235.40 TO VALOR-FATURA.
-           MOVE VALOR-FATURA TO VALOR-FATURA-EDITADO.
-
-           DISPLAY "TOTAL DA FATURA: " VALOR-FATURA-EDITADO.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL WS-FS-FATURAS EQUAL 10.
+           PERFORM FINALIZAR.
 
            STOP RUN.
-       END PROGRAM 7-VLRFNC.
\ No newline at end of file
+
+       INICIAR    SECTION.
+           OPEN INPUT FATURAS.
+           IF WS-FS-FATURAS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO FATURAS " WS-FS-FATURAS
+              STOP RUN
+           END-IF.
+
+           READ FATURAS.
+
+       PROCESSAR    SECTION.
+           MOVE WS-FATURA-VALOR TO VALOR-FATURA.
+           MOVE VALOR-FATURA    TO VALOR-FATURA-EDITADO.
+
+           DISPLAY "FATURA: " VALOR-FATURA-EDITADO.
+
+           ADD VALOR-FATURA TO WS-TOTAL-FATURAS-N.
+           ADD 1            TO WS-QTD-FATURAS.
+
+           READ FATURAS.
+
+       FINALIZAR    SECTION.
+           MOVE WS-TOTAL-FATURAS-N TO WS-TOTAL-FATURAS.
+
+           DISPLAY "FATURAS PROCESSADAS : " WS-QTD-FATURAS.
+           DISPLAY "TOTAL DO LOTE       : " WS-TOTAL-FATURAS.
+
+           CLOSE FATURAS.
+       END PROGRAM 7-VLRFNC.
