@@ -5,18 +5,101 @@
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
-       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT EXTRATO ASSIGN TO "..\DADOS\EXTRATO.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-FS-EXTRATO
+           RECORD KEY IS EXTRATO-CHAVE.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRATO.
+       01  EXTRATO-REG.
+           05 EXTRATO-CHAVE.
+              10 EXTRATO-CONTA      PIC X(04).
+              10 EXTRATO-SEQ        PIC 9(06).
+           05 EXTRATO-DATA          PIC 9(08).
+           05 EXTRATO-TIPO          PIC X(01).
+           05 EXTRATO-VALOR         PIC 9(07)V99.
+           05 EXTRATO-SALDO         PIC S9(07)V99.
+
        WORKING-STORAGE SECTION.
-       01 WS-SALDO             PIC +Z(06).99.
+       01 WS-FS-EXTRATO            PIC 9(02) VALUE ZEROS.
+       01 WS-CONTA                 PIC X(04) VALUE "0001".
+       01 WS-VALOR-MOVIMENTO       PIC S9(07)V99 VALUE -1450.75.
+       01 WS-SALDO-ANTERIOR        PIC S9(07)V99 VALUE 0.
+       01 WS-SALDO-ATUAL           PIC S9(07)V99 VALUE 0.
+       01 WS-ULTIMA-SEQ            PIC 9(06) VALUE 0.
+       01 WS-SALDO                 PIC +Z(06).99.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           
-           MOVE -1450.75 TO WS-SALDO
-
-           DISPLAY "SALDO ATUAL: " WS-SALDO
+           PERFORM INICIAR.
+           PERFORM LOCALIZAR-ULTIMO-LANCAMENTO.
+           PERFORM LANCAR-MOVIMENTO.
+           PERFORM FINALIZAR.
 
            STOP RUN.
+
+       INICIAR    SECTION.
+           OPEN I-O EXTRATO.
+           IF WS-FS-EXTRATO EQUAL 35
+              CLOSE EXTRATO
+              OPEN OUTPUT EXTRATO
+              CLOSE EXTRATO
+              OPEN I-O EXTRATO
+           END-IF.
+           IF WS-FS-EXTRATO NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO EXTRATO " WS-FS-EXTRATO
+              STOP RUN
+           END-IF.
+
+      *------------------- BUSCA O ULTIMO LANCAMENTO DA CONTA ------*
+       LOCALIZAR-ULTIMO-LANCAMENTO    SECTION.
+           MOVE WS-CONTA TO EXTRATO-CONTA.
+           MOVE 0        TO EXTRATO-SEQ.
+
+           START EXTRATO KEY IS NOT LESS THAN EXTRATO-CHAVE.
+           IF WS-FS-EXTRATO EQUAL ZEROS
+              READ EXTRATO NEXT RECORD
+              PERFORM LER-LANCAMENTO
+                  UNTIL WS-FS-EXTRATO NOT EQUAL ZEROS
+                     OR EXTRATO-CONTA NOT EQUAL WS-CONTA
+           END-IF.
+
+       LER-LANCAMENTO    SECTION.
+           MOVE EXTRATO-SALDO TO WS-SALDO-ANTERIOR.
+           MOVE EXTRATO-SEQ   TO WS-ULTIMA-SEQ.
+
+           READ EXTRATO NEXT RECORD.
+
+      *------------------- GRAVA O MOVIMENTO E ATUALIZA O SALDO ----*
+       LANCAR-MOVIMENTO    SECTION.
+           COMPUTE WS-SALDO-ATUAL =
+                   WS-SALDO-ANTERIOR + WS-VALOR-MOVIMENTO.
+           ADD 1 TO WS-ULTIMA-SEQ.
+
+           MOVE WS-CONTA               TO EXTRATO-CONTA.
+           MOVE WS-ULTIMA-SEQ           TO EXTRATO-SEQ.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO EXTRATO-DATA.
+
+           IF WS-VALOR-MOVIMENTO < 0
+              MOVE 'D' TO EXTRATO-TIPO
+              COMPUTE EXTRATO-VALOR = WS-VALOR-MOVIMENTO * -1
+           ELSE
+              MOVE 'C'              TO EXTRATO-TIPO
+              MOVE WS-VALOR-MOVIMENTO TO EXTRATO-VALOR
+           END-IF.
+
+           MOVE WS-SALDO-ATUAL TO EXTRATO-SALDO.
+           WRITE EXTRATO-REG.
+
+           MOVE WS-SALDO-ATUAL TO WS-SALDO.
+
+       FINALIZAR    SECTION.
+           DISPLAY "SALDO ATUAL: " WS-SALDO.
+
+           CLOSE EXTRATO.
        END PROGRAM 5-SINALNUM.
