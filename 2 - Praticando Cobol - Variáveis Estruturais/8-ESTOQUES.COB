@@ -5,51 +5,91 @@
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
-       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE ASSIGN TO "..\DADOS\ESTOQUE.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-ESTOQUE
+           RECORD KEY IS WS-ESTOQUE-CHAVE.
       *-----------------------------------------------------------------
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 DEPOSITO1.
-          05 PRODUTO-A             PIC 9(02).
-          05 PRODUTO-B             PIC 9(02).
-          05 PRODUTO-C             PIC 9(02).
+       FILE SECTION.
+       FD  ESTOQUE.
+       01  WS-ESTOQUE-REG.
+           05 WS-ESTOQUE-CHAVE.
+              10 WS-ESTOQUE-DEPOSITO   PIC X(10).
+              10 WS-ESTOQUE-PRODUTO    PIC X(01).
+           05 WS-ESTOQUE-QTD           PIC 9(05).
+           05 WS-ESTOQUE-PONTO-REP     PIC 9(05).
 
-       01 DEPOSITO2.
-          05 PRODUTO-A             PIC 9(02).
-          05 PRODUTO-B             PIC 9(02).
-          05 PRODUTO-C             PIC 9(02).  
+       WORKING-STORAGE SECTION.
+       01 WS-FS-ESTOQUE            PIC 9(02) VALUE ZEROS.
 
-       01 TOTAL-A                  PIC 9(03).
-       01 TOTAL-B                  PIC 9(03).
-       01 TOTAL-C                  PIC 9(03).
+      *------------------- TOTAIS POR PRODUTO, APURADOS NA LEITURA ----*
+       01 WS-TOTAIS-TAB.
+           05 WS-TOTAL OCCURS 20 TIMES.
+              10 WS-TOTAL-PRODUTO    PIC X(01).
+              10 WS-TOTAL-QTD        PIC 9(05).
+       01 WS-TOTAL-ITENS            PIC 9(02) VALUE 0.
+       01 WS-TOTAL-IDX              PIC 9(02) VALUE 0.
+       01 WS-TOTAL-ACHADO           PIC 9(02) VALUE 0.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           
-           MOVE 10 TO PRODUTO-A OF DEPOSITO1
-           MOVE 15 TO PRODUTO-B OF DEPOSITO1
-           MOVE 20 TO PRODUTO-C OF DEPOSITO1
-       
-           MOVE 5  TO PRODUTO-A OF DEPOSITO2
-           MOVE 10 TO PRODUTO-B OF DEPOSITO2
-           MOVE 5  TO PRODUTO-C OF DEPOSITO2
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL WS-FS-ESTOQUE EQUAL 10.
+           PERFORM FINALIZAR.
 
-           COMPUTE TOTAL-A = PRODUTO-A OF DEPOSITO1 + 
-                             PRODUTO-A OF DEPOSITO2
+           STOP RUN.
 
-           DISPLAY "TOTAL A: " TOTAL-A
+       INICIAR    SECTION.
+           OPEN INPUT ESTOQUE.
+           IF WS-FS-ESTOQUE NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ESTOQUE " WS-FS-ESTOQUE
+              STOP RUN
+           END-IF.
 
-           COMPUTE TOTAL-B = PRODUTO-B OF DEPOSITO1 + 
-                             PRODUTO-B OF DEPOSITO2
+           READ ESTOQUE NEXT RECORD.
 
-           DISPLAY "TOTAL B: " TOTAL-B
+       PROCESSAR    SECTION.
+           PERFORM LOCALIZAR-OU-CRIAR-TOTAL.
+           ADD WS-ESTOQUE-QTD TO WS-TOTAL-QTD (WS-TOTAL-ACHADO).
 
-           COMPUTE TOTAL-C = PRODUTO-C OF DEPOSITO1 + 
-                             PRODUTO-C OF DEPOSITO2
+           READ ESTOQUE NEXT RECORD.
 
-           DISPLAY "TOTAL C: " TOTAL-C
+      *------------------- LOCALIZA O PRODUTO NA TABELA DE TOTAIS -----*
+      *  OU CRIA UMA NOVA LINHA QUANDO O PRODUTO AINDA NAO CONSTA      *
+       LOCALIZAR-OU-CRIAR-TOTAL    SECTION.
+           MOVE 0 TO WS-TOTAL-IDX.
+           MOVE 0 TO WS-TOTAL-ACHADO.
+           PERFORM PROCURAR-TOTAL
+               UNTIL WS-TOTAL-IDX = WS-TOTAL-ITENS
+                  OR WS-TOTAL-ACHADO NOT = 0.
 
-           STOP RUN.
-       END PROGRAM 8-ESTOQUES.
\ No newline at end of file
+           IF WS-TOTAL-ACHADO = 0
+              ADD 1 TO WS-TOTAL-ITENS
+              MOVE WS-ESTOQUE-PRODUTO
+                   TO WS-TOTAL-PRODUTO (WS-TOTAL-ITENS)
+              MOVE 0 TO WS-TOTAL-QTD (WS-TOTAL-ITENS)
+              MOVE WS-TOTAL-ITENS TO WS-TOTAL-ACHADO
+           END-IF.
+
+       PROCURAR-TOTAL    SECTION.
+           ADD 1 TO WS-TOTAL-IDX.
+           IF WS-TOTAL-PRODUTO (WS-TOTAL-IDX) = WS-ESTOQUE-PRODUTO
+              MOVE WS-TOTAL-IDX TO WS-TOTAL-ACHADO
+           END-IF.
+
+       FINALIZAR    SECTION.
+           MOVE 0 TO WS-TOTAL-IDX.
+           PERFORM EXIBIR-TOTAL UNTIL WS-TOTAL-IDX = WS-TOTAL-ITENS.
+
+           CLOSE ESTOQUE.
+
+       EXIBIR-TOTAL    SECTION.
+           ADD 1 TO WS-TOTAL-IDX.
+           DISPLAY "TOTAL " WS-TOTAL-PRODUTO (WS-TOTAL-IDX) ": "
+                   WS-TOTAL-QTD (WS-TOTAL-IDX).
+       END PROGRAM 8-ESTOQUES.
