@@ -5,19 +5,91 @@
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
-       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS ASSIGN TO "..\DADOS\VENDAS.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-VENDAS.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDAS.
+       01  WS-VENDA-REG.
+           05 WS-VENDA-LOJA         PIC X(04).
+           05 WS-VENDA-VALOR        PIC 9(05)V99.
+
        WORKING-STORAGE SECTION.
-       01 WS-LOJA1                  PIC 9(04)V99.
-       01 WS-LOJA2                  PIC 9(04)V99.
+       01 WS-FS-VENDAS              PIC 9(02) VALUE ZEROS.
        01 WS-RES                    PIC ZZZZZ.99.
+       01 WS-TOTAL-GERAL            PIC 9(07)V99 VALUE ZEROS.
+
+      *------------------- TOTAIS POR LOJA, APURADOS NA LEITURA ----*
+       01 WS-TOTAIS-TAB.
+           05 WS-TOTAL OCCURS 50 TIMES.
+              10 WS-TOTAL-LOJA      PIC X(04).
+              10 WS-TOTAL-VALOR     PIC 9(07)V99.
+       01 WS-TOTAL-ITENS            PIC 9(02) VALUE 0.
+       01 WS-TOTAL-IDX              PIC 9(02) VALUE 0.
+       01 WS-TOTAL-ACHADO           PIC 9(02) VALUE 0.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE 1023.45 TO WS-LOJA1.
-           MOVE 807.55  TO WS-LOJA2.
-           COMPUTE WS-RES = WS-LOJA1 + WS-LOJA2.
-           DISPLAY 'TOTAL: ' WS-RES.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL WS-FS-VENDAS EQUAL 10.
+           PERFORM FINALIZAR.
+
            STOP RUN.
+
+       INICIAR    SECTION.
+           OPEN INPUT VENDAS.
+           IF WS-FS-VENDAS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO VENDAS " WS-FS-VENDAS
+              STOP RUN
+           END-IF.
+
+           READ VENDAS.
+
+       PROCESSAR    SECTION.
+           PERFORM LOCALIZAR-OU-CRIAR-TOTAL.
+           ADD WS-VENDA-VALOR TO WS-TOTAL-VALOR (WS-TOTAL-ACHADO).
+           ADD WS-VENDA-VALOR TO WS-TOTAL-GERAL.
+
+           READ VENDAS.
+
+      *------------------- LOCALIZA A LOJA NA TABELA DE TOTAIS -----*
+      *  OU CRIA UMA NOVA LINHA QUANDO A LOJA AINDA NAO CONSTA      *
+       LOCALIZAR-OU-CRIAR-TOTAL    SECTION.
+           MOVE 0 TO WS-TOTAL-IDX.
+           MOVE 0 TO WS-TOTAL-ACHADO.
+           PERFORM PROCURAR-TOTAL
+               UNTIL WS-TOTAL-IDX = WS-TOTAL-ITENS
+                  OR WS-TOTAL-ACHADO NOT = 0.
+
+           IF WS-TOTAL-ACHADO = 0
+              ADD 1 TO WS-TOTAL-ITENS
+              MOVE WS-VENDA-LOJA
+                   TO WS-TOTAL-LOJA (WS-TOTAL-ITENS)
+              MOVE 0 TO WS-TOTAL-VALOR (WS-TOTAL-ITENS)
+              MOVE WS-TOTAL-ITENS TO WS-TOTAL-ACHADO
+           END-IF.
+
+       PROCURAR-TOTAL    SECTION.
+           ADD 1 TO WS-TOTAL-IDX.
+           IF WS-TOTAL-LOJA (WS-TOTAL-IDX) = WS-VENDA-LOJA
+              MOVE WS-TOTAL-IDX TO WS-TOTAL-ACHADO
+           END-IF.
+
+       FINALIZAR    SECTION.
+           MOVE 0 TO WS-TOTAL-IDX.
+           PERFORM EXIBIR-TOTAL UNTIL WS-TOTAL-IDX = WS-TOTAL-ITENS.
+
+           MOVE WS-TOTAL-GERAL TO WS-RES.
+           DISPLAY 'TOTAL: ' WS-RES.
+
+           CLOSE VENDAS.
+
+       EXIBIR-TOTAL    SECTION.
+           ADD 1 TO WS-TOTAL-IDX.
+           MOVE WS-TOTAL-VALOR (WS-TOTAL-IDX) TO WS-RES.
+           DISPLAY "LOJA " WS-TOTAL-LOJA (WS-TOTAL-IDX) ": " WS-RES.
        END PROGRAM 2-SOMAVLR.
