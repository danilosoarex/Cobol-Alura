@@ -19,6 +19,18 @@
           05 PARTE3      PIC 9(03).
           05 FILLLER     VALUE '-'.
           05 PARTE4      PIC 9(02).
+
+      *------------------- VALIDACAO DE CPF (MOD-11) ---------------*
+       01 WS-CPF-NUM             PIC 9(11).
+       01 WS-CPF-TAB REDEFINES WS-CPF-NUM.
+           05 WS-CPF-DIG         PIC 9(01) OCCURS 11.
+       01 WS-CPF-SOMA            PIC 9(04) COMP.
+       01 WS-CPF-RESTO           PIC 9(04) COMP.
+       01 WS-CPF-DV1             PIC 9(01).
+       01 WS-CPF-DV2             PIC 9(01).
+       01 WS-CPF-IDX             PIC 9(02) COMP.
+       01 WS-CPF-OK              PIC X(01) VALUE 'N'.
+           88 CPF-VALIDO         VALUE 'S'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -29,5 +41,61 @@
 
            DISPLAY "CPF FORMATADO: " CPF-FMTD
 
+           PERFORM VALIDAR-CPF.
+
+           IF CPF-VALIDO
+              DISPLAY "CPF VALIDO"
+           ELSE
+              DISPLAY "CPF INVALIDO"
+           END-IF.
+
            STOP RUN.
+
+      *------------------- CALCULO DOS DIGITOS VERIFICADORES ------*
+       VALIDAR-CPF   SECTION.
+           MOVE 'N'     TO WS-CPF-OK.
+           MOVE PARTE1  TO WS-CPF-NUM (1:3).
+           MOVE PARTE2  TO WS-CPF-NUM (4:3).
+           MOVE PARTE3  TO WS-CPF-NUM (7:3).
+           MOVE PARTE4  TO WS-CPF-NUM (10:2).
+
+           MOVE 0      TO WS-CPF-SOMA.
+           MOVE 1      TO WS-CPF-IDX.
+
+           PERFORM SOMAR-DV1 UNTIL WS-CPF-IDX > 9.
+
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA * 10, 11).
+           IF WS-CPF-RESTO EQUAL 10
+              MOVE 0 TO WS-CPF-DV1
+           ELSE
+              MOVE WS-CPF-RESTO TO WS-CPF-DV1
+           END-IF.
+
+           MOVE 0      TO WS-CPF-SOMA.
+           MOVE 1      TO WS-CPF-IDX.
+
+           PERFORM SOMAR-DV2 UNTIL WS-CPF-IDX > 9.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA + (WS-CPF-DV1 * 2).
+
+           COMPUTE WS-CPF-RESTO = FUNCTION MOD(WS-CPF-SOMA * 10, 11).
+           IF WS-CPF-RESTO EQUAL 10
+              MOVE 0 TO WS-CPF-DV2
+           ELSE
+              MOVE WS-CPF-RESTO TO WS-CPF-DV2
+           END-IF.
+
+           IF WS-CPF-DIG (10) EQUAL WS-CPF-DV1
+              AND WS-CPF-DIG (11) EQUAL WS-CPF-DV2
+              MOVE 'S' TO WS-CPF-OK
+           END-IF.
+
+       SOMAR-DV1     SECTION.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIG (WS-CPF-IDX) * (11 - WS-CPF-IDX)).
+           ADD 1 TO WS-CPF-IDX.
+
+       SOMAR-DV2     SECTION.
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                   (WS-CPF-DIG (WS-CPF-IDX) * (12 - WS-CPF-IDX)).
+           ADD 1 TO WS-CPF-IDX.
        END PROGRAM 4-CPFFMTD.
