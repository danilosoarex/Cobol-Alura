@@ -5,30 +5,86 @@
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
-       CONFIGURATION  SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT CLIORIG ASSIGN TO "..\DADOS\CLIORIG.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CLIORIG.
+
+           SELECT CLIDEST ASSIGN TO "..\DADOS\CLIDEST.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CLIDEST.
       *-----------------------------------------------------------------
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CLIENTE-ORIGEM.
-          05 NOME                PIC X(20).
-          05 IDADE               PIC 9(02).
+       FILE SECTION.
+      *------------------- LAYOUT ANTIGO (ANTES DE CPF/ENDERECO) ---*
+       FD  CLIORIG.
+       01  CLIENTE-ORIGEM.
+           05 CLI-ID               PIC 9(06).
+           05 NOME                 PIC X(30).
+           05 EMAIL                PIC X(40).
+           05 TELEFONE             PIC X(15).
+           05 LAST-CONTACT         PIC 9(08).
+           05 CLI-STATUS           PIC 9(01).
+
+      *------------------- LAYOUT ATUAL DO #CRM ---------------------*
+       FD  CLIDEST.
+       01  CLIENTE-DESTINO.
+           05 CLI-ID               PIC 9(06).
+           05 CPF                  PIC 9(11).
+           05 NOME                 PIC X(30).
+           05 EMAIL                PIC X(40).
+           05 TELEFONE             PIC X(15).
+           05 ENDERECO.
+              10 END-RUA           PIC X(30).
+              10 END-NUM           PIC X(06).
+              10 END-CEP           PIC 9(08).
+              10 END-CIDADE        PIC X(20).
+              10 END-UF            PIC X(02).
+           05 LAST-CONTACT         PIC 9(08).
+           05 CLI-STATUS           PIC 9(01).
 
-       01 CLIENTE-DESTINO.
-          05 NOME                PIC X(20).
-          05 IDADE               PIC 9(02).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLIORIG            PIC 9(02) VALUE ZEROS.
+       01 WS-FS-CLIDEST            PIC 9(02) VALUE ZEROS.
+       01 WS-TOTAL-MIGRADOS        PIC 9(06) VALUE ZEROS.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           
-           MOVE "DANILO" TO NOME OF CLIENTE-ORIGEM.
-           MOVE 28       TO IDADE OF CLIENTE-ORIGEM. 
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL WS-FS-CLIORIG EQUAL 10.
+           PERFORM FINALIZAR.
+
+           STOP RUN.
 
+       INICIAR    SECTION.
+           OPEN INPUT  CLIORIG.
+           IF WS-FS-CLIORIG NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO CLIORIG " WS-FS-CLIORIG
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CLIDEST.
+           IF WS-FS-CLIDEST NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO CLIDEST " WS-FS-CLIDEST
+              STOP RUN
+           END-IF.
+
+           READ CLIORIG.
+
+      *------------------- MIGRA UM REGISTRO PARA O LAYOUT ATUAL ---*
+       PROCESSAR    SECTION.
+           INITIALIZE CLIENTE-DESTINO.
            MOVE CORRESPONDING CLIENTE-ORIGEM TO CLIENTE-DESTINO.
 
-           DISPLAY "DESTINO - Nome: " NOME OF CLIENTE-DESTINO.
-           DISPLAY "DESTINO - Idade: " IDADE OF CLIENTE-DESTINO.
+           WRITE CLIENTE-DESTINO.
+           ADD 1 TO WS-TOTAL-MIGRADOS.
 
-           STOP RUN.
-       END PROGRAM 6-TRFCMP.
\ No newline at end of file
+           READ CLIORIG.
+
+       FINALIZAR    SECTION.
+           DISPLAY "REGISTROS MIGRADOS: " WS-TOTAL-MIGRADOS.
+
+           CLOSE CLIORIG.
+           CLOSE CLIDEST.
+       END PROGRAM 6-TRFCMP.
