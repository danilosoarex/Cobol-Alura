@@ -5,16 +5,32 @@
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
-       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT CEPS ASSIGN TO "..\DADOS\CEPS.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CEPS.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  CEPS.
+       01  WS-CEP-REG.
+           05 WS-CEP-CODIGO         PIC 9(08).
+           05 WS-CEP-CIDADE         PIC X(20).
+           05 WS-CEP-UF             PIC X(02).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-CEPS                PIC 9(02) VALUE ZEROS.
+       01 WS-CEP-ACHADO             PIC X(01) VALUE 'N'.
+           88 WS-CEP-ENCONTRADO     VALUE 'S'.
 
        01 CLIENTE.
           05 ENDERECO.
              10 RUA                PIC X(30).
              10 NUM                PIC 9(03).
              10 CEP                PIC 9(08).
+             10 CIDADE              PIC X(20).
+             10 UF                  PIC X(02).
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -24,9 +40,43 @@
            MOVE 145               TO NUM OF ENDERECO OF CLIENTE.
            MOVE 12345678          TO CEP OF ENDERECO OF CLIENTE.
 
+           PERFORM LOCALIZAR-CEP.
+
            DISPLAY "RUA: "           RUA OF ENDERECO OF CLIENTE.
            DISPLAY "NUMERO: "        NUM OF ENDERECO OF CLIENTE.
            DISPLAY "CEP: "           CEP OF ENDERECO OF CLIENTE.
+           DISPLAY "CIDADE: "        CIDADE OF ENDERECO OF CLIENTE.
+           DISPLAY "UF: "            UF OF ENDERECO OF CLIENTE.
 
            STOP RUN.
-       END PROGRAM 9-CADASTRO.
\ No newline at end of file
+
+      *------------------- COMPLETA CIDADE/UF A PARTIR DO CEP ------*
+       LOCALIZAR-CEP    SECTION.
+           MOVE SPACES TO CIDADE OF ENDERECO OF CLIENTE.
+           MOVE SPACES TO UF     OF ENDERECO OF CLIENTE.
+           MOVE 'N'    TO WS-CEP-ACHADO.
+
+           OPEN INPUT CEPS.
+           IF WS-FS-CEPS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DOS CEPS " WS-FS-CEPS
+           ELSE
+              READ CEPS
+              PERFORM PROCURAR-CEP
+                  UNTIL WS-FS-CEPS EQUAL 10
+                     OR WS-CEP-ENCONTRADO
+              CLOSE CEPS
+           END-IF.
+
+           IF NOT WS-CEP-ENCONTRADO
+              DISPLAY "CEP NAO CADASTRADO NA TABELA"
+           END-IF.
+
+       PROCURAR-CEP    SECTION.
+           IF WS-CEP-CODIGO EQUAL CEP OF ENDERECO OF CLIENTE
+              MOVE WS-CEP-CIDADE TO CIDADE OF ENDERECO OF CLIENTE
+              MOVE WS-CEP-UF     TO UF     OF ENDERECO OF CLIENTE
+              MOVE 'S'           TO WS-CEP-ACHADO
+           ELSE
+              READ CEPS
+           END-IF.
+       END PROGRAM 9-CADASTRO.
