@@ -0,0 +1,125 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. 10-CODEBAR-LOTE.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO "..\DADOS\PRODUTOS.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PRODUTOS.
+
+           SELECT BARCODES ASSIGN TO "..\DADOS\BARCODES.PRT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-BARCODES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTOS.
+       01  WS-PRODUTOS-REG.
+           05 WS-PRODUTOS-CODIGO      PIC 9(06).
+           05 WS-PRODUTOS-LOTE        PIC 9(04).
+           05 WS-PRODUTOS-VALIDADE    PIC 9(08).
+
+       FD  BARCODES.
+       01  WS-BARCODES-LINHA          PIC X(22).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-PRODUTOS           PIC 9(02) VALUE ZEROS.
+       01 WS-FS-BARCODES           PIC 9(02) VALUE ZEROS.
+       01 WS-TOTAL-GERADOS         PIC 9(05) VALUE 0.
+
+       01 PRODUTO.
+          05 CODIGO               PIC 9(06).
+          05 FILLER               VALUE "|".
+          05 LOTE                 PIC 9(04).
+          05 FILLER               VALUE "|".
+          05 VALIDADE             PIC 9(08).
+          05 FILLER               VALUE "|".
+          05 DIGITO-VERIFICADOR   PIC 9(01).
+
+      *------------------- APOIO AO CALCULO DO DIGITO MOD-10 ----------*
+       01 WS-COD-ALFA          PIC X(06).
+       01 WS-COD-IDX           PIC 9(01) VALUE 1.
+       01 WS-COD-POS           PIC 9(01) VALUE 1.
+       01 WS-COD-PESO          PIC 9(01) VALUE 0.
+       01 WS-COD-CHAR          PIC X(01).
+       01 WS-COD-DIGITO        PIC 9(01) VALUE 0.
+       01 WS-COD-SOMA          PIC 9(03) VALUE 0.
+       01 WS-COD-RESTO         PIC 9(01) VALUE 0.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL WS-FS-PRODUTOS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           STOP RUN.
+
+       INICIAR    SECTION.
+           OPEN INPUT PRODUTOS.
+           IF WS-FS-PRODUTOS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO PRODUTOS " WS-FS-PRODUTOS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT BARCODES.
+           IF WS-FS-BARCODES NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO BARCODES " WS-FS-BARCODES
+              STOP RUN
+           END-IF.
+
+           READ PRODUTOS.
+
+       PROCESSAR    SECTION.
+           MOVE WS-PRODUTOS-CODIGO    TO CODIGO.
+           MOVE WS-PRODUTOS-LOTE      TO LOTE.
+           MOVE WS-PRODUTOS-VALIDADE  TO VALIDADE.
+
+           PERFORM CALCULAR-DIGITO.
+
+           MOVE PRODUTO TO WS-BARCODES-LINHA.
+           WRITE WS-BARCODES-LINHA.
+           ADD 1 TO WS-TOTAL-GERADOS.
+
+           READ PRODUTOS.
+
+      *------------------- MOD-10 (ESTILO GTIN) SOBRE O CODIGO --------*
+       CALCULAR-DIGITO    SECTION.
+           MOVE CODIGO  TO WS-COD-ALFA.
+           MOVE 1       TO WS-COD-IDX.
+           MOVE 0       TO WS-COD-SOMA.
+
+           PERFORM SOMAR-DIGITO-CODIGO UNTIL WS-COD-IDX > 6.
+
+           COMPUTE WS-COD-RESTO = FUNCTION MOD(WS-COD-SOMA, 10).
+           IF WS-COD-RESTO = 0
+              MOVE 0 TO DIGITO-VERIFICADOR
+           ELSE
+              COMPUTE DIGITO-VERIFICADOR = 10 - WS-COD-RESTO
+           END-IF.
+
+       SOMAR-DIGITO-CODIGO    SECTION.
+           MOVE WS-COD-ALFA (WS-COD-IDX:1) TO WS-COD-CHAR.
+           MOVE WS-COD-CHAR                TO WS-COD-DIGITO.
+           COMPUTE WS-COD-POS = 7 - WS-COD-IDX.
+
+           IF FUNCTION MOD(WS-COD-POS, 2) = 1
+              MOVE 3 TO WS-COD-PESO
+           ELSE
+              MOVE 1 TO WS-COD-PESO
+           END-IF.
+
+           COMPUTE WS-COD-SOMA = WS-COD-SOMA +
+                   (WS-COD-DIGITO * WS-COD-PESO).
+           ADD 1 TO WS-COD-IDX.
+
+       FINALIZAR    SECTION.
+           DISPLAY "BARRAS GERADAS: " WS-TOTAL-GERADOS.
+
+           CLOSE PRODUTOS.
+           CLOSE BARCODES.
+       END PROGRAM 10-CODEBAR-LOTE.
