@@ -5,26 +5,114 @@
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
-       CONFIGURATION  SECTION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO "..\DADOS\FUNCIONARIOS.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-FUNC.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS.
+       01  WS-FUNC-REG.
+           05 WS-FUNC-NOME           PIC X(20).
+           05 WS-FUNC-DEPTM          PIC X(03).
+           05 WS-FUNC-SALARIO        PIC 9(07)V99.
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-FUNC                PIC 9(02) VALUE ZEROS.
        01 WS-NOME                   PIC X(20).
        01 WS-DEPTM                  PIC X(03).
        01 WS-SALARIO                PIC Z(09).99.
+       01 WS-IMPOSTO-N              PIC 9(07)V99 VALUE ZEROS.
        01 WS-IMPOSTO                PIC Z(09).99.
+       01 WS-TOTAL-FOLHA-N          PIC 9(09)V99 VALUE ZEROS.
+       01 WS-TOTAL-FOLHA            PIC Z(09).99.
+
+      *------------------- TABELA PROGRESSIVA DO IMPOSTO --------------*
+       01 WS-TABELA-IMPOSTO.
+           05 WS-FAIXA OCCURS 5 TIMES.
+               10 WS-FAIXA-PISO      PIC 9(07)V99.
+               10 WS-FAIXA-ALIQUOTA  PIC 9V999.
+               10 WS-FAIXA-DEDUCAO   PIC 9(05)V99.
+       01 WS-FAIXA-IDX               PIC 9(01) VALUE 1.
+       01 WS-FAIXA-ACHADA            PIC 9(01) VALUE 1.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE "DANILO" TO WS-NOME
-           MOVE "RH1"    TO WS-DEPTM
-           MOVE 3200.50  TO WS-SALARIO
-           MOVE 480.08   TO WS-IMPOSTO
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL WS-FS-FUNC EQUAL 10.
+           PERFORM FINALIZAR.
+
+           STOP RUN.
+
+       INICIAR    SECTION.
+           MOVE 0000000.00 TO WS-FAIXA-PISO     (1).
+           MOVE 0.000      TO WS-FAIXA-ALIQUOTA (1).
+           MOVE 00000.00   TO WS-FAIXA-DEDUCAO  (1).
+
+           MOVE 0002259.21 TO WS-FAIXA-PISO     (2).
+           MOVE 0.075      TO WS-FAIXA-ALIQUOTA (2).
+           MOVE 00169.44   TO WS-FAIXA-DEDUCAO  (2).
+
+           MOVE 0002826.66 TO WS-FAIXA-PISO     (3).
+           MOVE 0.150      TO WS-FAIXA-ALIQUOTA (3).
+           MOVE 00381.44   TO WS-FAIXA-DEDUCAO  (3).
+
+           MOVE 0003751.06 TO WS-FAIXA-PISO     (4).
+           MOVE 0.225      TO WS-FAIXA-ALIQUOTA (4).
+           MOVE 00662.77   TO WS-FAIXA-DEDUCAO  (4).
+
+           MOVE 0004664.68 TO WS-FAIXA-PISO     (5).
+           MOVE 0.275      TO WS-FAIXA-ALIQUOTA (5).
+           MOVE 00896.00   TO WS-FAIXA-DEDUCAO  (5).
 
-           DISPLAY "FUNCIONÁRIO:  "    WS-NOME 
+           OPEN INPUT FUNCIONARIOS.
+           IF WS-FS-FUNC NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO FUNCIONARIOS " WS-FS-FUNC
+              STOP RUN
+           END-IF.
+
+           READ FUNCIONARIOS.
+
+       PROCESSAR    SECTION.
+           MOVE WS-FUNC-NOME    TO WS-NOME.
+           MOVE WS-FUNC-DEPTM   TO WS-DEPTM.
+           MOVE WS-FUNC-SALARIO TO WS-SALARIO.
+           PERFORM CALCULAR-IMPOSTO.
+           ADD     WS-FUNC-SALARIO TO WS-TOTAL-FOLHA-N.
+
+           DISPLAY "FUNCIONÁRIO:  "    WS-NOME
            DISPLAY "DEPARTAMENTO: "    WS-DEPTM
            DISPLAY "SALÁRIO: "         WS-SALARIO
            DISPLAY "IMPOSTO: "         WS-IMPOSTO
+           DISPLAY " ".
 
-           STOP RUN.
+           READ FUNCIONARIOS.
+
+      *------------------- LOCALIZA A FAIXA E APLICA O IMPOSTO --------*
+       CALCULAR-IMPOSTO    SECTION.
+           MOVE 1 TO WS-FAIXA-IDX.
+           MOVE 1 TO WS-FAIXA-ACHADA.
+           PERFORM LOCALIZAR-FAIXA UNTIL WS-FAIXA-IDX > 5.
+
+           COMPUTE WS-IMPOSTO-N =
+                   WS-FUNC-SALARIO * WS-FAIXA-ALIQUOTA (WS-FAIXA-ACHADA)
+                   - WS-FAIXA-DEDUCAO (WS-FAIXA-ACHADA).
+           IF WS-IMPOSTO-N < 0
+              MOVE 0 TO WS-IMPOSTO-N
+           END-IF.
+           MOVE WS-IMPOSTO-N TO WS-IMPOSTO.
+
+       LOCALIZAR-FAIXA    SECTION.
+           IF WS-FUNC-SALARIO >= WS-FAIXA-PISO (WS-FAIXA-IDX)
+              MOVE WS-FAIXA-IDX TO WS-FAIXA-ACHADA
+           END-IF.
+           ADD 1 TO WS-FAIXA-IDX.
+
+       FINALIZAR    SECTION.
+           MOVE WS-TOTAL-FOLHA-N TO WS-TOTAL-FOLHA.
+           DISPLAY "TOTAL DA FOLHA: " WS-TOTAL-FOLHA.
+
+           CLOSE FUNCIONARIOS.
        END PROGRAM 3-FOLHAPG.
