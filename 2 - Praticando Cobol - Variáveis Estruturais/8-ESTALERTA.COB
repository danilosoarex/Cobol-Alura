@@ -0,0 +1,66 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. 8-ESTALERTA.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ESTOQUE ASSIGN TO "..\DADOS\ESTOQUE.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-ESTOQUE
+           RECORD KEY IS WS-ESTOQUE-CHAVE.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESTOQUE.
+       01  WS-ESTOQUE-REG.
+           05 WS-ESTOQUE-CHAVE.
+              10 WS-ESTOQUE-DEPOSITO   PIC X(10).
+              10 WS-ESTOQUE-PRODUTO    PIC X(01).
+           05 WS-ESTOQUE-QTD           PIC 9(05).
+           05 WS-ESTOQUE-PONTO-REP     PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-ESTOQUE            PIC 9(02) VALUE ZEROS.
+       01 WS-TOTAL-ALERTAS         PIC 9(05) VALUE 0.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL WS-FS-ESTOQUE EQUAL 10.
+           PERFORM FINALIZAR.
+
+           STOP RUN.
+
+       INICIAR    SECTION.
+           OPEN INPUT ESTOQUE.
+           IF WS-FS-ESTOQUE NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ESTOQUE " WS-FS-ESTOQUE
+              STOP RUN
+           END-IF.
+
+           DISPLAY "ALERTA DE ESTOQUE BAIXO".
+           DISPLAY "-----------------------".
+
+           READ ESTOQUE NEXT RECORD.
+
+       PROCESSAR    SECTION.
+           IF WS-ESTOQUE-QTD < WS-ESTOQUE-PONTO-REP
+              DISPLAY "DEPOSITO: " WS-ESTOQUE-DEPOSITO
+                      " PRODUTO: " WS-ESTOQUE-PRODUTO
+                      " QTD: "     WS-ESTOQUE-QTD
+                      " PONTO: "   WS-ESTOQUE-PONTO-REP
+              ADD 1 TO WS-TOTAL-ALERTAS
+           END-IF.
+
+           READ ESTOQUE NEXT RECORD.
+
+       FINALIZAR    SECTION.
+           DISPLAY "TOTAL DE ALERTAS: " WS-TOTAL-ALERTAS.
+
+           CLOSE ESTOQUE.
+       END PROGRAM 8-ESTALERTA.
