@@ -5,26 +5,68 @@
        INPUT-OUTPUT   SECTION.
        FILE-CONTROL.
            SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
-           ORGANIZATION  IS  INDEXED 
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-CSV ASSIGN TO "..\DADOS\ARQCRM.CSV"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-CSV-FS.
+
+           SELECT ARQCRM-CKP ASSIGN TO "..\DADOS\ARQCRM.CKP"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-CKP-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCRM.
-       COPY  "#CRM". 
+       COPY  "#CRM".
+
+       FD  ARQCRM-CSV.
+       01  ARQCRM-CSV-LINHA        PIC X(132).
+
+       FD  ARQCRM-CKP.
+       01  ARQCRM-CKP-LINHA        PIC 9(06).
 
        WORKING-STORAGE     SECTION.
-       COPY "#CRM-WRK2".
+       COPY "#CRM-WRK".
        01  ARQCRM-FS         PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-CSV-FS      PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-CKP-FS      PIC 9(02) VALUE ZEROS.
 
-      *------------------- VARIAVEIS DE APOIO -------------------------* 
+      *------------------- VARIAVEIS DE APOIO -------------------------*
        01  WRK-SEGURATELA   PIC X(01) VALUE SPACES.
        01  WRK-TIPO-RELAT   PIC 9(01).
-       01  WRK-LINHA        PIC 9(01) VALUE 1.
-       01  WRK-TOTTIPO      PIC 9(03) VALUE 0.
+       01  WRK-MODO-SAIDA   PIC 9(01) VALUE 0.
+           88  SAIDA-TELA   VALUE 0.
+           88  SAIDA-CSV    VALUE 1.
+       01  WRK-LINHA        PIC 9(02) VALUE 1.
+       01  WRK-LINHA-TOPO   PIC 9(02) VALUE 1.
+       01  WRK-LINDET       PIC 9(02) VALUE 0.
+       01  WRK-TOTATIVOS    PIC 9(03) VALUE 0.
+       01  WRK-TOTINATIVOS  PIC 9(03) VALUE 0.
        01  WRK-TOTLIDOS     PIC 9(03) VALUE 0.
+       01  WRK-ID-EDIT      PIC 9(06).
+       01  WRK-STATUS-EDIT  PIC 9(01).
+       01  WRK-RETOMAR      PIC X(01) VALUE 'N'.
+       01  WRK-CKP-ACHADO   PIC X(01) VALUE 'N'.
+       01  WRK-CONTLIDOS-CKP PIC 9(03) VALUE 0.
+       01  WRK-ULTIMO-ID-LIDO PIC 9(06) VALUE 0.
+
+      *------------------- FILTRO OPCIONAL DE NOME --------------------*
+       01  WRK-FILTRO-NOME  PIC X(30) VALUE SPACES.
+       01  WRK-FILTRO-LEN   PIC 9(02) COMP VALUE 0.
+       01  WRK-FILTRO-TALLY PIC 9(02) COMP VALUE 0.
+       01  WRK-NOME-MAIUSC  PIC X(30).
+       01  WRK-FILTRO-MAIUSC PIC X(30).
+       01  WRK-NOME-ANTES   PIC X(30).
+       01  WRK-NOME-DEPOIS  PIC X(30).
+       01  WRK-NOME-OK      PIC X(01) VALUE 'S'.
+           88  NOME-CONFERE VALUE 'S'.
 
        01 WRK-CABEC.
            05 FILLER                  PIC X(04) VALUE "ID".
@@ -39,7 +81,7 @@
            PERFORM INICIAR.
            PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
            PERFORM FINALIZAR.
-       
+
            GOBACK.
 
        INICIAR    SECTION.
@@ -48,45 +90,182 @@
            IF ARQCRM-FS NOT EQUAL ZEROS
               DISPLAY "ERRO NA ABERTURA "     LINE 01 COLUMN 01
               ACCEPT WRK-SEGURATELA           LINE 02 COLUMN 01
-              GOBACK 
+              GOBACK
            END-IF.
 
-           READ ARQCRM.
+           DISPLAY "RETOMAR DO PONTO DE CONTROLE ANTERIOR (S/N)?"
+                                           LINE WRK-LINHA COLUMN 01.
+            ACCEPT WRK-RETOMAR             LINE WRK-LINHA COLUMN 46.
+           ADD 2 TO WRK-LINHA.
+
+           PERFORM POSICIONAR-LEITURA.
+
            DISPLAY "TIPO DE RELATORIO"     LINE WRK-LINHA COLUMN 01.
-           DISPLAY "(0)Ativo / (1)Inativo" LINE WRK-LINHA + 1 COLUMN 01.
-            ACCEPT WRK-TIPO-RELAT          LINE WRK-LINHA + 1 COLUMN 25.
-           ADD 3 TO WRK-LINHA. 
-           
-           DISPLAY WRK-CABEC                 LINE WRK-LINHA COLUMN 01
-           ADD 1 TO WRK-LINHA.
+           DISPLAY "(0)Ativo (1)Inativo (2)Ambos"
+                                           LINE WRK-LINHA + 1 COLUMN 01.
+            ACCEPT WRK-TIPO-RELAT          LINE WRK-LINHA + 1 COLUMN 31.
+           ADD 2 TO WRK-LINHA.
 
+           DISPLAY "FILTRO DE NOME (BRANCO = TODOS)"
+                                           LINE WRK-LINHA COLUMN 01.
+            ACCEPT WRK-FILTRO-NOME         LINE WRK-LINHA COLUMN 34.
+           ADD 2 TO WRK-LINHA.
 
+           DISPLAY "SAIDA (0)TELA (1)CSV"  LINE WRK-LINHA COLUMN 01.
+            ACCEPT WRK-MODO-SAIDA          LINE WRK-LINHA COLUMN 23.
+           ADD 2 TO WRK-LINHA.
+
+           MOVE FUNCTION UPPER-CASE(WRK-FILTRO-NOME)
+                                          TO WRK-FILTRO-MAIUSC.
+           COMPUTE WRK-FILTRO-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WRK-FILTRO-MAIUSC)).
+
+           IF SAIDA-CSV
+              OPEN OUTPUT ARQCRM-CSV
+              MOVE "ID,NOME,EMAIL,TELEFONE,STATUS" TO ARQCRM-CSV-LINHA
+              WRITE ARQCRM-CSV-LINHA
+           ELSE
+              DISPLAY WRK-CABEC               LINE WRK-LINHA COLUMN 01
+              ADD 1 TO WRK-LINHA
+              MOVE WRK-LINHA TO WRK-LINHA-TOPO
+           END-IF.
+
+      *------------------- RETOMA DO ULTIMO PONTO DE CONTROLE ---------*
+       POSICIONAR-LEITURA    SECTION.
+           MOVE 'N' TO WRK-CKP-ACHADO.
+           IF WRK-RETOMAR EQUAL 'S'
+              OPEN INPUT ARQCRM-CKP
+              IF ARQCRM-CKP-FS EQUAL 00
+                 READ ARQCRM-CKP
+                 IF ARQCRM-CKP-FS EQUAL 00
+                    AND ARQCRM-CKP-LINHA NOT EQUAL 0
+                    MOVE ARQCRM-CKP-LINHA TO ARQCRM-ID
+                    MOVE 'S' TO WRK-CKP-ACHADO
+                 END-IF
+                 CLOSE ARQCRM-CKP
+              END-IF
+           END-IF.
+
+           IF WRK-CKP-ACHADO EQUAL 'S'
+              START ARQCRM KEY IS GREATER THAN ARQCRM-CHAVE
+           ELSE
+              MOVE LOW-VALUES TO ARQCRM-CHAVE
+              START ARQCRM KEY IS NOT LESS THAN ARQCRM-CHAVE
+           END-IF.
+
+           READ ARQCRM NEXT RECORD.
 
        PROCESSAR     SECTION.
       *--------- EXIBE REGISTRO DE ACORDO COM O TIPO SELECIONADO -------
-           IF ARQCRM-STATUS EQUAL WRK-TIPO-RELAT
-               MOVE ARQCRM-ID         TO WRK-ARQCRM-ID
-               MOVE ARQCRM-NOME       TO WRK-ARQCRM-NOME
-               MOVE ARQCRM-EMAIL      TO WRK-ARQCRM-EMAIL
-               MOVE ARQCRM-TELEFONE   TO WRK-ARQCRM-TELEFONE
-               DISPLAY WRK-ARQCRM-REGISTRO     LINE WRK-LINHA COLUMN 01
-               ADD 1 TO WRK-LINHA
-               ADD 1 TO WRK-TOTTIPO
+           PERFORM VERIFICAR-FILTRO-NOME.
+
+           IF NOT ARQCRM-STATUS-EXCLUIDO
+              AND NOME-CONFERE
+              AND (WRK-TIPO-RELAT EQUAL 2
+                   OR ARQCRM-STATUS EQUAL WRK-TIPO-RELAT)
+               PERFORM GERAR-SAIDA
+               IF ARQCRM-STATUS-ATIVO
+                  ADD 1 TO WRK-TOTATIVOS
+               ELSE
+                  ADD 1 TO WRK-TOTINATIVOS
+               END-IF
            END-IF.
-      *-----------------------------------------------------------------     
+      *-----------------------------------------------------------------
+
+           MOVE ARQCRM-ID TO WRK-ULTIMO-ID-LIDO.
 
-           READ ARQCRM.
+           READ ARQCRM NEXT RECORD.
            ADD 1 TO WRK-TOTLIDOS.
+           ADD 1 TO WRK-CONTLIDOS-CKP.
+           IF WRK-CONTLIDOS-CKP EQUAL 50
+              PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+
+      *------------------- EMITE O REGISTRO NO MODO SELECIONADO -------*
+       GERAR-SAIDA    SECTION.
+           IF SAIDA-CSV
+              MOVE ARQCRM-ID     TO WRK-ID-EDIT
+              MOVE ARQCRM-STATUS TO WRK-STATUS-EDIT
+              MOVE SPACES TO ARQCRM-CSV-LINHA
+              STRING WRK-ID-EDIT             DELIMITED BY SIZE
+                     ","                     DELIMITED BY SIZE
+                     FUNCTION TRIM(ARQCRM-NOME) DELIMITED BY SIZE
+                     ","                     DELIMITED BY SIZE
+                     FUNCTION TRIM(ARQCRM-EMAIL) DELIMITED BY SIZE
+                     ","                     DELIMITED BY SIZE
+                     FUNCTION TRIM(ARQCRM-TELEFONE) DELIMITED BY SIZE
+                     ","                     DELIMITED BY SIZE
+                     WRK-STATUS-EDIT         DELIMITED BY SIZE
+                     INTO ARQCRM-CSV-LINHA
+              END-STRING
+              WRITE ARQCRM-CSV-LINHA
+           ELSE
+              MOVE ARQCRM-ID         TO WRK-ARQCRM-ID
+              MOVE ARQCRM-NOME       TO WRK-ARQCRM-NOME
+              MOVE ARQCRM-EMAIL      TO WRK-ARQCRM-EMAIL
+              MOVE ARQCRM-TELEFONE   TO WRK-ARQCRM-TELEFONE
+              DISPLAY WRK-ARQCRM-REGISTRO    LINE WRK-LINHA COLUMN 01
+              ADD 1 TO WRK-LINHA
+              ADD 1 TO WRK-LINDET
+              IF WRK-LINDET EQUAL 20
+                 PERFORM QUEBRA-PAGINA
+              END-IF
+           END-IF.
+
+      *------------------- GRAVA O PONTO DE CONTROLE ATUAL ------------*
+       GRAVAR-CHECKPOINT    SECTION.
+           OPEN OUTPUT ARQCRM-CKP.
+           MOVE WRK-ULTIMO-ID-LIDO TO ARQCRM-CKP-LINHA.
+           WRITE ARQCRM-CKP-LINHA.
+           CLOSE ARQCRM-CKP.
+           MOVE 0 TO WRK-CONTLIDOS-CKP.
+
+      *------------------- QUEBRA DE PAGINA A CADA 20 LINHAS ----------*
+       QUEBRA-PAGINA    SECTION.
+           DISPLAY "-- MAIS (ENTER PARA CONTINUAR) --"
+                                           LINE WRK-LINHA COLUMN 01.
+           ACCEPT WRK-SEGURATELA           LINE WRK-LINHA COLUMN 01.
+           MOVE WRK-LINHA-TOPO TO WRK-LINHA.
+           SUBTRACT 1 FROM WRK-LINHA.
+           DISPLAY WRK-CABEC               LINE WRK-LINHA COLUMN 01.
+           MOVE WRK-LINHA-TOPO TO WRK-LINHA.
+           MOVE 0 TO WRK-LINDET.
+
+      *------------------- CONFERE O FILTRO DE NOME -------------------*
+       VERIFICAR-FILTRO-NOME    SECTION.
+           MOVE 'S' TO WRK-NOME-OK.
+           IF WRK-FILTRO-LEN > 0
+              MOVE FUNCTION UPPER-CASE(ARQCRM-NOME) TO WRK-NOME-MAIUSC
+              UNSTRING WRK-NOME-MAIUSC
+                  DELIMITED BY WRK-FILTRO-MAIUSC (1:WRK-FILTRO-LEN)
+                  INTO WRK-NOME-ANTES WRK-NOME-DEPOIS
+                  TALLYING IN WRK-FILTRO-TALLY
+              END-UNSTRING
+              IF WRK-FILTRO-TALLY < 2
+                 MOVE 'N' TO WRK-NOME-OK
+              END-IF
+           END-IF.
 
        FINALIZAR     SECTION.
            ADD 1 TO WRK-LINHA.
-           IF WRK-TIPO-RELAT EQUAL 0
+           IF WRK-CKP-ACHADO EQUAL 'S'
+              DISPLAY "ATENCAO - EXECUCAO RETOMADA DE CHECKPOINT"
+                                                LINE WRK-LINHA COLUMN 01
+              ADD 1 TO WRK-LINHA
+              DISPLAY "OS TOTAIS ABAIXO SAO PARCIAIS (SO DO TRECHO "
+                 "LIDO APOS O CHECKPOINT)"      LINE WRK-LINHA COLUMN 01
+              ADD 1 TO WRK-LINHA
+           END-IF.
+           IF WRK-TIPO-RELAT NOT EQUAL 1
               DISPLAY "TOTAL DE ATIVOS     "   LINE WRK-LINHA COLUMN 01
-           ELSE
-              DISPLAY "TOTAL DE INATIVOS   " LINE WRK-LINHA COLUMN 01
-           END-IF.   
-           DISPLAY WRK-TOTTIPO                LINE WRK-LINHA COLUMN 25.
-           ADD 1 TO WRK-LINHA
+              DISPLAY WRK-TOTATIVOS            LINE WRK-LINHA COLUMN 25
+              ADD 1 TO WRK-LINHA
+           END-IF.
+           IF WRK-TIPO-RELAT NOT EQUAL 0
+              DISPLAY "TOTAL DE INATIVOS   "   LINE WRK-LINHA COLUMN 01
+              DISPLAY WRK-TOTINATIVOS          LINE WRK-LINHA COLUMN 25
+              ADD 1 TO WRK-LINHA
+           END-IF.
            DISPLAY "TOTAL DE REGISTROS "      LINE WRK-LINHA COLUMN 01.
            DISPLAY WRK-TOTLIDOS               LINE WRK-LINHA COLUMN 25.
 
@@ -94,3 +273,11 @@
            ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01.
            MOVE 1 TO WRK-LINHA.
            CLOSE ARQCRM.
+           IF SAIDA-CSV
+              CLOSE ARQCRM-CSV
+           END-IF.
+
+           OPEN OUTPUT ARQCRM-CKP.
+           MOVE 0 TO ARQCRM-CKP-LINHA.
+           WRITE ARQCRM-CKP-LINHA.
+           CLOSE ARQCRM-CKP.
