@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTORECRM.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-BKP ASSIGN TO WRK-BKP-ARQUIVO
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-BKP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       FD  ARQCRM-BKP.
+       01  ARQCRM-BKP-LINHA    PIC X(194).
+
+       WORKING-STORAGE     SECTION.
+       01  ARQCRM-FS           PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-BKP-FS       PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-SEGURATELA      PIC X(01) VALUE SPACES.
+       01  WRK-CONFIRMA        PIC X(01) VALUE SPACES.
+       01  WRK-TOTLIDOS        PIC 9(05) VALUE 0.
+       01  WRK-TOTGRAVADOS     PIC 9(05) VALUE 0.
+       01  WRK-BKP-ARQUIVO     PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           IF WRK-CONFIRMA EQUAL 'S'
+              PERFORM PROCESSAR UNTIL ARQCRM-BKP-FS EQUAL 10
+              PERFORM FINALIZAR
+           END-IF.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           DISPLAY "RESTAURACAO DO ARQCRM.DAT".
+           DISPLAY "--------------------------".
+           DISPLAY "ARQUIVO DE BACKUP (CAMINHO COMPLETO) ".
+              ACCEPT WRK-BKP-ARQUIVO.
+
+           OPEN INPUT ARQCRM-BKP.
+           IF ARQCRM-BKP-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO BACKUP " ARQCRM-BKP-FS
+              MOVE 'N' TO WRK-CONFIRMA
+              GOBACK
+           END-IF.
+
+           DISPLAY "ISTO SUBSTITUI O ARQCRM.DAT ATUAL - CONFIRMA (S/N)".
+              ACCEPT WRK-CONFIRMA.
+
+           IF WRK-CONFIRMA NOT EQUAL 'S'
+              CLOSE ARQCRM-BKP
+              GOBACK
+           END-IF.
+
+           OPEN OUTPUT ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              MOVE 'N' TO WRK-CONFIRMA
+              GOBACK
+           END-IF.
+
+           READ ARQCRM-BKP.
+
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           MOVE ARQCRM-BKP-LINHA TO ARQCRM-REGISTRO.
+           WRITE ARQCRM-REGISTRO.
+
+           IF ARQCRM-FS EQUAL 00
+              ADD 1 TO WRK-TOTGRAVADOS
+           ELSE
+              DISPLAY "ERRO AO GRAVAR REGISTRO " ARQCRM-ID
+                      " STATUS " ARQCRM-FS
+           END-IF.
+
+           READ ARQCRM-BKP.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL LIDO DO BACKUP : " WRK-TOTLIDOS.
+           DISPLAY "TOTAL RESTAURADO     : " WRK-TOTGRAVADOS.
+
+           CLOSE ARQCRM.
+           CLOSE ARQCRM-BKP.
