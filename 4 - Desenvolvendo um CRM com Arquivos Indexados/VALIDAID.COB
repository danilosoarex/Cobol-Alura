@@ -0,0 +1,24 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDAID.
+
+       ENVIRONMENT    DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE     SECTION.
+
+       LINKAGE SECTION.
+       01  LK-ID            PIC 9(06).
+       01  LK-ID-OK         PIC X(01).
+           88  LK-ID-VALIDO     VALUE 'S'.
+
+       PROCEDURE DIVISION USING LK-ID LK-ID-OK.
+       MAIN-PROCEDURE.
+           IF LK-ID NUMERIC
+              AND LK-ID NOT EQUAL ZEROS
+              MOVE 'S' TO LK-ID-OK
+           ELSE
+              MOVE 'N' TO LK-ID-OK
+           END-IF.
+
+           GOBACK.
+       END PROGRAM VALIDAID.
