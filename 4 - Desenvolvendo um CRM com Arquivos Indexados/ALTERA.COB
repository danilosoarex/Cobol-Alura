@@ -8,88 +8,350 @@
            ORGANIZATION  IS  INDEXED 
            ACCESS MODE IS RANDOM
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG ASSIGN TO "..\DADOS\ARQCRM.LOG"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-LOG-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCRM.
-       COPY  "#CRM". 
+       COPY  "#CRM".
+
+       FD  ARQCRM-LOG.
+       COPY  "#CRM-LOG".
 
        WORKING-STORAGE     SECTION.
 
        COPY "#CRM-WRK".
 
        01  ARQCRM-FS         PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-LOG-FS     PIC 9(02) VALUE ZEROS.
 
-      *------------------- VARIAVEIS DE APOIO -------------------------* 
+      *------------------- VARIAVEIS DE APOIO -------------------------*
        01  WRK-SEGURATELA   PIC X(01) VALUE SPACES.
-       01  WRK-CONFIRMA     PIC X(01) VALUE SPACES.       
+       01  WRK-CONFIRMA     PIC X(01) VALUE SPACES.
+       01  WRK-MODO-BUSCA   PIC 9(01) VALUE 1.
+
+      *------------------- CONTROLE DE CONCORRENCIA -------------------*
+       01  WRK-STATUS-ORIGINAL   PIC 9(01).
+       01  WRK-CONCORRENCIA-OK   PIC X(01) VALUE 'S'.
+           88  CONCORRENCIA-OK       VALUE 'S'.
+
+      *------------------- VALIDACAO DO ID DO CLIENTE ------------------*
+       01  WRK-ID-OK               PIC X(01) VALUE 'N'.
+           88  ID-VALIDO           VALUE 'S'.
+
+      *------------------- CONTROLE DE RETENTATIVA DE GRAVACAO ---------*
+       01  WRK-REPETIR-GRAVACAO    PIC X(01) VALUE 'N'.
+           88  REPETIR-GRAVACAO        VALUE 'S'.
+
+      *------------------- VALIDACAO DE FORMATO DO E-MAIL --------------*
+       01  WRK-EMAIL-OK            PIC X(01) VALUE 'N'.
+           88  EMAIL-VALIDO        VALUE 'S'.
+       01  WRK-EMAIL-TALLY         PIC 9(02) COMP.
+       01  WRK-EMAIL-PONTO-TALLY   PIC 9(02) COMP.
+       01  WRK-EMAIL-ANTES         PIC X(40).
+       01  WRK-EMAIL-DEPOIS        PIC X(40).
+       01  WRK-EMAIL-DOM1          PIC X(40).
+       01  WRK-EMAIL-DOM2          PIC X(40).
+
+      *------------------- MASCARA/VALIDACAO DO TELEFONE --------------*
+       01  WRK-FONE-OK             PIC X(01) VALUE 'N'.
+           88  FONE-VALIDO         VALUE 'S'.
+       01  WRK-FONE-DIGITOS        PIC X(15) VALUE SPACES.
+       01  WRK-FONE-LEN            PIC 9(02) COMP VALUE 0.
+       01  WRK-FONE-IDX            PIC 9(02) COMP VALUE 0.
+       01  WRK-FONE-CHAR           PIC X(01).
 
        PROCEDURE DIVISION.
            PERFORM INICIAR.
            PERFORM PROCESSAR.
            PERFORM FINALIZAR.
-       
+
            GOBACK.
 
        INICIAR    SECTION.
            OPEN I-O ARQCRM.
       *    DISPLAY "STATUS ABERTURA " ARQCRM-FS
-           IF ARQCRM-FS NOT EQUAL ZEROS
-              DISPLAY "ERRO NA ABERTURA "    LINE 01 COLUMN 01
-              ACCEPT WRK-SEGURATELA          LINE 02 COLUMN 01
-              GOBACK 
-           END-IF.
+           EVALUATE ARQCRM-FS
+               WHEN ZEROS
+                   CONTINUE
+               WHEN 35
+                   DISPLAY "ARQUIVO ARQCRM NAO ENCONTRADO"
+                                                LINE 01 COLUMN 01
+                   ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
+                   GOBACK
+               WHEN 39
+                   DISPLAY "ATRIBUTOS DO ARQCRM INCOMPATIVEIS"
+                                                LINE 01 COLUMN 01
+                   ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY "ERRO NA ABERTURA " ARQCRM-FS
+                                                LINE 01 COLUMN 01
+                   ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
+                   GOBACK
+           END-EVALUATE.
+
+           OPEN EXTEND ARQCRM-LOG.
 
        PROCESSAR     SECTION.
            DISPLAY "ALTERA    "              LINE 01 COLUMN 01.
            DISPLAY "----------"              LINE 02 COLUMN 01.
 
-           DISPLAY "ID DO CLIENTE  "         LINE 03 COLUMN 01.
-              ACCEPT WRK-ARQCRM-ID           LINE 03 COLUMN 25.
-              MOVE   WRK-ARQCRM-ID  TO ARQCRM-ID.
+           DISPLAY "BUSCAR POR (1)ID (2)EMAIL (3)TELEFONE"
+                                              LINE 03 COLUMN 01.
+              ACCEPT WRK-MODO-BUSCA            LINE 03 COLUMN 42.
 
-           READ ARQCRM.
+           EVALUATE WRK-MODO-BUSCA
+               WHEN 2
+                   DISPLAY "EMAIL DO CLIENTE"    LINE 04 COLUMN 01
+                      ACCEPT WRK-ARQCRM-EMAIL    LINE 04 COLUMN 25
+                      MOVE   WRK-ARQCRM-EMAIL TO ARQCRM-EMAIL
+                   READ ARQCRM KEY IS ARQCRM-EMAIL
+               WHEN 3
+                   DISPLAY "TELEFONE DO CLIENTE" LINE 04 COLUMN 01
+                      ACCEPT WRK-ARQCRM-TELEFONE LINE 04 COLUMN 25
+                      MOVE   WRK-ARQCRM-TELEFONE TO ARQCRM-TELEFONE
+                   READ ARQCRM KEY IS ARQCRM-TELEFONE
+                   IF ARQCRM-FS NOT EQUAL 00
+                      DISPLAY "NAO LOCALIZADO - INFORME O ID"
+                                                 LINE 04 COLUMN 01
+                         ACCEPT WRK-ARQCRM-ID    LINE 04 COLUMN 32
+                         MOVE   WRK-ARQCRM-ID TO ARQCRM-ID
+                      CALL "VALIDAID" USING WRK-ARQCRM-ID WRK-ID-OK
+                      IF ID-VALIDO
+                         READ ARQCRM KEY IS ARQCRM-CHAVE
+                      ELSE
+                         MOVE 23 TO ARQCRM-FS
+                      END-IF
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "ID DO CLIENTE  "     LINE 04 COLUMN 01
+                      ACCEPT WRK-ARQCRM-ID       LINE 04 COLUMN 25
+                      MOVE   WRK-ARQCRM-ID TO ARQCRM-ID
+                   CALL "VALIDAID" USING WRK-ARQCRM-ID WRK-ID-OK
+                   IF ID-VALIDO
+                      READ ARQCRM KEY IS ARQCRM-CHAVE
+                   ELSE
+                      MOVE 23 TO ARQCRM-FS
+                   END-IF
+           END-EVALUATE.
 
            EVALUATE ARQCRM-FS
       *--------------- ENTRADA DOS DADOS PARA ALTERAÇÃO ----------------      
                WHEN 00
-                   DISPLAY "NOME "                 LINE 04 COLUMN 01
-                   DISPLAY ARQCRM-NOME             LINE 04 COLUMN 17
-                   DISPLAY "NOVO NOME  "           LINE 05 COLUMN 01
-                    ACCEPT WRK-ARQCRM-NOME         LINE 05 COLUMN 17
-
-                   DISPLAY "EMAIL "                LINE 07 COLUMN 01
-                   DISPLAY ARQCRM-EMAIL            LINE 07 COLUMN 17
-                   DISPLAY "NOVO E-MAIL "          LINE 08 COLUMN 01
-                    ACCEPT WRK-ARQCRM-EMAIL        LINE 08 COLUMN 17
-
-                   DISPLAY "TELEFONE "             LINE 10 COLUMN 01
-                   DISPLAY ARQCRM-TELEFONE         LINE 10 COLUMN 17
-                   DISPLAY "NOVO TELEFONE "        LINE 11 COLUMN 01
-                    ACCEPT WRK-ARQCRM-TELEFONE     LINE 11 COLUMN 17
-
-                   DISPLAY "DESEJA ALTERAR (S/N)?" LINE 13 COLUMN 01
-                    ACCEPT WRK-CONFIRMA            LINE 13 COLUMN 23
-                    
+                   MOVE ARQCRM-STATUS             TO WRK-STATUS-ORIGINAL
+
+                   DISPLAY "NOME "                 LINE 05 COLUMN 01
+                   DISPLAY ARQCRM-NOME             LINE 05 COLUMN 17
+                   DISPLAY "NOVO NOME  "           LINE 06 COLUMN 01
+                    ACCEPT WRK-ARQCRM-NOME         LINE 06 COLUMN 17
+
+                   DISPLAY "EMAIL "                LINE 08 COLUMN 01
+                   DISPLAY ARQCRM-EMAIL            LINE 08 COLUMN 17
+                   DISPLAY "NOVO E-MAIL "          LINE 09 COLUMN 01
+                    ACCEPT WRK-ARQCRM-EMAIL        LINE 09 COLUMN 17
+
+                   PERFORM VALIDAR-EMAIL
+
+                   DISPLAY "TELEFONE "             LINE 11 COLUMN 01
+                   DISPLAY ARQCRM-TELEFONE         LINE 11 COLUMN 17
+                   DISPLAY "NOVO TELEFONE "        LINE 12 COLUMN 01
+                    ACCEPT WRK-ARQCRM-TELEFONE     LINE 12 COLUMN 17
+
+                   PERFORM VALIDAR-TELEFONE
+
+                   DISPLAY "RUA "                  LINE 14 COLUMN 01
+                   DISPLAY ARQCRM-END-RUA          LINE 14 COLUMN 17
+                   DISPLAY "NOVA RUA "              LINE 15 COLUMN 01
+                    ACCEPT WRK-ARQCRM-END-RUA      LINE 15 COLUMN 17
+
+                   DISPLAY "NUMERO "               LINE 16 COLUMN 01
+                   DISPLAY ARQCRM-END-NUM          LINE 16 COLUMN 17
+                   DISPLAY "NOVO NUMERO "           LINE 17 COLUMN 01
+                    ACCEPT WRK-ARQCRM-END-NUM      LINE 17 COLUMN 17
+
+                   DISPLAY "CEP "                  LINE 18 COLUMN 01
+                   DISPLAY ARQCRM-END-CEP          LINE 18 COLUMN 17
+                   DISPLAY "NOVO CEP "              LINE 19 COLUMN 01
+                    ACCEPT WRK-ARQCRM-END-CEP      LINE 19 COLUMN 17
+
+                   DISPLAY "CIDADE/UF "            LINE 20 COLUMN 01
+                   DISPLAY ARQCRM-END-CIDADE       LINE 20 COLUMN 17
+                   DISPLAY ARQCRM-END-UF           LINE 20 COLUMN 38
+                   DISPLAY "NOVA CIDADE/UF "        LINE 21 COLUMN 01
+                    ACCEPT WRK-ARQCRM-END-CIDADE   LINE 21 COLUMN 17
+                    ACCEPT WRK-ARQCRM-END-UF       LINE 21 COLUMN 38
+
+                   DISPLAY "DESEJA ALTERAR (S/N)?" LINE 23 COLUMN 01
+                    ACCEPT WRK-CONFIRMA            LINE 23 COLUMN 23
+
                     IF WRK-CONFIRMA EQUAL 'S'
+                       AND NOT EMAIL-VALIDO
+                       DISPLAY "EMAIL INVALIDO - ALTERACAO CANCELADA"
+                                                   LINE 24 COLUMN 01
+                       MOVE 'N' TO WRK-CONFIRMA
+                    END-IF
+
+                    IF WRK-CONFIRMA EQUAL 'S'
+                       AND NOT FONE-VALIDO
+                       DISPLAY "TELEFONE INVALIDO - ALTERACAO CANCELADA"
+                                                   LINE 24 COLUMN 01
+                       MOVE 'N' TO WRK-CONFIRMA
+                    END-IF
+
+                    IF WRK-CONFIRMA EQUAL 'S'
+                       PERFORM CONFERIR-CONCORRENCIA
+                       IF NOT CONCORRENCIA-OK
+                          DISPLAY "ALTERADO POR OUTRO - CANCELADO"
+                                                   LINE 24 COLUMN 01
+                          MOVE 'N' TO WRK-CONFIRMA
+                       END-IF
+                    END-IF
+
+                    IF WRK-CONFIRMA EQUAL 'S'
+                       MOVE ARQCRM-NOME            TO LOG-NOME-ANTES
+                       MOVE ARQCRM-EMAIL           TO LOG-EMAIL-ANTES
+                       MOVE ARQCRM-TELEFONE        TO LOG-TELEFONE-ANTES
+
                        MOVE WRK-ARQCRM-NOME        TO ARQCRM-NOME
                        MOVE WRK-ARQCRM-EMAIL       TO ARQCRM-EMAIL
                        MOVE WRK-ARQCRM-TELEFONE    TO ARQCRM-TELEFONE
-                       
-                       REWRITE ARQCRM-REGISTRO     
-                       DISPLAY "REGISTRO ALTERADO" LINE 15 COLUMN 01
+                       MOVE WRK-ARQCRM-END-RUA     TO ARQCRM-END-RUA
+                       MOVE WRK-ARQCRM-END-NUM     TO ARQCRM-END-NUM
+                       MOVE WRK-ARQCRM-END-CEP     TO ARQCRM-END-CEP
+                       MOVE WRK-ARQCRM-END-CIDADE  TO ARQCRM-END-CIDADE
+                       MOVE WRK-ARQCRM-END-UF      TO ARQCRM-END-UF
+
+                       MOVE FUNCTION CURRENT-DATE (1:8)
+                                                TO ARQCRM-LAST-CONTACT
+
+                       MOVE 'S' TO WRK-REPETIR-GRAVACAO
+                       PERFORM GRAVAR-REGISTRO
+                          UNTIL NOT REPETIR-GRAVACAO
+
+                       EVALUATE ARQCRM-FS
+                           WHEN 00
+                               DISPLAY "REGISTRO ALTERADO"
+                                                   LINE 24 COLUMN 01
+                               PERFORM GRAVAR-LOG
+                           WHEN 24
+                               DISPLAY "INDICE CHEIO - NAO ALTERADO"
+                                                   LINE 24 COLUMN 01
+                           WHEN OTHER
+                               DISPLAY "ERRO "     LINE 24 COLUMN 01
+                               DISPLAY ARQCRM-FS
+                       END-EVALUATE
                     END-IF
                WHEN 23
-                   DISPLAY "ID NAO ENCONTRADO"      LINE 05 COLUMN 01
+                   DISPLAY "NAO ENCONTRADO"         LINE 05 COLUMN 01
                WHEN OTHER
-                   DISPLAY "ERRO "                  LINE 20 COLUMN 01
+                   DISPLAY "ERRO "                  LINE 24 COLUMN 01
                    DISPLAY ARQCRM-FS
            END-EVALUATE.
 
-               DISPLAY "VOLTANDO "                  LINE 20 COLUMN 01.
+               DISPLAY "VOLTANDO "                  LINE 25 COLUMN 01.
+
+               ACCEPT WRK-SEGURATELA                LINE 26 COLUMN 01.
+
+      *------------------- GRAVA, COM RETENTATIVA SE O INDICE ESTIVER --*
+      *------------------- CHEIO (FILE STATUS 24) -----------------------*
+       GRAVAR-REGISTRO   SECTION.
+           REWRITE ARQCRM-REGISTRO.
+           IF ARQCRM-FS EQUAL 24
+              DISPLAY "INDICE DO ARQUIVO CHEIO"     LINE 24 COLUMN 01
+              DISPLAY "TENTAR NOVAMENTE (S/N)?"     LINE 25 COLUMN 01
+                 ACCEPT WRK-REPETIR-GRAVACAO        LINE 25 COLUMN 25
+              IF NOT REPETIR-GRAVACAO
+                 MOVE 'N' TO WRK-REPETIR-GRAVACAO
+              END-IF
+           ELSE
+              MOVE 'N' TO WRK-REPETIR-GRAVACAO
+           END-IF.
+
+      *------------------- RECONFERE O REGISTRO ANTES DE GRAVAR -------*
+       CONFERIR-CONCORRENCIA   SECTION.
+           MOVE 'S' TO WRK-CONCORRENCIA-OK.
+           READ ARQCRM KEY IS ARQCRM-CHAVE.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              OR ARQCRM-STATUS NOT EQUAL WRK-STATUS-ORIGINAL
+              MOVE 'N' TO WRK-CONCORRENCIA-OK
+           END-IF.
+
+      *------------------- CONFERE O FORMATO DO E-MAIL ----------------*
+       VALIDAR-EMAIL   SECTION.
+           MOVE 'N'    TO WRK-EMAIL-OK.
+           MOVE SPACES TO WRK-EMAIL-ANTES WRK-EMAIL-DEPOIS.
+           MOVE 0      TO WRK-EMAIL-TALLY.
+
+           UNSTRING FUNCTION TRIM(WRK-ARQCRM-EMAIL) DELIMITED BY "@"
+               INTO WRK-EMAIL-ANTES WRK-EMAIL-DEPOIS
+               TALLYING IN WRK-EMAIL-TALLY.
+
+           IF WRK-EMAIL-TALLY EQUAL 2
+              AND WRK-EMAIL-ANTES NOT EQUAL SPACES
+              AND WRK-EMAIL-DEPOIS NOT EQUAL SPACES
+              MOVE SPACES TO WRK-EMAIL-DOM1 WRK-EMAIL-DOM2
+              MOVE 0      TO WRK-EMAIL-PONTO-TALLY
+              UNSTRING WRK-EMAIL-DEPOIS DELIMITED BY "."
+                  INTO WRK-EMAIL-DOM1 WRK-EMAIL-DOM2
+                  TALLYING IN WRK-EMAIL-PONTO-TALLY
+              IF WRK-EMAIL-PONTO-TALLY EQUAL 2
+                 AND WRK-EMAIL-DOM1 NOT EQUAL SPACES
+                 AND WRK-EMAIL-DOM2 NOT EQUAL SPACES
+                 MOVE 'S' TO WRK-EMAIL-OK
+              END-IF
+           END-IF.
+
+      *------------------- LIMPA E VALIDA O TELEFONE ------------------*
+       VALIDAR-TELEFONE   SECTION.
+           MOVE 'N'    TO WRK-FONE-OK.
+           MOVE SPACES TO WRK-FONE-DIGITOS.
+           MOVE 0      TO WRK-FONE-LEN.
+           MOVE 1      TO WRK-FONE-IDX.
+
+           PERFORM EXTRAIR-DIGITO-FONE UNTIL WRK-FONE-IDX > 15.
+
+           IF WRK-FONE-LEN EQUAL 10 OR WRK-FONE-LEN EQUAL 11
+              MOVE SPACES TO WRK-ARQCRM-TELEFONE
+              IF WRK-FONE-LEN EQUAL 10
+                 MOVE '0' TO WRK-ARQCRM-TELEFONE (1:1)
+                 MOVE WRK-FONE-DIGITOS (1:10)
+                      TO WRK-ARQCRM-TELEFONE (2:10)
+              ELSE
+                 MOVE WRK-FONE-DIGITOS (1:11)
+                      TO WRK-ARQCRM-TELEFONE (1:11)
+              END-IF
+              MOVE 'S' TO WRK-FONE-OK
+           END-IF.
+
+       EXTRAIR-DIGITO-FONE   SECTION.
+           MOVE WRK-ARQCRM-TELEFONE (WRK-FONE-IDX:1) TO WRK-FONE-CHAR.
+           IF WRK-FONE-CHAR IS NUMERIC
+              ADD 1 TO WRK-FONE-LEN
+              MOVE WRK-FONE-CHAR TO WRK-FONE-DIGITOS (WRK-FONE-LEN:1)
+           END-IF.
+           ADD 1 TO WRK-FONE-IDX.
+
+      *------------------- GRAVACAO DA TRILHA DE AUDITORIA --------------*
+       GRAVAR-LOG    SECTION.
+           MOVE ARQCRM-ID              TO LOG-ID.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA.
+           MOVE 'A'                    TO LOG-OPERACAO.
+           MOVE ARQCRM-NOME            TO LOG-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL           TO LOG-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE        TO LOG-TELEFONE-DEPOIS.
+           MOVE ARQCRM-STATUS          TO LOG-STATUS-ANTES.
+           MOVE ARQCRM-STATUS          TO LOG-STATUS-DEPOIS.
 
-               ACCEPT WRK-SEGURATELA                LINE 21 COLUMN 01.
+           WRITE ARQCRM-LOG-REGISTRO.
 
        FINALIZAR     SECTION.
            CLOSE ARQCRM.
+           CLOSE ARQCRM-LOG.
