@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTATO.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCONTATO ASSIGN TO "..\DADOS\ARQCONTATO.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCONTATO-FS
+           RECORD KEY IS CONTATO-CHAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       FD  ARQCONTATO.
+       COPY  "#CONTATO".
+
+       WORKING-STORAGE     SECTION.
+       COPY "#CRM-WRK".
+
+       01  ARQCRM-FS          PIC 9(02) VALUE ZEROS.
+       01  ARQCONTATO-FS      PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-SEGURATELA    PIC X(01) VALUE SPACES.
+       01  WRK-LINHA         PIC 9(02) VALUE 9.
+       01  WRK-OPCAO         PIC 9(01) VALUE 0.
+       01  WRK-PROXIMA-SEQ   PIC 9(04) VALUE 0.
+       01  WRK-CLIENTE-ID    PIC 9(06) VALUE 0.
+       01  WRK-CONTATO-DATA  PIC 9(08).
+       01  WRK-CONTATO-TIPO  PIC X(01).
+       01  WRK-CONTATO-DESC  PIC X(60).
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN I-O ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " LINE 01 COLUMN 01
+              ACCEPT WRK-SEGURATELA                 LINE 02 COLUMN 01
+              GOBACK
+           END-IF.
+
+           OPEN I-O ARQCONTATO.
+           IF ARQCONTATO-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCONTATO" LINE 01 COLUMN 01
+              ACCEPT WRK-SEGURATELA                    LINE 02 COLUMN 01
+              GOBACK
+           END-IF.
+
+       PROCESSAR     SECTION.
+           DISPLAY "HISTORICO DE CONTATOS"     LINE 01 COLUMN 01.
+           DISPLAY "---------------------"    LINE 02 COLUMN 01.
+
+           DISPLAY "ID DO CLIENTE "            LINE 03 COLUMN 01.
+              ACCEPT WRK-ARQCRM-ID             LINE 03 COLUMN 25.
+              MOVE WRK-ARQCRM-ID TO ARQCRM-ID.
+
+           READ ARQCRM KEY IS ARQCRM-CHAVE.
+           IF ARQCRM-FS NOT EQUAL 00
+              DISPLAY "CLIENTE NAO ENCONTRADO"  LINE 05 COLUMN 01
+              ACCEPT WRK-SEGURATELA             LINE 06 COLUMN 01
+              GO TO PROCESSAR-EXIT
+           END-IF.
+
+           MOVE ARQCRM-ID TO WRK-CLIENTE-ID.
+
+           DISPLAY "CLIENTE "                  LINE 05 COLUMN 01.
+           DISPLAY ARQCRM-NOME                 LINE 05 COLUMN 17.
+
+           DISPLAY "(1)REGISTRAR CONTATO (2)LISTAR HISTORICO"
+                                               LINE 07 COLUMN 01.
+              ACCEPT WRK-OPCAO                 LINE 07 COLUMN 42.
+
+           IF WRK-OPCAO EQUAL 1
+              PERFORM REGISTRAR-CONTATO
+           ELSE
+              PERFORM LISTAR-HISTORICO
+           END-IF.
+
+       PROCESSAR-EXIT.
+           ACCEPT WRK-SEGURATELA               LINE 20 COLUMN 01.
+
+      *------------------- INCLUI UM NOVO REGISTRO DE CONTATO ----------*
+       REGISTRAR-CONTATO     SECTION.
+           PERFORM DESCOBRIR-PROXIMA-SEQ.
+
+           DISPLAY "DATA (AAAAMMDD) "          LINE 09 COLUMN 01.
+              ACCEPT WRK-CONTATO-DATA          LINE 09 COLUMN 25.
+
+           DISPLAY "TIPO (L)IGACAO (E)MAIL (V)ISITA (O)UTRO"
+                                               LINE 10 COLUMN 01.
+              ACCEPT WRK-CONTATO-TIPO          LINE 10 COLUMN 42.
+
+           DISPLAY "DESCRICAO "                LINE 11 COLUMN 01.
+              ACCEPT WRK-CONTATO-DESC          LINE 11 COLUMN 25.
+
+           MOVE WRK-CLIENTE-ID   TO CONTATO-CLIENTE-ID.
+           MOVE WRK-PROXIMA-SEQ  TO CONTATO-SEQ.
+           MOVE WRK-CONTATO-DATA TO CONTATO-DATA.
+           MOVE WRK-CONTATO-TIPO TO CONTATO-TIPO.
+           MOVE WRK-CONTATO-DESC TO CONTATO-DESCRICAO.
+
+           WRITE CONTATO-REGISTRO.
+
+           IF ARQCONTATO-FS EQUAL 00
+              MOVE WRK-CONTATO-DATA TO ARQCRM-LAST-CONTACT
+              REWRITE ARQCRM-REGISTRO
+              IF ARQCRM-FS EQUAL 00
+                 DISPLAY "CONTATO REGISTRADO"  LINE 13 COLUMN 01
+              ELSE
+                 DISPLAY "ERRO AO ATUALIZAR CLIENTE "
+                                               LINE 13 COLUMN 01
+                 DISPLAY ARQCRM-FS
+              END-IF
+           ELSE
+              DISPLAY "ERRO AO GRAVAR "        LINE 13 COLUMN 01
+              DISPLAY ARQCONTATO-FS
+           END-IF.
+
+      *------------------- DESCOBRE A PROXIMA SEQUENCIA DO CLIENTE -----*
+       DESCOBRIR-PROXIMA-SEQ     SECTION.
+           MOVE 0 TO WRK-PROXIMA-SEQ.
+           MOVE WRK-CLIENTE-ID TO CONTATO-CLIENTE-ID.
+           MOVE 0              TO CONTATO-SEQ.
+
+           START ARQCONTATO KEY IS NOT LESS THAN CONTATO-CHAVE.
+           IF ARQCONTATO-FS EQUAL 00
+              READ ARQCONTATO NEXT RECORD
+              PERFORM ACUMULAR-SEQ
+                 UNTIL ARQCONTATO-FS EQUAL 10
+                 OR CONTATO-CLIENTE-ID NOT EQUAL WRK-CLIENTE-ID
+           END-IF.
+
+       ACUMULAR-SEQ     SECTION.
+           MOVE CONTATO-SEQ TO WRK-PROXIMA-SEQ.
+           ADD 1 TO WRK-PROXIMA-SEQ.
+           READ ARQCONTATO NEXT RECORD.
+
+      *------------------- LISTA O HISTORICO DO CLIENTE ----------------*
+       LISTAR-HISTORICO     SECTION.
+           MOVE 9 TO WRK-LINHA.
+           MOVE WRK-CLIENTE-ID TO CONTATO-CLIENTE-ID.
+           MOVE 0              TO CONTATO-SEQ.
+
+           START ARQCONTATO KEY IS NOT LESS THAN CONTATO-CHAVE.
+           IF ARQCONTATO-FS NOT EQUAL 00
+              DISPLAY "NENHUM CONTATO REGISTRADO"  LINE 09 COLUMN 01
+           ELSE
+              READ ARQCONTATO NEXT RECORD
+              PERFORM EXIBIR-CONTATO
+                 UNTIL ARQCONTATO-FS EQUAL 10
+                 OR CONTATO-CLIENTE-ID NOT EQUAL WRK-CLIENTE-ID
+           END-IF.
+
+       EXIBIR-CONTATO     SECTION.
+           DISPLAY CONTATO-DATA  SPACE CONTATO-TIPO SPACE
+                   CONTATO-DESCRICAO  LINE WRK-LINHA COLUMN 01.
+           ADD 1 TO WRK-LINHA.
+           READ ARQCONTATO NEXT RECORD.
+
+       FINALIZAR     SECTION.
+           CLOSE ARQCRM.
+           CLOSE ARQCONTATO.
