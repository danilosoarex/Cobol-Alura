@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENTESTATUS-LOTE.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       WORKING-STORAGE     SECTION.
+       COPY "#CRM-WRK".
+
+       01  ARQCRM-FS          PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-DATA-HOJE       PIC 9(08).
+       01  WRK-INT-HOJE        PIC 9(07) COMP.
+       01  WRK-INT-NASC        PIC 9(07) COMP.
+       01  WRK-INT-CAD         PIC 9(07) COMP.
+       01  WRK-IDADE           PIC 9(03) COMP.
+       01  WRK-TEMPOCAD        PIC 9(03) COMP.
+       01  WRK-TOTLIDOS        PIC 9(05) VALUE 0.
+       01  WRK-TOTSEGMENTADOS  PIC 9(05) VALUE 0.
+       01  WRK-TOTIGNORADOS    PIC 9(05) VALUE 0.
+       01  WRK-TOTERROS        PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN I-O ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+           COMPUTE WRK-INT-HOJE =
+                   FUNCTION INTEGER-OF-DATE (WRK-DATA-HOJE).
+
+           DISPLAY "SEGMENTACAO EM LOTE DOS CLIENTES".
+           DISPLAY "----------------------------------".
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- CLASSIFICA O CLIENTE PELA IDADE/TEMPO ---*
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           IF ARQCRM-DATA-NASCIMENTO NOT EQUAL 0
+              AND ARQCRM-DATA-CADASTRO NOT EQUAL 0
+              AND NOT ARQCRM-STATUS-EXCLUIDO
+              COMPUTE WRK-INT-NASC =
+                      FUNCTION INTEGER-OF-DATE (ARQCRM-DATA-NASCIMENTO)
+              COMPUTE WRK-INT-CAD =
+                      FUNCTION INTEGER-OF-DATE (ARQCRM-DATA-CADASTRO)
+              COMPUTE WRK-IDADE    = (WRK-INT-HOJE - WRK-INT-NASC) / 365
+              COMPUTE WRK-TEMPOCAD = (WRK-INT-HOJE - WRK-INT-CAD) / 365
+
+              EVALUATE TRUE
+                  WHEN WRK-IDADE < 25 AND WRK-TEMPOCAD <= 2
+                       MOVE 1 TO ARQCRM-SEGMENTO
+                  WHEN WRK-IDADE < 25 AND WRK-TEMPOCAD > 2
+                       MOVE 2 TO ARQCRM-SEGMENTO
+                  WHEN WRK-IDADE >= 25 AND WRK-TEMPOCAD <= 2
+                       MOVE 3 TO ARQCRM-SEGMENTO
+                  WHEN OTHER
+                       MOVE 4 TO ARQCRM-SEGMENTO
+              END-EVALUATE
+
+              REWRITE ARQCRM-REGISTRO
+              IF ARQCRM-FS EQUAL ZEROS
+                 ADD 1 TO WRK-TOTSEGMENTADOS
+              ELSE
+                 ADD 1 TO WRK-TOTERROS
+                 DISPLAY "ERRO AO SEGMENTAR " ARQCRM-ID " STATUS "
+                    ARQCRM-FS
+              END-IF
+           ELSE
+              ADD 1 TO WRK-TOTIGNORADOS
+           END-IF.
+
+           READ ARQCRM NEXT RECORD.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL LIDO       : " WRK-TOTLIDOS.
+           DISPLAY "TOTAL SEGMENTADO : " WRK-TOTSEGMENTADOS.
+           DISPLAY "TOTAL IGNORADO   : " WRK-TOTIGNORADOS.
+           DISPLAY "TOTAL COM ERRO   : " WRK-TOTERROS.
+
+           CLOSE ARQCRM.
+       END PROGRAM CLIENTESTATUS-LOTE.
