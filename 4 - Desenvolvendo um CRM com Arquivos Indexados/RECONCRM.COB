@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCRM.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-CTL ASSIGN TO "..\DADOS\ARQCRM.CTL"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-CTL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+      *----------------------------------------------------------------*
+      *  TOTAIS DE CONTROLE DO DIA ANTERIOR, PARA CONFERENCIA          *
+      *----------------------------------------------------------------*
+       FD  ARQCRM-CTL.
+       01  CTL-REGISTRO.
+           05  CTL-DATA             PIC 9(08).
+           05  CTL-TOTATIVOS        PIC 9(05).
+           05  CTL-TOTINATIVOS      PIC 9(05).
+           05  CTL-TOTEXCLUIDOS     PIC 9(05).
+           05  CTL-TOTLIDOS         PIC 9(05).
+
+       WORKING-STORAGE     SECTION.
+       01  ARQCRM-FS           PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-CTL-FS       PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO --------------------------*
+       01  WRK-DATA-HOJE        PIC 9(08).
+       01  WRK-LIMITE-VARIACAO  PIC 9(05) COMP VALUE 10.
+       01  WRK-CONTROLE-ACHADO  PIC X(01) VALUE 'N'.
+           88  CONTROLE-ACHADO      VALUE 'S'.
+
+      *------------------- TOTAIS DE HOJE, POR STATUS ------------------*
+       01  WRK-TOTATIVOS        PIC 9(05) VALUE 0.
+       01  WRK-TOTINATIVOS      PIC 9(05) VALUE 0.
+       01  WRK-TOTEXCLUIDOS     PIC 9(05) VALUE 0.
+       01  WRK-TOTLIDOS         PIC 9(05) VALUE 0.
+
+      *------------------- TOTAIS DO CONTROLE ANTERIOR -----------------*
+       01  WRK-ONTEM-ATIVOS     PIC 9(05) VALUE 0.
+       01  WRK-ONTEM-INATIVOS   PIC 9(05) VALUE 0.
+       01  WRK-ONTEM-EXCLUIDOS  PIC 9(05) VALUE 0.
+       01  WRK-ONTEM-TOTAL      PIC 9(05) VALUE 0.
+
+      *------------------- VARIACAO ENTRE HOJE E ONTEM ------------------*
+       01  WRK-VAR-ATIVOS       PIC S9(05) COMP VALUE 0.
+       01  WRK-VAR-INATIVOS     PIC S9(05) COMP VALUE 0.
+       01  WRK-VAR-EXCLUIDOS    PIC S9(05) COMP VALUE 0.
+       01  WRK-VAR-TOTAL        PIC S9(05) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
+           PERFORM CONFERIR-TOTAIS.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN INPUT ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+
+           DISPLAY "RECONCILIACAO NOTURNA DO ARQCRM.DAT".
+           DISPLAY "-------------------------------------".
+           DISPLAY "LIMITE DE VARIACAO ACEITAVEL: " WRK-LIMITE-VARIACAO.
+
+           PERFORM LER-CONTROLE-ANTERIOR.
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- LE OS TOTAIS DO DIA ANTERIOR ----------------*
+       LER-CONTROLE-ANTERIOR   SECTION.
+           OPEN INPUT ARQCRM-CTL.
+           IF ARQCRM-CTL-FS EQUAL ZEROS
+              READ ARQCRM-CTL
+              IF ARQCRM-CTL-FS EQUAL ZEROS
+                 MOVE CTL-TOTATIVOS    TO WRK-ONTEM-ATIVOS
+                 MOVE CTL-TOTINATIVOS  TO WRK-ONTEM-INATIVOS
+                 MOVE CTL-TOTEXCLUIDOS TO WRK-ONTEM-EXCLUIDOS
+                 MOVE CTL-TOTLIDOS     TO WRK-ONTEM-TOTAL
+                 MOVE 'S'              TO WRK-CONTROLE-ACHADO
+              END-IF
+              CLOSE ARQCRM-CTL
+           ELSE
+              DISPLAY "SEM CONTROLE ANTERIOR - GRAVANDO BASELINE"
+           END-IF.
+
+      *------------------- CONTA OS REGISTROS POR STATUS ----------------*
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           EVALUATE TRUE
+               WHEN ARQCRM-STATUS-EXCLUIDO
+                   ADD 1 TO WRK-TOTEXCLUIDOS
+               WHEN ARQCRM-STATUS-ATIVO
+                   ADD 1 TO WRK-TOTATIVOS
+               WHEN OTHER
+                   ADD 1 TO WRK-TOTINATIVOS
+           END-EVALUATE.
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- CONFERE A VARIACAO CONTRA O DIA ANTERIOR ----*
+       CONFERIR-TOTAIS    SECTION.
+           IF NOT CONTROLE-ACHADO
+              GO TO CONFERIR-TOTAIS-EXIT
+           END-IF.
+
+           COMPUTE WRK-VAR-ATIVOS =
+                   WRK-TOTATIVOS - WRK-ONTEM-ATIVOS.
+           COMPUTE WRK-VAR-INATIVOS =
+                   WRK-TOTINATIVOS - WRK-ONTEM-INATIVOS.
+           COMPUTE WRK-VAR-EXCLUIDOS =
+                   WRK-TOTEXCLUIDOS - WRK-ONTEM-EXCLUIDOS.
+           COMPUTE WRK-VAR-TOTAL =
+                   WRK-TOTLIDOS - WRK-ONTEM-TOTAL.
+
+           IF FUNCTION ABS(WRK-VAR-TOTAL) > WRK-LIMITE-VARIACAO
+              DISPLAY "*** ALERTA: VARIACAO NO TOTAL DE REGISTROS ***"
+              DISPLAY "TOTAL ONTEM: " WRK-ONTEM-TOTAL
+                       " TOTAL HOJE: " WRK-TOTLIDOS
+                       " VARIACAO: "  WRK-VAR-TOTAL
+           END-IF.
+
+           IF FUNCTION ABS(WRK-VAR-ATIVOS) > WRK-LIMITE-VARIACAO
+              DISPLAY "*** ALERTA: VARIACAO EM CLIENTES ATIVOS ***"
+              DISPLAY "ATIVOS ONTEM: " WRK-ONTEM-ATIVOS
+                       " ATIVOS HOJE: " WRK-TOTATIVOS
+                       " VARIACAO: "    WRK-VAR-ATIVOS
+           END-IF.
+
+           IF FUNCTION ABS(WRK-VAR-INATIVOS) > WRK-LIMITE-VARIACAO
+              DISPLAY "*** ALERTA: VARIACAO EM CLIENTES INATIVOS ***"
+              DISPLAY "INATIVOS ONTEM: " WRK-ONTEM-INATIVOS
+                       " INATIVOS HOJE: " WRK-TOTINATIVOS
+                       " VARIACAO: "      WRK-VAR-INATIVOS
+           END-IF.
+
+           IF FUNCTION ABS(WRK-VAR-EXCLUIDOS) > WRK-LIMITE-VARIACAO
+              DISPLAY "*** ALERTA: VARIACAO EM CLIENTES EXCLUIDOS ***"
+              DISPLAY "EXCLUIDOS ONTEM: " WRK-ONTEM-EXCLUIDOS
+                       " EXCLUIDOS HOJE: " WRK-TOTEXCLUIDOS
+                       " VARIACAO: "       WRK-VAR-EXCLUIDOS
+           END-IF.
+
+       CONFERIR-TOTAIS-EXIT.
+           EXIT.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL LIDO       : " WRK-TOTLIDOS.
+           DISPLAY "TOTAL ATIVOS     : " WRK-TOTATIVOS.
+           DISPLAY "TOTAL INATIVOS   : " WRK-TOTINATIVOS.
+           DISPLAY "TOTAL EXCLUIDOS  : " WRK-TOTEXCLUIDOS.
+
+           CLOSE ARQCRM.
+
+           PERFORM GRAVAR-CONTROLE-ATUAL.
+
+      *------------------- GRAVA OS TOTAIS DE HOJE PARA O PROXIMO RUN ---*
+       GRAVAR-CONTROLE-ATUAL   SECTION.
+           OPEN OUTPUT ARQCRM-CTL.
+           MOVE WRK-DATA-HOJE     TO CTL-DATA.
+           MOVE WRK-TOTATIVOS     TO CTL-TOTATIVOS.
+           MOVE WRK-TOTINATIVOS   TO CTL-TOTINATIVOS.
+           MOVE WRK-TOTEXCLUIDOS  TO CTL-TOTEXCLUIDOS.
+           MOVE WRK-TOTLIDOS      TO CTL-TOTLIDOS.
+           WRITE CTL-REGISTRO.
+           CLOSE ARQCRM-CTL.
