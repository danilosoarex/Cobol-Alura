@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUPCRM.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-BKP ASSIGN TO WRK-BKP-ARQUIVO
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-BKP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       FD  ARQCRM-BKP.
+       01  ARQCRM-BKP-LINHA    PIC X(194).
+
+       WORKING-STORAGE     SECTION.
+       01  ARQCRM-FS           PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-BKP-FS       PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-TOTLIDOS        PIC 9(05) VALUE 0.
+       01  WRK-TIMESTAMP       PIC 9(14).
+       01  WRK-BKP-ARQUIVO     PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WRK-TIMESTAMP.
+           STRING "..\DADOS\BACKUP\ARQCRM."  DELIMITED BY SIZE
+                  WRK-TIMESTAMP              DELIMITED BY SIZE
+                  ".BKP"                     DELIMITED BY SIZE
+                  INTO WRK-BKP-ARQUIVO.
+
+           OPEN INPUT ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+
+           OPEN OUTPUT ARQCRM-BKP.
+           IF ARQCRM-BKP-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO BACKUP " ARQCRM-BKP-FS
+              GOBACK
+           END-IF.
+
+           DISPLAY "BACKUP DO ARQCRM.DAT".
+           DISPLAY "---------------------".
+           DISPLAY "ARQUIVO DESTINO: " WRK-BKP-ARQUIVO.
+
+           READ ARQCRM NEXT RECORD.
+
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           MOVE ARQCRM-REGISTRO TO ARQCRM-BKP-LINHA.
+           WRITE ARQCRM-BKP-LINHA.
+
+           READ ARQCRM NEXT RECORD.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL DE REGISTROS COPIADOS: " WRK-TOTLIDOS.
+
+           CLOSE ARQCRM.
+           CLOSE ARQCRM-BKP.
