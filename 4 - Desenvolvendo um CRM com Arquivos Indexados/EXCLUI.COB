@@ -8,67 +8,155 @@
            ORGANIZATION  IS  INDEXED 
            ACCESS MODE IS RANDOM
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG ASSIGN TO "..\DADOS\ARQCRM.LOG"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-LOG-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCRM.
-       COPY  "#CRM". 
+       COPY  "#CRM".
+
+       FD  ARQCRM-LOG.
+       COPY  "#CRM-LOG".
 
        WORKING-STORAGE     SECTION.
 
+       COPY "#CRM-WRK".
+
        01  ARQCRM-FS         PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-LOG-FS     PIC 9(02) VALUE ZEROS.
 
-      *------------------- VARIAVEIS DE APOIO -------------------------* 
+      *------------------- VARIAVEIS DE APOIO -------------------------*
        01  WRK-SEGURATELA   PIC X(01) VALUE SPACES.
-       01  WRK-CONFIRMA     PIC X(01) VALUE SPACES.       
+       01  WRK-CONFIRMA     PIC X(01) VALUE SPACES.
+       01  WRK-MODO-BUSCA   PIC 9(01) VALUE 1.
+
+      *------------------- CONTROLE DE CONCORRENCIA -------------------*
+       01  WRK-STATUS-ORIGINAL   PIC 9(01).
+       01  WRK-CONCORRENCIA-OK   PIC X(01) VALUE 'S'.
+           88  CONCORRENCIA-OK       VALUE 'S'.
+
+      *------------------- VALIDACAO DO ID DO CLIENTE ------------------*
+       01  WRK-ID-OK               PIC X(01) VALUE 'N'.
+           88  ID-VALIDO           VALUE 'S'.
+
+      *------------------- CONTROLE DE RETENTATIVA DE GRAVACAO ---------*
+       01  WRK-REPETIR-GRAVACAO    PIC X(01) VALUE 'N'.
+           88  REPETIR-GRAVACAO        VALUE 'S'.
 
        PROCEDURE DIVISION.
            PERFORM INICIAR.
            PERFORM PROCESSAR.
            PERFORM FINALIZAR.
-       
+
            GOBACK.
 
        INICIAR    SECTION.
            OPEN I-O ARQCRM.
       *    DISPLAY "STATUS ABERTURA " ARQCRM-FS
-           IF ARQCRM-FS NOT EQUAL ZEROS
-              DISPLAY "ERRO NA ABERTURA "    LINE 01 COLUMN 01
-              ACCEPT WRK-SEGURATELA          LINE 02 COLUMN 01
-              GOBACK 
-           END-IF.
+           EVALUATE ARQCRM-FS
+               WHEN ZEROS
+                   CONTINUE
+               WHEN 35
+                   DISPLAY "ARQUIVO ARQCRM NAO ENCONTRADO"
+                                                LINE 01 COLUMN 01
+                   ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
+                   GOBACK
+               WHEN 39
+                   DISPLAY "ATRIBUTOS DO ARQCRM INCOMPATIVEIS"
+                                                LINE 01 COLUMN 01
+                   ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY "ERRO NA ABERTURA " ARQCRM-FS
+                                                LINE 01 COLUMN 01
+                   ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
+                   GOBACK
+           END-EVALUATE.
+
+           OPEN EXTEND ARQCRM-LOG.
 
        PROCESSAR     SECTION.
            DISPLAY "EXCLUSÃO  "              LINE 01 COLUMN 01.
            DISPLAY "----------"              LINE 02 COLUMN 01.
 
-           DISPLAY "ID DO CLIENTE  "         LINE 03 COLUMN 01.
-              ACCEPT ARQCRM-ID               LINE 03 COLUMN 25.
-
-           READ ARQCRM.
+           DISPLAY "BUSCAR POR (1)ID (2)EMAIL" LINE 03 COLUMN 01.
+              ACCEPT WRK-MODO-BUSCA            LINE 03 COLUMN 30.
+
+           IF WRK-MODO-BUSCA EQUAL 2
+              DISPLAY "EMAIL DO CLIENTE"       LINE 04 COLUMN 01
+                 ACCEPT WRK-ARQCRM-EMAIL       LINE 04 COLUMN 25
+                 MOVE   WRK-ARQCRM-EMAIL TO ARQCRM-EMAIL
+              READ ARQCRM KEY IS ARQCRM-EMAIL
+           ELSE
+              DISPLAY "ID DO CLIENTE  "        LINE 04 COLUMN 01
+                 ACCEPT ARQCRM-ID              LINE 04 COLUMN 25
+              CALL "VALIDAID" USING ARQCRM-ID WRK-ID-OK
+              IF ID-VALIDO
+                 READ ARQCRM KEY IS ARQCRM-CHAVE
+              ELSE
+                 MOVE 23 TO ARQCRM-FS
+              END-IF
+           END-IF.
 
            EVALUATE ARQCRM-FS
-      *--------------- ENTRADA DOS DADOS PARA ALTERAÇÃO ----------------      
+      *--------------- ENTRADA DOS DADOS PARA ALTERAÇÃO ----------------
                WHEN 00
-                   DISPLAY "NOME "                 LINE 04 COLUMN 01
-                   DISPLAY ARQCRM-NOME             LINE 04 COLUMN 17
-
-                   DISPLAY "EMAIL "                LINE 05 COLUMN 01
-                   DISPLAY ARQCRM-EMAIL            LINE 05 COLUMN 17
-
-                   DISPLAY "TELEFONE "             LINE 06 COLUMN 01
-                   DISPLAY ARQCRM-TELEFONE         LINE 06 COLUMN 17
-
-                   DISPLAY "DESEJA EXCLUIR (S/N)?" LINE 13 COLUMN 01
-                    ACCEPT WRK-CONFIRMA            LINE 13 COLUMN 23
-                    
-                    IF WRK-CONFIRMA EQUAL 'S'
-                       DELETE ARQCRM
-                       DISPLAY "REGISTRO EXCLUIDO" LINE 15 COLUMN 01
-                    END-IF
+                   MOVE ARQCRM-STATUS             TO WRK-STATUS-ORIGINAL
+
+                   DISPLAY "NOME "                 LINE 05 COLUMN 01
+                   DISPLAY ARQCRM-NOME             LINE 05 COLUMN 17
+
+                   DISPLAY "EMAIL "                LINE 06 COLUMN 01
+                   DISPLAY ARQCRM-EMAIL            LINE 06 COLUMN 17
+
+                   DISPLAY "TELEFONE "             LINE 07 COLUMN 01
+                   DISPLAY ARQCRM-TELEFONE         LINE 07 COLUMN 17
+
+                   IF ARQCRM-STATUS-EXCLUIDO
+                      DISPLAY "CLIENTE JA EXCLUIDO"  LINE 13 COLUMN 01
+                   ELSE
+                      DISPLAY "DESEJA EXCLUIR (S/N)?" LINE 13 COLUMN 01
+                       ACCEPT WRK-CONFIRMA            LINE 13 COLUMN 23
+
+                       IF WRK-CONFIRMA EQUAL 'S'
+                          PERFORM CONFERIR-CONCORRENCIA
+                          IF NOT CONCORRENCIA-OK
+                             DISPLAY "ALTERADO POR OUTRO - CANCELADO"
+                                                     LINE 15 COLUMN 01
+                             MOVE 'N' TO WRK-CONFIRMA
+                          END-IF
+                       END-IF
+
+                       IF WRK-CONFIRMA EQUAL 'S'
+                          MOVE 9 TO ARQCRM-STATUS
+
+                          MOVE 'S' TO WRK-REPETIR-GRAVACAO
+                          PERFORM GRAVAR-REGISTRO
+                             UNTIL NOT REPETIR-GRAVACAO
+
+                          EVALUATE ARQCRM-FS
+                              WHEN 00
+                                  DISPLAY "REGISTRO EXCLUIDO"
+                                                  LINE 15 COLUMN 01
+                                  PERFORM GRAVAR-LOG
+                              WHEN 24
+                                  DISPLAY "INDICE CHEIO - NAO EXCLUIDO"
+                                                  LINE 15 COLUMN 01
+                              WHEN OTHER
+                                  DISPLAY "ERRO "  LINE 15 COLUMN 01
+                                  DISPLAY ARQCRM-FS
+                          END-EVALUATE
+                       END-IF
+                   END-IF
                WHEN 23
-                   DISPLAY "ID NAO ENCONTRADO"     LINE 20 COLUMN 01
+                   DISPLAY "NAO ENCONTRADO"        LINE 20 COLUMN 01
                WHEN OTHER
                    DISPLAY "ERRO "                 LINE 20 COLUMN 01
                    DISPLAY ARQCRM-FS
@@ -77,5 +165,46 @@
 
                ACCEPT WRK-SEGURATELA               LINE 22 COLUMN 01.
 
+      *------------------- GRAVA, COM RETENTATIVA SE O INDICE ESTIVER --*
+      *------------------- CHEIO (FILE STATUS 24) -----------------------*
+       GRAVAR-REGISTRO   SECTION.
+           REWRITE ARQCRM-REGISTRO.
+           IF ARQCRM-FS EQUAL 24
+              DISPLAY "INDICE DO ARQUIVO CHEIO"     LINE 15 COLUMN 01
+              DISPLAY "TENTAR NOVAMENTE (S/N)?"     LINE 16 COLUMN 01
+                 ACCEPT WRK-REPETIR-GRAVACAO        LINE 16 COLUMN 25
+              IF NOT REPETIR-GRAVACAO
+                 MOVE 'N' TO WRK-REPETIR-GRAVACAO
+              END-IF
+           ELSE
+              MOVE 'N' TO WRK-REPETIR-GRAVACAO
+           END-IF.
+
+      *------------------- RECONFERE O REGISTRO ANTES DE GRAVAR -------*
+       CONFERIR-CONCORRENCIA   SECTION.
+           MOVE 'S' TO WRK-CONCORRENCIA-OK.
+           READ ARQCRM KEY IS ARQCRM-CHAVE.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              OR ARQCRM-STATUS NOT EQUAL WRK-STATUS-ORIGINAL
+              MOVE 'N' TO WRK-CONCORRENCIA-OK
+           END-IF.
+
+      *------------------- GRAVACAO DA TRILHA DE AUDITORIA --------------*
+       GRAVAR-LOG    SECTION.
+           MOVE ARQCRM-ID              TO LOG-ID.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA.
+           MOVE 'E'                    TO LOG-OPERACAO.
+           MOVE ARQCRM-NOME            TO LOG-NOME-ANTES.
+           MOVE SPACES                 TO LOG-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL           TO LOG-EMAIL-ANTES.
+           MOVE SPACES                 TO LOG-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE        TO LOG-TELEFONE-ANTES.
+           MOVE SPACES                 TO LOG-TELEFONE-DEPOIS.
+           MOVE WRK-STATUS-ORIGINAL    TO LOG-STATUS-ANTES.
+           MOVE ARQCRM-STATUS          TO LOG-STATUS-DEPOIS.
+
+           WRITE ARQCRM-LOG-REGISTRO.
+
        FINALIZAR     SECTION.
            CLOSE ARQCRM.
+           CLOSE ARQCRM-LOG.
