@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGE-CRM.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG ASSIGN TO "..\DADOS\ARQCRM.LOG"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-LOG-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       FD  ARQCRM-LOG.
+       COPY  "#CRM-LOG".
+
+       WORKING-STORAGE     SECTION.
+
+       COPY "#CRM-WRK".
+
+       01  ARQCRM-FS         PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-LOG-FS     PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO --------------------------*
+       01  WRK-SEGURATELA   PIC X(01) VALUE SPACES.
+       01  WRK-CONFIRMA     PIC X(01) VALUE SPACES.
+
+      *------------------- VALIDACAO DOS IDS INFORMADOS ----------------*
+       01  WRK-ID-OK               PIC X(01) VALUE 'N'.
+           88  ID-VALIDO           VALUE 'S'.
+       01  WRK-MERGE-OK            PIC X(01) VALUE 'S'.
+           88  MERGE-PODE-PROSSEGUIR  VALUE 'S'.
+
+      *------------------- DADOS DO REGISTRO SOBREVIVENTE --------------*
+       01  WRK-A-ID                PIC 9(06).
+       01  WRK-A-CPF               PIC 9(11).
+       01  WRK-A-NOME              PIC X(30).
+       01  WRK-A-EMAIL             PIC X(40).
+       01  WRK-A-TELEFONE          PIC X(15).
+       01  WRK-A-END-RUA           PIC X(30).
+       01  WRK-A-END-NUM           PIC X(06).
+       01  WRK-A-END-CEP           PIC 9(08).
+       01  WRK-A-END-CIDADE        PIC X(20).
+       01  WRK-A-END-UF            PIC X(02).
+       01  WRK-A-NASCIMENTO        PIC 9(08).
+       01  WRK-A-SEGMENTO          PIC 9(01).
+
+      *------------------- DADOS DO REGISTRO A SER MESCLADO ------------*
+       01  WRK-B-ID                PIC 9(06).
+       01  WRK-B-CPF               PIC 9(11).
+       01  WRK-B-NOME              PIC X(30).
+       01  WRK-B-EMAIL             PIC X(40).
+       01  WRK-B-TELEFONE          PIC X(15).
+       01  WRK-B-END-RUA           PIC X(30).
+       01  WRK-B-END-NUM           PIC X(06).
+       01  WRK-B-END-CEP           PIC 9(08).
+       01  WRK-B-END-CIDADE        PIC X(20).
+       01  WRK-B-END-UF            PIC X(02).
+       01  WRK-B-NASCIMENTO        PIC 9(08).
+       01  WRK-B-SEGMENTO          PIC 9(01).
+
+      *------------------- ESCOLHA DE CADA CAMPO (1=A / 2=B) ------------*
+       01  WRK-ESCOLHA             PIC 9(01) VALUE 1.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN I-O ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA "    LINE 01 COLUMN 01
+              ACCEPT WRK-SEGURATELA          LINE 02 COLUMN 01
+              GOBACK
+           END-IF.
+
+           OPEN EXTEND ARQCRM-LOG.
+
+       PROCESSAR     SECTION.
+           DISPLAY "MESCLAR CLIENTES"        LINE 01 COLUMN 01.
+           DISPLAY "----------------"        LINE 02 COLUMN 01.
+
+           MOVE 'S' TO WRK-MERGE-OK.
+
+           DISPLAY "ID QUE PERMANECE   (A) " LINE 03 COLUMN 01.
+              ACCEPT WRK-A-ID                LINE 03 COLUMN 25.
+
+           DISPLAY "ID QUE SERA UNIDO  (B) " LINE 04 COLUMN 01.
+              ACCEPT WRK-B-ID                LINE 04 COLUMN 25.
+
+           IF WRK-A-ID EQUAL WRK-B-ID
+              DISPLAY "IDS INFORMADOS SAO IGUAIS" LINE 20 COLUMN 01
+              MOVE 'N' TO WRK-MERGE-OK
+           END-IF.
+
+           IF MERGE-PODE-PROSSEGUIR
+              CALL "VALIDAID" USING WRK-A-ID WRK-ID-OK
+              IF NOT ID-VALIDO
+                 DISPLAY "ID (A) INVALIDO"   LINE 20 COLUMN 01
+                 MOVE 'N' TO WRK-MERGE-OK
+              END-IF
+           END-IF.
+
+           IF MERGE-PODE-PROSSEGUIR
+              CALL "VALIDAID" USING WRK-B-ID WRK-ID-OK
+              IF NOT ID-VALIDO
+                 DISPLAY "ID (B) INVALIDO"   LINE 20 COLUMN 01
+                 MOVE 'N' TO WRK-MERGE-OK
+              END-IF
+           END-IF.
+
+           IF MERGE-PODE-PROSSEGUIR
+              PERFORM LOCALIZAR-REGISTROS
+           END-IF.
+
+           IF MERGE-PODE-PROSSEGUIR
+              PERFORM ESCOLHER-CAMPOS
+              PERFORM GRAVAR-MESCLAGEM
+           END-IF.
+
+               DISPLAY "VOLTANDO "            LINE 25 COLUMN 01.
+
+               ACCEPT WRK-SEGURATELA          LINE 26 COLUMN 01.
+
+      *------------------- LE E GUARDA OS DOIS REGISTROS ----------------*
+       LOCALIZAR-REGISTROS   SECTION.
+           MOVE WRK-A-ID TO ARQCRM-ID.
+           READ ARQCRM KEY IS ARQCRM-CHAVE.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ID (A) NAO ENCONTRADO"  LINE 20 COLUMN 01
+              MOVE 'N' TO WRK-MERGE-OK
+           ELSE
+              IF ARQCRM-STATUS-EXCLUIDO
+                 DISPLAY "ID (A) JA EXCLUIDO"  LINE 20 COLUMN 01
+                 MOVE 'N' TO WRK-MERGE-OK
+              ELSE
+                 MOVE ARQCRM-CPF            TO WRK-A-CPF
+                 MOVE ARQCRM-NOME           TO WRK-A-NOME
+                 MOVE ARQCRM-EMAIL          TO WRK-A-EMAIL
+                 MOVE ARQCRM-TELEFONE       TO WRK-A-TELEFONE
+                 MOVE ARQCRM-END-RUA        TO WRK-A-END-RUA
+                 MOVE ARQCRM-END-NUM        TO WRK-A-END-NUM
+                 MOVE ARQCRM-END-CEP        TO WRK-A-END-CEP
+                 MOVE ARQCRM-END-CIDADE     TO WRK-A-END-CIDADE
+                 MOVE ARQCRM-END-UF         TO WRK-A-END-UF
+                 MOVE ARQCRM-DATA-NASCIMENTO TO WRK-A-NASCIMENTO
+                 MOVE ARQCRM-SEGMENTO       TO WRK-A-SEGMENTO
+              END-IF
+           END-IF.
+
+           IF MERGE-PODE-PROSSEGUIR
+              MOVE WRK-B-ID TO ARQCRM-ID
+              READ ARQCRM KEY IS ARQCRM-CHAVE
+              IF ARQCRM-FS NOT EQUAL ZEROS
+                 DISPLAY "ID (B) NAO ENCONTRADO" LINE 20 COLUMN 01
+                 MOVE 'N' TO WRK-MERGE-OK
+              ELSE
+                 IF ARQCRM-STATUS-EXCLUIDO
+                    DISPLAY "ID (B) JA EXCLUIDO" LINE 20 COLUMN 01
+                    MOVE 'N' TO WRK-MERGE-OK
+                 ELSE
+                    MOVE ARQCRM-CPF         TO WRK-B-CPF
+                    MOVE ARQCRM-NOME        TO WRK-B-NOME
+                    MOVE ARQCRM-EMAIL       TO WRK-B-EMAIL
+                    MOVE ARQCRM-TELEFONE    TO WRK-B-TELEFONE
+                    MOVE ARQCRM-END-RUA     TO WRK-B-END-RUA
+                    MOVE ARQCRM-END-NUM     TO WRK-B-END-NUM
+                    MOVE ARQCRM-END-CEP     TO WRK-B-END-CEP
+                    MOVE ARQCRM-END-CIDADE  TO WRK-B-END-CIDADE
+                    MOVE ARQCRM-END-UF      TO WRK-B-END-UF
+                    MOVE ARQCRM-DATA-NASCIMENTO TO WRK-B-NASCIMENTO
+                    MOVE ARQCRM-SEGMENTO    TO WRK-B-SEGMENTO
+                 END-IF
+              END-IF
+           END-IF.
+
+      *------------------- OPERADOR ESCOLHE CAMPO A CAMPO ----------------*
+       ESCOLHER-CAMPOS   SECTION.
+           DISPLAY "PARA CADA CAMPO, DIGITE 1 (REG. A) OU 2 (REG. B)"
+                                                     LINE 06 COLUMN 01.
+
+           DISPLAY "NOME      A: " WRK-A-NOME     LINE 08 COLUMN 01.
+           DISPLAY "          B: " WRK-B-NOME     LINE 09 COLUMN 01.
+              ACCEPT WRK-ESCOLHA                  LINE 09 COLUMN 40.
+           IF WRK-ESCOLHA EQUAL 2
+              MOVE WRK-B-NOME TO WRK-ARQCRM-NOME
+           ELSE
+              MOVE WRK-A-NOME TO WRK-ARQCRM-NOME
+           END-IF.
+
+           DISPLAY "CPF       A: " WRK-A-CPF      LINE 10 COLUMN 01.
+           DISPLAY "          B: " WRK-B-CPF      LINE 11 COLUMN 01.
+              ACCEPT WRK-ESCOLHA                  LINE 11 COLUMN 40.
+           IF WRK-ESCOLHA EQUAL 2
+              MOVE WRK-B-CPF TO WRK-ARQCRM-CPF
+           ELSE
+              MOVE WRK-A-CPF TO WRK-ARQCRM-CPF
+           END-IF.
+
+           DISPLAY "EMAIL     A: " WRK-A-EMAIL    LINE 12 COLUMN 01.
+           DISPLAY "          B: " WRK-B-EMAIL    LINE 13 COLUMN 01.
+              ACCEPT WRK-ESCOLHA                  LINE 13 COLUMN 40.
+           IF WRK-ESCOLHA EQUAL 2
+              MOVE WRK-B-EMAIL TO WRK-ARQCRM-EMAIL
+           ELSE
+              MOVE WRK-A-EMAIL TO WRK-ARQCRM-EMAIL
+           END-IF.
+
+           DISPLAY "TELEFONE  A: " WRK-A-TELEFONE LINE 14 COLUMN 01.
+           DISPLAY "          B: " WRK-B-TELEFONE LINE 15 COLUMN 01.
+              ACCEPT WRK-ESCOLHA                  LINE 15 COLUMN 40.
+           IF WRK-ESCOLHA EQUAL 2
+              MOVE WRK-B-TELEFONE TO WRK-ARQCRM-TELEFONE
+           ELSE
+              MOVE WRK-A-TELEFONE TO WRK-ARQCRM-TELEFONE
+           END-IF.
+
+           DISPLAY "ENDERECO  A: " WRK-A-END-RUA  LINE 16 COLUMN 01.
+           DISPLAY "          B: " WRK-B-END-RUA  LINE 17 COLUMN 01.
+              ACCEPT WRK-ESCOLHA                  LINE 17 COLUMN 40.
+           IF WRK-ESCOLHA EQUAL 2
+              MOVE WRK-B-END-RUA    TO WRK-ARQCRM-END-RUA
+              MOVE WRK-B-END-NUM    TO WRK-ARQCRM-END-NUM
+              MOVE WRK-B-END-CEP    TO WRK-ARQCRM-END-CEP
+              MOVE WRK-B-END-CIDADE TO WRK-ARQCRM-END-CIDADE
+              MOVE WRK-B-END-UF     TO WRK-ARQCRM-END-UF
+           ELSE
+              MOVE WRK-A-END-RUA    TO WRK-ARQCRM-END-RUA
+              MOVE WRK-A-END-NUM    TO WRK-ARQCRM-END-NUM
+              MOVE WRK-A-END-CEP    TO WRK-ARQCRM-END-CEP
+              MOVE WRK-A-END-CIDADE TO WRK-ARQCRM-END-CIDADE
+              MOVE WRK-A-END-UF     TO WRK-ARQCRM-END-UF
+           END-IF.
+
+           DISPLAY "NASCTO    A: " WRK-A-NASCIMENTO LINE 18 COLUMN 01.
+           DISPLAY "          B: " WRK-B-NASCIMENTO LINE 19 COLUMN 01.
+              ACCEPT WRK-ESCOLHA                    LINE 19 COLUMN 40.
+           IF WRK-ESCOLHA EQUAL 2
+              MOVE WRK-B-NASCIMENTO TO WRK-ARQCRM-DATA-NASCIMENTO
+           ELSE
+              MOVE WRK-A-NASCIMENTO TO WRK-ARQCRM-DATA-NASCIMENTO
+           END-IF.
+
+           DISPLAY "SEGMENTO  A: " WRK-A-SEGMENTO LINE 20 COLUMN 01.
+           DISPLAY "          B: " WRK-B-SEGMENTO LINE 21 COLUMN 01.
+              ACCEPT WRK-ESCOLHA                 LINE 21 COLUMN 40.
+           IF WRK-ESCOLHA EQUAL 2
+              MOVE WRK-B-SEGMENTO TO WRK-ARQCRM-SEGMENTO
+           ELSE
+              MOVE WRK-A-SEGMENTO TO WRK-ARQCRM-SEGMENTO
+           END-IF.
+
+           DISPLAY "CONFIRMA A MESCLAGEM (S/N)?"   LINE 23 COLUMN 01.
+              ACCEPT WRK-CONFIRMA                  LINE 23 COLUMN 30.
+
+           IF WRK-CONFIRMA NOT EQUAL 'S'
+              MOVE 'N' TO WRK-MERGE-OK
+           END-IF.
+
+      *------------------- GRAVA O REGISTRO UNIDO E O EXCLUIDO -----------*
+      *  B E EXCLUIDO (E SEU EMAIL LIBERADO) ANTES DE A SER ATUALIZADO,
+      *  JA QUE ARQCRM-EMAIL E CHAVE ALTERNATIVA UNICA - SE A ASSUMIR O
+      *  EMAIL DE B, A GRAVACAO DE A SO PODE SUCEDER COM B JA LIBERADO.
+       GRAVAR-MESCLAGEM   SECTION.
+           IF MERGE-PODE-PROSSEGUIR
+              MOVE WRK-B-ID TO ARQCRM-ID
+              READ ARQCRM KEY IS ARQCRM-CHAVE
+
+              MOVE ARQCRM-NOME           TO LOG-NOME-ANTES
+              MOVE ARQCRM-EMAIL          TO LOG-EMAIL-ANTES
+              MOVE ARQCRM-TELEFONE       TO LOG-TELEFONE-ANTES
+              MOVE ARQCRM-STATUS         TO LOG-STATUS-ANTES
+
+              MOVE 9      TO ARQCRM-STATUS
+              MOVE SPACES TO ARQCRM-EMAIL
+              REWRITE ARQCRM-REGISTRO
+
+              IF ARQCRM-FS NOT EQUAL ZEROS
+                 DISPLAY "ERRO AO EXCLUIR REGISTRO (B) "
+                                                 LINE 24 COLUMN 01
+                 DISPLAY ARQCRM-FS
+                 DISPLAY "MESCLAGEM CANCELADA"   LINE 25 COLUMN 01
+                 GO TO GRAVAR-MESCLAGEM-EXIT
+              END-IF
+
+              MOVE SPACES                TO LOG-NOME-DEPOIS
+              MOVE SPACES                TO LOG-EMAIL-DEPOIS
+              MOVE SPACES                TO LOG-TELEFONE-DEPOIS
+              MOVE ARQCRM-STATUS         TO LOG-STATUS-DEPOIS
+              MOVE ARQCRM-ID             TO LOG-ID
+              MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+              MOVE 'E'                   TO LOG-OPERACAO
+              WRITE ARQCRM-LOG-REGISTRO
+
+              MOVE WRK-A-ID TO ARQCRM-ID
+              READ ARQCRM KEY IS ARQCRM-CHAVE
+
+              MOVE ARQCRM-NOME           TO LOG-NOME-ANTES
+              MOVE ARQCRM-EMAIL          TO LOG-EMAIL-ANTES
+              MOVE ARQCRM-TELEFONE       TO LOG-TELEFONE-ANTES
+              MOVE ARQCRM-STATUS         TO LOG-STATUS-ANTES
+
+              MOVE WRK-ARQCRM-NOME       TO ARQCRM-NOME
+              MOVE WRK-ARQCRM-CPF        TO ARQCRM-CPF
+              MOVE WRK-ARQCRM-EMAIL      TO ARQCRM-EMAIL
+              MOVE WRK-ARQCRM-TELEFONE   TO ARQCRM-TELEFONE
+              MOVE WRK-ARQCRM-END-RUA    TO ARQCRM-END-RUA
+              MOVE WRK-ARQCRM-END-NUM    TO ARQCRM-END-NUM
+              MOVE WRK-ARQCRM-END-CEP    TO ARQCRM-END-CEP
+              MOVE WRK-ARQCRM-END-CIDADE TO ARQCRM-END-CIDADE
+              MOVE WRK-ARQCRM-END-UF     TO ARQCRM-END-UF
+              MOVE WRK-ARQCRM-DATA-NASCIMENTO
+                                     TO ARQCRM-DATA-NASCIMENTO
+              MOVE WRK-ARQCRM-SEGMENTO   TO ARQCRM-SEGMENTO
+
+              REWRITE ARQCRM-REGISTRO
+
+              IF ARQCRM-FS NOT EQUAL ZEROS
+                 DISPLAY "ERRO AO GRAVAR REGISTRO (A) "
+                                                 LINE 24 COLUMN 01
+                 DISPLAY ARQCRM-FS
+                 DISPLAY "MESCLAGEM INCOMPLETA - REGISTRO (B) "
+                    "JA FOI EXCLUIDO"            LINE 25 COLUMN 01
+                 GO TO GRAVAR-MESCLAGEM-EXIT
+              END-IF
+
+              MOVE ARQCRM-NOME           TO LOG-NOME-DEPOIS
+              MOVE ARQCRM-EMAIL          TO LOG-EMAIL-DEPOIS
+              MOVE ARQCRM-TELEFONE       TO LOG-TELEFONE-DEPOIS
+              MOVE ARQCRM-STATUS         TO LOG-STATUS-DEPOIS
+              MOVE ARQCRM-ID             TO LOG-ID
+              MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+              MOVE 'F'                   TO LOG-OPERACAO
+              WRITE ARQCRM-LOG-REGISTRO
+
+              DISPLAY "CLIENTES MESCLADOS COM SUCESSO" LINE 24 COLUMN 01
+           ELSE
+              DISPLAY "MESCLAGEM CANCELADA"          LINE 24 COLUMN 01
+           END-IF.
+
+       GRAVAR-MESCLAGEM-EXIT.
+           EXIT.
+
+       FINALIZAR     SECTION.
+           CLOSE ARQCRM.
+           CLOSE ARQCRM-LOG.
