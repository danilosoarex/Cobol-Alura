@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERIFICAIDADE-LOTE.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       WORKING-STORAGE     SECTION.
+       COPY "#CRM-WRK".
+
+       01  ARQCRM-FS          PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-DATA-HOJE       PIC 9(08).
+       01  WRK-INT-HOJE        PIC 9(07) COMP.
+       01  WRK-INT-NASC        PIC 9(07) COMP.
+       01  WRK-IDADE           PIC 9(03) COMP.
+       01  WRK-TOTLIDOS        PIC 9(05) VALUE 0.
+       01  WRK-TOTCLASSIFICADOS PIC 9(05) VALUE 0.
+       01  WRK-TOTIGNORADOS    PIC 9(05) VALUE 0.
+       01  WRK-QTD-CRIANCA      PIC 9(05) VALUE 0.
+       01  WRK-QTD-ADOLESCENTE  PIC 9(05) VALUE 0.
+       01  WRK-QTD-ADULTO       PIC 9(05) VALUE 0.
+       01  WRK-QTD-IDOSO        PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN INPUT ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+           COMPUTE WRK-INT-HOJE =
+                   FUNCTION INTEGER-OF-DATE (WRK-DATA-HOJE).
+
+           DISPLAY "DISTRIBUICAO DE IDADE EM LOTE DOS CLIENTES".
+           DISPLAY "-------------------------------------------".
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- CLASSIFICA O CLIENTE PELA FAIXA DE IDADE ---*
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           IF ARQCRM-DATA-NASCIMENTO NOT EQUAL 0
+              AND NOT ARQCRM-STATUS-EXCLUIDO
+              COMPUTE WRK-INT-NASC =
+                      FUNCTION INTEGER-OF-DATE (ARQCRM-DATA-NASCIMENTO)
+              COMPUTE WRK-IDADE = (WRK-INT-HOJE - WRK-INT-NASC) / 365
+
+              EVALUATE TRUE
+                  WHEN WRK-IDADE < 12
+                       ADD 1 TO WRK-QTD-CRIANCA
+                  WHEN WRK-IDADE >= 12 AND WRK-IDADE < 18
+                       ADD 1 TO WRK-QTD-ADOLESCENTE
+                  WHEN WRK-IDADE >= 18 AND WRK-IDADE < 60
+                       ADD 1 TO WRK-QTD-ADULTO
+                  WHEN OTHER
+                       ADD 1 TO WRK-QTD-IDOSO
+              END-EVALUATE
+
+              ADD 1 TO WRK-TOTCLASSIFICADOS
+           ELSE
+              ADD 1 TO WRK-TOTIGNORADOS
+           END-IF.
+
+           READ ARQCRM NEXT RECORD.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL LIDO          : " WRK-TOTLIDOS.
+           DISPLAY "TOTAL CLASSIFICADO  : " WRK-TOTCLASSIFICADOS.
+           DISPLAY "TOTAL IGNORADO      : " WRK-TOTIGNORADOS.
+           DISPLAY "CRIANCAS            : " WRK-QTD-CRIANCA.
+           DISPLAY "ADOLESCENTES        : " WRK-QTD-ADOLESCENTE.
+           DISPLAY "ADULTOS             : " WRK-QTD-ADULTO.
+           DISPLAY "IDOSOS              : " WRK-QTD-IDOSO.
+
+           CLOSE ARQCRM.
+       END PROGRAM VERIFICAIDADE-LOTE.
