@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADASTRO-LOTE.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG ASSIGN TO "..\DADOS\ARQCRM.LOG"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-LOG-FS.
+
+           SELECT ARQCRM-LOTE ASSIGN TO "..\DADOS\ARQCRM.LOTE"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-LOTE-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       FD  ARQCRM-LOG.
+       COPY  "#CRM-LOG".
+
+       FD  ARQCRM-LOTE.
+       COPY  "#CRM-LOTE".
+
+       WORKING-STORAGE     SECTION.
+       COPY "#CRM-WRK".
+
+       01  ARQCRM-FS         PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-LOG-FS     PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-LOTE-FS    PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-SEGURATELA   PIC X(01) VALUE SPACES.
+       01  WRK-TOTLIDOS     PIC 9(05) VALUE 0.
+       01  WRK-TOTGRAVADOS  PIC 9(05) VALUE 0.
+       01  WRK-TOTREJEITADOS PIC 9(05) VALUE 0.
+
+      *------------------- VALIDACAO DE CPF (MOD-11) -------------------*
+       01  WRK-CPF-NUM             PIC 9(11).
+       01  WRK-CPF-TAB REDEFINES WRK-CPF-NUM.
+           05  WRK-CPF-DIG         PIC 9(01) OCCURS 11.
+       01  WRK-CPF-SOMA            PIC 9(04) COMP.
+       01  WRK-CPF-RESTO           PIC 9(04) COMP.
+       01  WRK-CPF-DV1             PIC 9(01).
+       01  WRK-CPF-DV2             PIC 9(01).
+       01  WRK-CPF-IDX             PIC 9(02) COMP.
+       01  WRK-CPF-OK              PIC X(01) VALUE 'N'.
+           88  CPF-VALIDO          VALUE 'S'.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-LOTE-FS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN I-O ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+
+           OPEN EXTEND ARQCRM-LOG.
+
+           OPEN INPUT ARQCRM-LOTE.
+           IF ARQCRM-LOTE-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM-LOTE " ARQCRM-LOTE-FS
+              GOBACK
+           END-IF.
+
+           DISPLAY "CARGA EM LOTE DO CADASTRO DE CLIENTES".
+           DISPLAY "--------------------------------------".
+
+           READ ARQCRM-LOTE.
+
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           MOVE LOTE-ID        TO ARQCRM-ID.
+           MOVE LOTE-ID        TO WRK-ARQCRM-ID.
+           MOVE LOTE-CPF       TO WRK-ARQCRM-CPF.
+           MOVE LOTE-NOME      TO WRK-ARQCRM-NOME.
+           MOVE LOTE-EMAIL     TO WRK-ARQCRM-EMAIL.
+           MOVE LOTE-TELEFONE  TO WRK-ARQCRM-TELEFONE.
+
+           PERFORM VALIDAR-CPF.
+
+           IF NOT CPF-VALIDO
+              DISPLAY "REGISTRO " LOTE-ID " REJEITADO - CPF INVALIDO"
+              ADD 1 TO WRK-TOTREJEITADOS
+              GO TO PROCESSAR-EXIT
+           END-IF.
+
+           MOVE 0 TO WRK-ARQCRM-STATUS.
+
+           MOVE WRK-ARQCRM-REGISTRO TO ARQCRM-REGISTRO.
+
+           WRITE ARQCRM-REGISTRO.
+
+           EVALUATE ARQCRM-FS
+               WHEN 00
+                   ADD 1 TO WRK-TOTGRAVADOS
+                   PERFORM GRAVAR-LOG
+               WHEN 22
+                   DISPLAY "REGISTRO " LOTE-ID " REJEITADO - JA EXISTE"
+                   ADD 1 TO WRK-TOTREJEITADOS
+               WHEN OTHER
+                   DISPLAY "REGISTRO " LOTE-ID " REJEITADO - ERRO "
+                           ARQCRM-FS
+                   ADD 1 TO WRK-TOTREJEITADOS
+           END-EVALUATE.
+
+       PROCESSAR-EXIT.
+           READ ARQCRM-LOTE.
+
+      *------------------- CALCULO DOS DIGITOS VERIFICADORES -----------*
+       VALIDAR-CPF   SECTION.
+           MOVE 'N'  TO WRK-CPF-OK.
+           MOVE WRK-ARQCRM-CPF TO WRK-CPF-NUM.
+           MOVE 0    TO WRK-CPF-SOMA.
+           MOVE 1    TO WRK-CPF-IDX.
+
+           PERFORM SOMAR-DV1 UNTIL WRK-CPF-IDX > 9.
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA * 10, 11).
+           IF WRK-CPF-RESTO EQUAL 10
+              MOVE 0 TO WRK-CPF-DV1
+           ELSE
+              MOVE WRK-CPF-RESTO TO WRK-CPF-DV1
+           END-IF.
+
+           MOVE 0    TO WRK-CPF-SOMA.
+           MOVE 1    TO WRK-CPF-IDX.
+
+           PERFORM SOMAR-DV2 UNTIL WRK-CPF-IDX > 9.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DV1 * 2).
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA * 10, 11).
+           IF WRK-CPF-RESTO EQUAL 10
+              MOVE 0 TO WRK-CPF-DV2
+           ELSE
+              MOVE WRK-CPF-RESTO TO WRK-CPF-DV2
+           END-IF.
+
+           IF WRK-CPF-DIG (10) EQUAL WRK-CPF-DV1
+              AND WRK-CPF-DIG (11) EQUAL WRK-CPF-DV2
+              MOVE 'S' TO WRK-CPF-OK
+           END-IF.
+
+       SOMAR-DV1     SECTION.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-DIG (WRK-CPF-IDX) * (11 - WRK-CPF-IDX)).
+           ADD 1 TO WRK-CPF-IDX.
+
+       SOMAR-DV2     SECTION.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-DIG (WRK-CPF-IDX) * (12 - WRK-CPF-IDX)).
+           ADD 1 TO WRK-CPF-IDX.
+
+      *------------------- GRAVACAO DA TRILHA DE AUDITORIA --------------*
+       GRAVAR-LOG    SECTION.
+           MOVE ARQCRM-ID              TO LOG-ID.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA.
+           MOVE 'I'                    TO LOG-OPERACAO.
+           MOVE SPACES                 TO LOG-NOME-ANTES.
+           MOVE ARQCRM-NOME            TO LOG-NOME-DEPOIS.
+           MOVE SPACES                 TO LOG-EMAIL-ANTES.
+           MOVE ARQCRM-EMAIL           TO LOG-EMAIL-DEPOIS.
+           MOVE SPACES                 TO LOG-TELEFONE-ANTES.
+           MOVE ARQCRM-TELEFONE        TO LOG-TELEFONE-DEPOIS.
+           MOVE 0                      TO LOG-STATUS-ANTES.
+           MOVE ARQCRM-STATUS          TO LOG-STATUS-DEPOIS.
+
+           WRITE ARQCRM-LOG-REGISTRO.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL LIDO       : " WRK-TOTLIDOS.
+           DISPLAY "TOTAL GRAVADO    : " WRK-TOTGRAVADOS.
+           DISPLAY "TOTAL REJEITADO  : " WRK-TOTREJEITADOS.
+
+           CLOSE ARQCRM.
+           CLOSE ARQCRM-LOG.
+           CLOSE ARQCRM-LOTE.
