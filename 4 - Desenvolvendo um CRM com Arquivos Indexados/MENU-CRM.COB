@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-CRM.
+
+       ENVIRONMENT    DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE     SECTION.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-OPCAO        PIC 9(01) VALUE 0.
+       01  WRK-SEGURATELA   PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM PROCESSAR UNTIL WRK-OPCAO EQUAL 9.
+
+           GOBACK.
+
+       PROCESSAR     SECTION.
+           DISPLAY "MENU CRM  "                LINE 01 COLUMN 01.
+           DISPLAY "----------"                LINE 02 COLUMN 01.
+           DISPLAY "1 - CADASTRAR CLIENTE"      LINE 03 COLUMN 01.
+           DISPLAY "2 - ALTERAR CLIENTE  "      LINE 04 COLUMN 01.
+           DISPLAY "3 - EXCLUIR CLIENTE  "      LINE 05 COLUMN 01.
+           DISPLAY "4 - RELATORIO        "      LINE 06 COLUMN 01.
+           DISPLAY "5 - ATIVAR/DESATIVAR "      LINE 07 COLUMN 01.
+           DISPLAY "6 - HISTORICO CONTATOS"     LINE 08 COLUMN 01.
+           DISPLAY "7 - LISTAGEM PAGINADA "      LINE 09 COLUMN 01.
+           DISPLAY "8 - MESCLAR CLIENTES  "      LINE 10 COLUMN 01.
+           DISPLAY "9 - SAIR             "      LINE 11 COLUMN 01.
+
+           DISPLAY "OPCAO "                     LINE 13 COLUMN 01.
+              ACCEPT WRK-OPCAO                  LINE 13 COLUMN 10.
+
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL "CADASTRO"
+               WHEN 2
+                   CALL "ALTERA"
+               WHEN 3
+                   CALL "EXCLUI"
+               WHEN 4
+                   CALL "RELAT"
+               WHEN 5
+                   CALL "STATUS"
+               WHEN 6
+                   CALL "CONTATO"
+               WHEN 7
+                   CALL "LISTA"
+               WHEN 8
+                   CALL "MERGE-CRM"
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"      LINE 20 COLUMN 01
+                   ACCEPT WRK-SEGURATELA         LINE 21 COLUMN 01
+           END-EVALUATE.
