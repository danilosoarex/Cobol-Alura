@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGACRM.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG ASSIGN TO "..\DADOS\ARQCRM.LOG"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-LOG-FS.
+
+           SELECT ARQCRM-PURGA ASSIGN TO "..\DADOS\ARQCRM.PURGADOS"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-PURGA-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       FD  ARQCRM-LOG.
+       COPY  "#CRM-LOG".
+
+      *----------------------------------------------------------------*
+      *  LAYOUT DO ARQUIVO DE ARQUIVAMENTO ANONIMIZADO (RETENCAO)      *
+      *----------------------------------------------------------------*
+       FD  ARQCRM-PURGA.
+       01  PURGA-REGISTRO.
+           05  PURGA-ID             PIC 9(06).
+           05  PURGA-STATUS         PIC 9(01).
+           05  PURGA-DATA           PIC 9(08).
+
+       WORKING-STORAGE     SECTION.
+       COPY "#CRM-WRK".
+
+       01  ARQCRM-FS           PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-LOG-FS       PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-PURGA-FS     PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO --------------------------*
+       01  WRK-DATA-HOJE        PIC 9(08).
+       01  WRK-ANOS-LIMITE      PIC 9(02) COMP VALUE 5.
+       01  WRK-INT-HOJE         PIC 9(07) COMP.
+       01  WRK-INT-CONTATO      PIC 9(07) COMP.
+       01  WRK-ANOS-INATIVOS    PIC 9(03) COMP.
+       01  WRK-TOTLIDOS         PIC 9(05) VALUE 0.
+       01  WRK-TOTPURGADOS      PIC 9(05) VALUE 0.
+       01  WRK-TOTERROS         PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN I-O ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+
+           OPEN EXTEND ARQCRM-LOG.
+
+           OPEN EXTEND ARQCRM-PURGA.
+           IF ARQCRM-PURGA-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE PURGA "
+                       ARQCRM-PURGA-FS
+              GOBACK
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+           COMPUTE WRK-INT-HOJE =
+                   FUNCTION INTEGER-OF-DATE (WRK-DATA-HOJE).
+
+           DISPLAY "PURGA DE CLIENTES INATIVOS POR RETENCAO".
+           DISPLAY "-----------------------------------------".
+           DISPLAY "LIMITE DE INATIVIDADE (ANOS): " WRK-ANOS-LIMITE.
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- AVALIA E PURGA CADA CLIENTE INATIVO ---------*
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           IF ARQCRM-STATUS-INATIVO
+              AND ARQCRM-LAST-CONTACT NOT EQUAL 0
+              COMPUTE WRK-INT-CONTATO =
+                      FUNCTION INTEGER-OF-DATE (ARQCRM-LAST-CONTACT)
+              COMPUTE WRK-ANOS-INATIVOS =
+                      (WRK-INT-HOJE - WRK-INT-CONTATO) / 365
+              IF WRK-ANOS-INATIVOS > WRK-ANOS-LIMITE
+                 PERFORM ARQUIVAR-E-PURGAR
+              END-IF
+           END-IF.
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- GRAVA O REGISTRO ANONIMIZADO E EXCLUI -------*
+       ARQUIVAR-E-PURGAR   SECTION.
+           MOVE ARQCRM-ID      TO PURGA-ID.
+           MOVE ARQCRM-STATUS  TO PURGA-STATUS.
+           MOVE WRK-DATA-HOJE  TO PURGA-DATA.
+           WRITE PURGA-REGISTRO.
+
+           IF ARQCRM-PURGA-FS EQUAL ZEROS
+              MOVE ARQCRM-ID              TO LOG-ID
+              MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA
+              MOVE 'P'                    TO LOG-OPERACAO
+              MOVE ARQCRM-NOME            TO LOG-NOME-ANTES
+              MOVE SPACES                 TO LOG-NOME-DEPOIS
+              MOVE ARQCRM-EMAIL           TO LOG-EMAIL-ANTES
+              MOVE SPACES                 TO LOG-EMAIL-DEPOIS
+              MOVE ARQCRM-TELEFONE        TO LOG-TELEFONE-ANTES
+              MOVE SPACES                 TO LOG-TELEFONE-DEPOIS
+              MOVE ARQCRM-STATUS          TO LOG-STATUS-ANTES
+              MOVE ARQCRM-STATUS          TO LOG-STATUS-DEPOIS
+              WRITE ARQCRM-LOG-REGISTRO
+
+              DELETE ARQCRM RECORD
+
+              IF ARQCRM-FS EQUAL ZEROS
+                 ADD 1 TO WRK-TOTPURGADOS
+                 DISPLAY "CLIENTE " ARQCRM-ID " PURGADO E ARQUIVADO"
+              ELSE
+                 ADD 1 TO WRK-TOTERROS
+                 DISPLAY "ERRO AO PURGAR " ARQCRM-ID " STATUS "
+                    ARQCRM-FS
+              END-IF
+           ELSE
+              ADD 1 TO WRK-TOTERROS
+              DISPLAY "ERRO AO ARQUIVAR " ARQCRM-ID " STATUS "
+                 ARQCRM-PURGA-FS
+              DISPLAY "REGISTRO NAO PURGADO - ARQUIVAMENTO FALHOU"
+           END-IF.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL LIDO       : " WRK-TOTLIDOS.
+           DISPLAY "TOTAL PURGADO    : " WRK-TOTPURGADOS.
+           DISPLAY "TOTAL COM ERRO   : " WRK-TOTERROS.
+
+           CLOSE ARQCRM.
+           CLOSE ARQCRM-LOG.
+           CLOSE ARQCRM-PURGA.
