@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTA.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       WORKING-STORAGE     SECTION.
+       COPY "#CRM-WRK".
+       01  ARQCRM-FS         PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-SEGURATELA    PIC X(01) VALUE SPACES.
+       01  WRK-LINHA         PIC 9(02) VALUE 1.
+       01  WRK-LINHA-TOPO    PIC 9(02) VALUE 1.
+       01  WRK-LINDET        PIC 9(02) VALUE 0.
+       01  WRK-TOTLIDOS      PIC 9(03) VALUE 0.
+
+       01 WRK-CABEC.
+           05 FILLER                  PIC X(04) VALUE "ID".
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(25) VALUE "NOME".
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(30) VALUE "EMAIL".
+           05 FILLER                  PIC X(01).
+           05 FILLER                  PIC X(14) VALUE "TELEFONE".
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN INPUT ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA "     LINE 01 COLUMN 01
+              ACCEPT WRK-SEGURATELA           LINE 02 COLUMN 01
+              GOBACK
+           END-IF.
+
+           MOVE LOW-VALUES TO ARQCRM-CHAVE.
+           START ARQCRM KEY IS NOT LESS THAN ARQCRM-CHAVE.
+           READ ARQCRM NEXT RECORD.
+
+           DISPLAY WRK-CABEC               LINE WRK-LINHA COLUMN 01.
+           ADD 1 TO WRK-LINHA.
+           MOVE WRK-LINHA TO WRK-LINHA-TOPO.
+
+      *------------------- EXIBE UM REGISTRO POR VEZ, 15 POR PAGINA ---*
+       PROCESSAR     SECTION.
+           IF NOT ARQCRM-STATUS-EXCLUIDO
+              PERFORM EXIBIR-REGISTRO
+              ADD 1 TO WRK-TOTLIDOS
+           END-IF.
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- MOSTRA O REGISTRO E CONTROLA A PAGINA ------*
+       EXIBIR-REGISTRO    SECTION.
+           MOVE ARQCRM-ID         TO WRK-ARQCRM-ID.
+           MOVE ARQCRM-NOME       TO WRK-ARQCRM-NOME.
+           MOVE ARQCRM-EMAIL      TO WRK-ARQCRM-EMAIL.
+           MOVE ARQCRM-TELEFONE   TO WRK-ARQCRM-TELEFONE.
+           DISPLAY WRK-ARQCRM-REGISTRO    LINE WRK-LINHA COLUMN 01.
+           ADD 1 TO WRK-LINHA.
+           ADD 1 TO WRK-LINDET.
+           IF WRK-LINDET EQUAL 15
+              PERFORM QUEBRA-PAGINA
+           END-IF.
+
+      *------------------- PAUSA AO FIM DE CADA PAGINA DE 15 LINHAS ---*
+       QUEBRA-PAGINA    SECTION.
+           DISPLAY "-- MAIS (ENTER PARA CONTINUAR) --"
+                                           LINE WRK-LINHA COLUMN 01.
+           ACCEPT WRK-SEGURATELA           LINE WRK-LINHA COLUMN 01.
+           MOVE WRK-LINHA-TOPO TO WRK-LINHA.
+           SUBTRACT 1 FROM WRK-LINHA.
+           DISPLAY WRK-CABEC               LINE WRK-LINHA COLUMN 01.
+           MOVE WRK-LINHA-TOPO TO WRK-LINHA.
+           MOVE 0 TO WRK-LINDET.
+
+       FINALIZAR     SECTION.
+           ADD 1 TO WRK-LINHA.
+           DISPLAY "TOTAL DE REGISTROS "      LINE WRK-LINHA COLUMN 01.
+           DISPLAY WRK-TOTLIDOS               LINE WRK-LINHA COLUMN 25.
+
+           DISPLAY "VOLTANDO "                LINE 20 COLUMN 01.
+           ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01.
+
+           CLOSE ARQCRM.
+       END PROGRAM LISTA.
