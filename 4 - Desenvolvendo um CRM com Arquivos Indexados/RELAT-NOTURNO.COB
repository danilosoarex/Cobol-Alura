@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELAT-NOTURNO.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-CSV ASSIGN TO "..\DADOS\ARQCRM.CSV"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-CSV-FS.
+
+           SELECT ARQCRM-ARQ ASSIGN TO WRK-ARQ-ARQUIVO
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-ARQ-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       FD  ARQCRM-CSV.
+       01  ARQCRM-CSV-LINHA    PIC X(132).
+
+       FD  ARQCRM-ARQ.
+       01  ARQCRM-ARQ-LINHA    PIC X(132).
+
+       WORKING-STORAGE     SECTION.
+       01  ARQCRM-FS           PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-CSV-FS       PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-ARQ-FS       PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-CSV-LINHA       PIC X(132).
+       01  WRK-ID-EDIT         PIC 9(06).
+       01  WRK-STATUS-EDIT     PIC 9(01).
+       01  WRK-TOTLIDOS        PIC 9(05) VALUE 0.
+       01  WRK-TOTATIVOS       PIC 9(05) VALUE 0.
+       01  WRK-TOTINATIVOS     PIC 9(05) VALUE 0.
+
+      *------------------- CONTROLE DE DATAS E ARQUIVAMENTO -----------*
+       01  WRK-DATA-HOJE       PIC 9(08).
+       01  WRK-INT-HOJE        PIC 9(07) COMP.
+       01  WRK-INT-LIMITE      PIC 9(07) COMP.
+       01  WRK-DATA-LIMITE     PIC 9(08).
+       01  WRK-DIAS-RETENCAO   PIC 9(03) COMP VALUE 90.
+       01  WRK-ARQ-ARQUIVO     PIC X(60) VALUE SPACES.
+       01  WRK-ARQ-EXPIRADO    PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+           STRING "..\DADOS\ARCHIVE\ARQCRM." DELIMITED BY SIZE
+                  WRK-DATA-HOJE              DELIMITED BY SIZE
+                  ".CSV"                     DELIMITED BY SIZE
+                  INTO WRK-ARQ-ARQUIVO.
+
+           COMPUTE WRK-INT-HOJE =
+                   FUNCTION INTEGER-OF-DATE(WRK-DATA-HOJE).
+           COMPUTE WRK-INT-LIMITE = WRK-INT-HOJE - WRK-DIAS-RETENCAO.
+           COMPUTE WRK-DATA-LIMITE =
+                   FUNCTION DATE-OF-INTEGER(WRK-INT-LIMITE).
+           STRING "..\DADOS\ARCHIVE\ARQCRM." DELIMITED BY SIZE
+                  WRK-DATA-LIMITE            DELIMITED BY SIZE
+                  ".CSV"                     DELIMITED BY SIZE
+                  INTO WRK-ARQ-EXPIRADO.
+
+           CALL "CBL_DELETE_FILE" USING WRK-ARQ-EXPIRADO.
+
+           OPEN INPUT ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+
+           OPEN OUTPUT ARQCRM-CSV.
+           OPEN OUTPUT ARQCRM-ARQ.
+           IF ARQCRM-CSV-FS NOT EQUAL ZEROS
+              OR ARQCRM-ARQ-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE SAIDA"
+              GOBACK
+           END-IF.
+
+           MOVE "ID,NOME,EMAIL,TELEFONE,STATUS" TO WRK-CSV-LINHA.
+           MOVE WRK-CSV-LINHA TO ARQCRM-CSV-LINHA.
+           WRITE ARQCRM-CSV-LINHA.
+           MOVE WRK-CSV-LINHA TO ARQCRM-ARQ-LINHA.
+           WRITE ARQCRM-ARQ-LINHA.
+
+           DISPLAY "RELATORIO NOTURNO - ATIVOS E INATIVOS".
+           DISPLAY "ARQUIVO DO DIA : " WRK-ARQ-ARQUIVO.
+
+           READ ARQCRM NEXT RECORD.
+
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           IF NOT ARQCRM-STATUS-EXCLUIDO
+              PERFORM GRAVAR-LINHA-CSV
+              IF ARQCRM-STATUS-ATIVO
+                 ADD 1 TO WRK-TOTATIVOS
+              ELSE
+                 ADD 1 TO WRK-TOTINATIVOS
+              END-IF
+           END-IF.
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- GRAVA A LINHA NOS DOIS ARQUIVOS CSV --------*
+       GRAVAR-LINHA-CSV    SECTION.
+           MOVE ARQCRM-ID     TO WRK-ID-EDIT.
+           MOVE ARQCRM-STATUS TO WRK-STATUS-EDIT.
+           MOVE SPACES TO WRK-CSV-LINHA.
+           STRING WRK-ID-EDIT               DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(ARQCRM-NOME)   DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(ARQCRM-EMAIL)  DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  FUNCTION TRIM(ARQCRM-TELEFONE) DELIMITED BY SIZE
+                  ","                       DELIMITED BY SIZE
+                  WRK-STATUS-EDIT           DELIMITED BY SIZE
+                  INTO WRK-CSV-LINHA
+           END-STRING.
+
+           MOVE WRK-CSV-LINHA TO ARQCRM-CSV-LINHA.
+           WRITE ARQCRM-CSV-LINHA.
+           MOVE WRK-CSV-LINHA TO ARQCRM-ARQ-LINHA.
+           WRITE ARQCRM-ARQ-LINHA.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL LIDO       : " WRK-TOTLIDOS.
+           DISPLAY "TOTAL ATIVOS     : " WRK-TOTATIVOS.
+           DISPLAY "TOTAL INATIVOS   : " WRK-TOTINATIVOS.
+
+           CLOSE ARQCRM.
+           CLOSE ARQCRM-CSV.
+           CLOSE ARQCRM-ARQ.
