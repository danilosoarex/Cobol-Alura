@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PORTALCRM.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-PORTAL
+           ASSIGN TO "..\DADOS\PORTAL\ARQCRM.PORTAL.CSV"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-PORTAL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       FD  ARQCRM-PORTAL.
+       01  PORTAL-LINHA        PIC X(132).
+
+       WORKING-STORAGE     SECTION.
+       01  ARQCRM-FS           PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-PORTAL-FS    PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-CSV-LINHA       PIC X(132).
+       01  WRK-ID-EDIT         PIC 9(06).
+       01  WRK-SEGMENTO-EDIT   PIC 9(01).
+       01  WRK-TOTLIDOS        PIC 9(05) VALUE 0.
+       01  WRK-TOTEXPORTADOS   PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN INPUT ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+
+           OPEN OUTPUT ARQCRM-PORTAL.
+           IF ARQCRM-PORTAL-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DO PORTAL "
+                       ARQCRM-PORTAL-FS
+              GOBACK
+           END-IF.
+
+           MOVE "ID,NOME,EMAIL,TELEFONE,SEGMENTO,DATA_CADASTRO"
+                                              TO WRK-CSV-LINHA.
+           MOVE WRK-CSV-LINHA TO PORTAL-LINHA.
+           WRITE PORTAL-LINHA.
+
+           DISPLAY "EXTRACAO DO FEED DE INTEGRACAO COM O PORTAL".
+           DISPLAY "---------------------------------------------".
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- SOMENTE CLIENTES ATIVOS VAO PARA O FEED -----*
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           IF ARQCRM-STATUS-ATIVO
+              PERFORM GRAVAR-LINHA-PORTAL
+              ADD 1 TO WRK-TOTEXPORTADOS
+           END-IF.
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- MONTA A LINHA COM OS CAMPOS NAO SENSIVEIS ---*
+      *------------------- CPF, ENDERECO E DATA DE NASCIMENTO FICAM ----*
+      *------------------- DE FORA DO FEED ------------------------------*
+       GRAVAR-LINHA-PORTAL    SECTION.
+           MOVE ARQCRM-ID       TO WRK-ID-EDIT.
+           MOVE ARQCRM-SEGMENTO TO WRK-SEGMENTO-EDIT.
+           MOVE SPACES TO WRK-CSV-LINHA.
+           STRING WRK-ID-EDIT                 DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(ARQCRM-NOME)  DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(ARQCRM-EMAIL) DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  FUNCTION TRIM(ARQCRM-TELEFONE) DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  WRK-SEGMENTO-EDIT           DELIMITED BY SIZE
+                  ","                         DELIMITED BY SIZE
+                  ARQCRM-DATA-CADASTRO        DELIMITED BY SIZE
+                  INTO WRK-CSV-LINHA
+           END-STRING.
+
+           MOVE WRK-CSV-LINHA TO PORTAL-LINHA.
+           WRITE PORTAL-LINHA.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL LIDO       : " WRK-TOTLIDOS.
+           DISPLAY "TOTAL EXPORTADO  : " WRK-TOTEXPORTADOS.
+
+           CLOSE ARQCRM.
+           CLOSE ARQCRM-PORTAL.
