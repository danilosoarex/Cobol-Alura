@@ -5,39 +5,109 @@
        INPUT-OUTPUT   SECTION.
        FILE-CONTROL.
            SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
-           ORGANIZATION  IS  INDEXED 
-           ACCESS MODE IS RANDOM
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG ASSIGN TO "..\DADOS\ARQCRM.LOG"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-LOG-FS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCRM.
-       COPY  "#CRM". 
+       COPY  "#CRM".
+
+       FD  ARQCRM-LOG.
+       COPY  "#CRM-LOG".
 
        WORKING-STORAGE     SECTION.
        COPY "#CRM-WRK".
 
        01  ARQCRM-FS         PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-LOG-FS     PIC 9(02) VALUE ZEROS.
 
-      *------------------- VARIAVEIS DE APOIO -------------------------* 
+      *------------------- VARIAVEIS DE APOIO -------------------------*
        01  WRK-SEGURATELA   PIC X(01) VALUE SPACES.
+       01  WRK-CONFIRMA     PIC X(01) VALUE SPACES.
+       01  WRK-DUP-NOME     PIC X(01) VALUE 'N'.
+           88  DUPLICADO-NOME   VALUE 'S'.
+       01  WRK-DUP-CPF      PIC X(01) VALUE 'N'.
+           88  DUPLICADO-CPF    VALUE 'S'.
+
+      *------------------- VALIDACAO DO ID DO CLIENTE -------------------*
+       01  WRK-ID-OK               PIC X(01) VALUE 'N'.
+           88  ID-VALIDO           VALUE 'S'.
+
+      *------------------- CONTROLE DE RETENTATIVA DE GRAVACAO ---------*
+       01  WRK-REPETIR-GRAVACAO    PIC X(01) VALUE 'N'.
+           88  REPETIR-GRAVACAO        VALUE 'S'.
+
+      *------------------- VALIDACAO DE CPF (MOD-11) -------------------*
+       01  WRK-CPF-NUM             PIC 9(11).
+       01  WRK-CPF-TAB REDEFINES WRK-CPF-NUM.
+           05  WRK-CPF-DIG         PIC 9(01) OCCURS 11.
+       01  WRK-CPF-SOMA            PIC 9(04) COMP.
+       01  WRK-CPF-RESTO           PIC 9(04) COMP.
+       01  WRK-CPF-DV1             PIC 9(01).
+       01  WRK-CPF-DV2             PIC 9(01).
+       01  WRK-CPF-IDX             PIC 9(02) COMP.
+       01  WRK-CPF-OK              PIC X(01) VALUE 'N'.
+           88  CPF-VALIDO          VALUE 'S'.
+
+      *------------------- VALIDACAO DE FORMATO DO E-MAIL -------------*
+       01  WRK-EMAIL-OK            PIC X(01) VALUE 'N'.
+           88  EMAIL-VALIDO        VALUE 'S'.
+       01  WRK-EMAIL-TALLY         PIC 9(02) COMP.
+       01  WRK-EMAIL-PONTO-TALLY   PIC 9(02) COMP.
+       01  WRK-EMAIL-ANTES         PIC X(40).
+       01  WRK-EMAIL-DEPOIS        PIC X(40).
+       01  WRK-EMAIL-DOM1          PIC X(40).
+       01  WRK-EMAIL-DOM2          PIC X(40).
+
+      *------------------- MASCARA/VALIDACAO DO TELEFONE --------------*
+       01  WRK-FONE-OK             PIC X(01) VALUE 'N'.
+           88  FONE-VALIDO         VALUE 'S'.
+       01  WRK-FONE-DIGITOS        PIC X(15) VALUE SPACES.
+       01  WRK-FONE-LEN            PIC 9(02) COMP VALUE 0.
+       01  WRK-FONE-IDX            PIC 9(02) COMP VALUE 0.
+       01  WRK-FONE-CHAR           PIC X(01).
 
        PROCEDURE DIVISION.
            PERFORM INICIAR.
            PERFORM PROCESSAR.
            PERFORM FINALIZAR.
-       
+
            GOBACK.
 
        INICIAR    SECTION.
            OPEN I-O ARQCRM.
       *    DISPLAY "STATUS ABERTURA " ARQCRM-FS
-           IF ARQCRM-FS NOT EQUAL ZEROS
-              DISPLAY "ERRO NA ABERTURA "  LINE 01 COLUMN 01
-              ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
-              GOBACK 
-           END-IF.
+           EVALUATE ARQCRM-FS
+               WHEN ZEROS
+                   CONTINUE
+               WHEN 35
+                   DISPLAY "ARQUIVO ARQCRM NAO ENCONTRADO"
+                                                LINE 01 COLUMN 01
+                   ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
+                   GOBACK
+               WHEN 39
+                   DISPLAY "ATRIBUTOS DO ARQCRM INCOMPATIVEIS"
+                                                LINE 01 COLUMN 01
+                   ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY "ERRO NA ABERTURA " ARQCRM-FS
+                                                LINE 01 COLUMN 01
+                   ACCEPT WRK-SEGURATELA        LINE 02 COLUMN 01
+                   GOBACK
+           END-EVALUATE.
+
+           OPEN EXTEND ARQCRM-LOG.
 
        PROCESSAR     SECTION.
            DISPLAY "CADASTRO "               LINE 01 COLUMN 01.
@@ -46,24 +116,112 @@
            DISPLAY "ID DO CLIENTE  "         LINE 03 COLUMN 01.
               ACCEPT WRK-ARQCRM-ID           LINE 03 COLUMN 25.
 
-           DISPLAY "NOME DO CLIENTE"         LINE 04 COLUMN 01.
-              ACCEPT WRK-ARQCRM-NOME         LINE 04 COLUMN 25.
+           CALL "VALIDAID" USING WRK-ARQCRM-ID WRK-ID-OK.
+           IF NOT ID-VALIDO
+              DISPLAY "ID INVALIDO"              LINE 20 COLUMN 01
+              ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01
+              GO TO PROCESSAR-EXIT
+           END-IF.
+
+           DISPLAY "CPF DO CLIENTE "         LINE 04 COLUMN 01.
+              ACCEPT WRK-ARQCRM-CPF          LINE 04 COLUMN 25.
 
-           DISPLAY "EMAIL DO CLIENTE"        LINE 05 COLUMN 01.
-              ACCEPT WRK-ARQCRM-EMAIL        LINE 05 COLUMN 25.              
+           PERFORM VALIDAR-CPF.
+
+           IF NOT CPF-VALIDO
+              DISPLAY "CPF INVALIDO"             LINE 20 COLUMN 01
+              ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01
+              GO TO PROCESSAR-EXIT
+           END-IF.
+
+           PERFORM VERIFICAR-CPF-DUPLICADO.
+           IF DUPLICADO-CPF
+              DISPLAY "CPF JA CADASTRADO PARA OUTRO ID"
+                                                 LINE 20 COLUMN 01
+              ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01
+              GO TO PROCESSAR-EXIT
+           END-IF.
+
+           DISPLAY "NOME DO CLIENTE"         LINE 05 COLUMN 01.
+              ACCEPT WRK-ARQCRM-NOME         LINE 05 COLUMN 25.
+
+           DISPLAY "EMAIL DO CLIENTE"        LINE 06 COLUMN 01.
+              ACCEPT WRK-ARQCRM-EMAIL        LINE 06 COLUMN 25.
+
+           PERFORM VALIDAR-EMAIL.
+           IF NOT EMAIL-VALIDO
+              DISPLAY "EMAIL INVALIDO"           LINE 20 COLUMN 01
+              ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01
+              GO TO PROCESSAR-EXIT
+           END-IF.
+
+           DISPLAY "TELEFONE DO CLIENTE"     LINE 07 COLUMN 01.
+              ACCEPT WRK-ARQCRM-TELEFONE     LINE 07 COLUMN 25.
+
+           PERFORM VALIDAR-TELEFONE.
+           IF NOT FONE-VALIDO
+              DISPLAY "TELEFONE INVALIDO (10 OU 11 DIGITOS)"
+                                                 LINE 20 COLUMN 01
+              ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01
+              GO TO PROCESSAR-EXIT
+           END-IF.
+
+           DISPLAY "RUA                "    LINE 08 COLUMN 01.
+              ACCEPT WRK-ARQCRM-END-RUA      LINE 08 COLUMN 25.
+
+           DISPLAY "NUMERO             "    LINE 09 COLUMN 01.
+              ACCEPT WRK-ARQCRM-END-NUM      LINE 09 COLUMN 25.
+
+           DISPLAY "CEP                "    LINE 10 COLUMN 01.
+              ACCEPT WRK-ARQCRM-END-CEP      LINE 10 COLUMN 25.
+
+           DISPLAY "CIDADE             "    LINE 11 COLUMN 01.
+              ACCEPT WRK-ARQCRM-END-CIDADE   LINE 11 COLUMN 25.
+
+           DISPLAY "UF                 "    LINE 12 COLUMN 01.
+              ACCEPT WRK-ARQCRM-END-UF       LINE 12 COLUMN 25.
+
+           DISPLAY "DATA DE NASCIMENTO (AAAAMMDD)" LINE 13 COLUMN 01.
+              ACCEPT WRK-ARQCRM-DATA-NASCIMENTO    LINE 13 COLUMN 31.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-ARQCRM-LAST-CONTACT.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-ARQCRM-DATA-CADASTRO.
+           MOVE 0 TO WRK-ARQCRM-SEGMENTO.
+           MOVE 0 TO WRK-ARQCRM-STATUS.
+
+           MOVE WRK-ARQCRM-EMAIL TO ARQCRM-EMAIL.
+           READ ARQCRM KEY IS ARQCRM-EMAIL.
+           IF ARQCRM-FS EQUAL 00
+              AND NOT ARQCRM-STATUS-EXCLUIDO
+              DISPLAY "EMAIL JA CADASTRADO"      LINE 20 COLUMN 01
+              ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01
+              GO TO PROCESSAR-EXIT
+           END-IF.
+
+           PERFORM VERIFICAR-NOME-DUPLICADO.
+           IF DUPLICADO-NOME
+              DISPLAY "NOME JA CADASTRADO - CONFIRMA (S/N)?"
+                                                 LINE 20 COLUMN 01
+              ACCEPT WRK-CONFIRMA                LINE 20 COLUMN 38
+              IF WRK-CONFIRMA NOT EQUAL 'S'
+                 GO TO PROCESSAR-EXIT
+              END-IF
+           END-IF.
 
-           DISPLAY "TELEFONE DO CLIENTE"     LINE 06 COLUMN 01.
-              ACCEPT WRK-ARQCRM-TELEFONE     LINE 06 COLUMN 25.              
-              
            MOVE WRK-ARQCRM-REGISTRO TO ARQCRM-REGISTRO
 
-           WRITE ARQCRM-REGISTRO.
+           MOVE 'S' TO WRK-REPETIR-GRAVACAO.
+           PERFORM GRAVAR-REGISTRO UNTIL NOT REPETIR-GRAVACAO.
 
            EVALUATE ARQCRM-FS
                WHEN 00
                    DISPLAY "REGISTRO GRAVADO"     LINE 20 COLUMN 01
+                   PERFORM GRAVAR-LOG
                WHEN 22
                    DISPLAY "REGISTRO JA EXISTE"   LINE 20 COLUMN 01
+               WHEN 24
+                   DISPLAY "INDICE DO ARQUIVO CHEIO - NAO GRAVADO"
+                                                  LINE 20 COLUMN 01
                WHEN OTHER
                    DISPLAY "ERRO "                LINE 20 COLUMN 01
                    DISPLAY ARQCRM-FS
@@ -71,5 +229,177 @@
 
                ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01.
 
+       PROCESSAR-EXIT.
+           EXIT.
+
+      *------------------- GRAVA, COM RETENTATIVA SE O INDICE ESTIVER --*
+      *------------------- CHEIO (FILE STATUS 24) -----------------------*
+       GRAVAR-REGISTRO   SECTION.
+           WRITE ARQCRM-REGISTRO.
+           IF ARQCRM-FS EQUAL 24
+              DISPLAY "INDICE DO ARQUIVO CHEIO"     LINE 20 COLUMN 01
+              DISPLAY "TENTAR NOVAMENTE (S/N)?"     LINE 21 COLUMN 01
+                 ACCEPT WRK-REPETIR-GRAVACAO        LINE 21 COLUMN 25
+              IF NOT REPETIR-GRAVACAO
+                 MOVE 'N' TO WRK-REPETIR-GRAVACAO
+              END-IF
+           ELSE
+              MOVE 'N' TO WRK-REPETIR-GRAVACAO
+           END-IF.
+
+      *------------------- PROCURA NOME REPETIDO NO ARQUIVO ------------*
+       VERIFICAR-NOME-DUPLICADO    SECTION.
+           MOVE 'N' TO WRK-DUP-NOME.
+           MOVE LOW-VALUES TO ARQCRM-CHAVE.
+           START ARQCRM KEY IS NOT LESS THAN ARQCRM-CHAVE.
+           IF ARQCRM-FS EQUAL 00
+              READ ARQCRM NEXT RECORD
+              PERFORM COMPARAR-NOME
+                 UNTIL ARQCRM-FS EQUAL 10 OR DUPLICADO-NOME
+           END-IF.
+
+       COMPARAR-NOME    SECTION.
+           IF ARQCRM-NOME EQUAL WRK-ARQCRM-NOME
+              AND NOT ARQCRM-STATUS-EXCLUIDO
+              MOVE 'S' TO WRK-DUP-NOME
+           ELSE
+              READ ARQCRM NEXT RECORD
+           END-IF.
+
+      *------------------- PROCURA CPF REPETIDO NO ARQUIVO -------------*
+       VERIFICAR-CPF-DUPLICADO    SECTION.
+           MOVE 'N' TO WRK-DUP-CPF.
+           MOVE LOW-VALUES TO ARQCRM-CHAVE.
+           START ARQCRM KEY IS NOT LESS THAN ARQCRM-CHAVE.
+           IF ARQCRM-FS EQUAL 00
+              READ ARQCRM NEXT RECORD
+              PERFORM COMPARAR-CPF
+                 UNTIL ARQCRM-FS EQUAL 10 OR DUPLICADO-CPF
+           END-IF.
+
+       COMPARAR-CPF    SECTION.
+           IF ARQCRM-CPF EQUAL WRK-ARQCRM-CPF
+              AND NOT ARQCRM-STATUS-EXCLUIDO
+              MOVE 'S' TO WRK-DUP-CPF
+           ELSE
+              READ ARQCRM NEXT RECORD
+           END-IF.
+
+      *------------------- CONFERE O FORMATO DO E-MAIL ----------------*
+       VALIDAR-EMAIL   SECTION.
+           MOVE 'N'    TO WRK-EMAIL-OK.
+           MOVE SPACES TO WRK-EMAIL-ANTES WRK-EMAIL-DEPOIS.
+           MOVE 0      TO WRK-EMAIL-TALLY.
+
+           UNSTRING FUNCTION TRIM(WRK-ARQCRM-EMAIL) DELIMITED BY "@"
+               INTO WRK-EMAIL-ANTES WRK-EMAIL-DEPOIS
+               TALLYING IN WRK-EMAIL-TALLY.
+
+           IF WRK-EMAIL-TALLY EQUAL 2
+              AND WRK-EMAIL-ANTES NOT EQUAL SPACES
+              AND WRK-EMAIL-DEPOIS NOT EQUAL SPACES
+              MOVE SPACES TO WRK-EMAIL-DOM1 WRK-EMAIL-DOM2
+              MOVE 0      TO WRK-EMAIL-PONTO-TALLY
+              UNSTRING WRK-EMAIL-DEPOIS DELIMITED BY "."
+                  INTO WRK-EMAIL-DOM1 WRK-EMAIL-DOM2
+                  TALLYING IN WRK-EMAIL-PONTO-TALLY
+              IF WRK-EMAIL-PONTO-TALLY EQUAL 2
+                 AND WRK-EMAIL-DOM1 NOT EQUAL SPACES
+                 AND WRK-EMAIL-DOM2 NOT EQUAL SPACES
+                 MOVE 'S' TO WRK-EMAIL-OK
+              END-IF
+           END-IF.
+
+      *------------------- LIMPA E VALIDA O TELEFONE ------------------*
+       VALIDAR-TELEFONE   SECTION.
+           MOVE 'N'    TO WRK-FONE-OK.
+           MOVE SPACES TO WRK-FONE-DIGITOS.
+           MOVE 0      TO WRK-FONE-LEN.
+           MOVE 1      TO WRK-FONE-IDX.
+
+           PERFORM EXTRAIR-DIGITO-FONE UNTIL WRK-FONE-IDX > 15.
+
+           IF WRK-FONE-LEN EQUAL 10 OR WRK-FONE-LEN EQUAL 11
+              MOVE SPACES TO WRK-ARQCRM-TELEFONE
+              IF WRK-FONE-LEN EQUAL 10
+                 MOVE '0' TO WRK-ARQCRM-TELEFONE (1:1)
+                 MOVE WRK-FONE-DIGITOS (1:10)
+                      TO WRK-ARQCRM-TELEFONE (2:10)
+              ELSE
+                 MOVE WRK-FONE-DIGITOS (1:11)
+                      TO WRK-ARQCRM-TELEFONE (1:11)
+              END-IF
+              MOVE 'S' TO WRK-FONE-OK
+           END-IF.
+
+       EXTRAIR-DIGITO-FONE   SECTION.
+           MOVE WRK-ARQCRM-TELEFONE (WRK-FONE-IDX:1) TO WRK-FONE-CHAR.
+           IF WRK-FONE-CHAR IS NUMERIC
+              ADD 1 TO WRK-FONE-LEN
+              MOVE WRK-FONE-CHAR TO WRK-FONE-DIGITOS (WRK-FONE-LEN:1)
+           END-IF.
+           ADD 1 TO WRK-FONE-IDX.
+
+      *------------------- CALCULO DOS DIGITOS VERIFICADORES -----------*
+       VALIDAR-CPF   SECTION.
+           MOVE 'N'  TO WRK-CPF-OK.
+           MOVE WRK-ARQCRM-CPF TO WRK-CPF-NUM.
+           MOVE 0    TO WRK-CPF-SOMA.
+           MOVE 1    TO WRK-CPF-IDX.
+
+           PERFORM SOMAR-DV1 UNTIL WRK-CPF-IDX > 9.
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA * 10, 11).
+           IF WRK-CPF-RESTO EQUAL 10
+              MOVE 0 TO WRK-CPF-DV1
+           ELSE
+              MOVE WRK-CPF-RESTO TO WRK-CPF-DV1
+           END-IF.
+
+           MOVE 0    TO WRK-CPF-SOMA.
+           MOVE 1    TO WRK-CPF-IDX.
+
+           PERFORM SOMAR-DV2 UNTIL WRK-CPF-IDX > 9.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DV1 * 2).
+
+           COMPUTE WRK-CPF-RESTO = FUNCTION MOD(WRK-CPF-SOMA * 10, 11).
+           IF WRK-CPF-RESTO EQUAL 10
+              MOVE 0 TO WRK-CPF-DV2
+           ELSE
+              MOVE WRK-CPF-RESTO TO WRK-CPF-DV2
+           END-IF.
+
+           IF WRK-CPF-DIG (10) EQUAL WRK-CPF-DV1
+              AND WRK-CPF-DIG (11) EQUAL WRK-CPF-DV2
+              MOVE 'S' TO WRK-CPF-OK
+           END-IF.
+
+       SOMAR-DV1     SECTION.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-DIG (WRK-CPF-IDX) * (11 - WRK-CPF-IDX)).
+           ADD 1 TO WRK-CPF-IDX.
+
+       SOMAR-DV2     SECTION.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-DIG (WRK-CPF-IDX) * (12 - WRK-CPF-IDX)).
+           ADD 1 TO WRK-CPF-IDX.
+
+      *------------------- GRAVACAO DA TRILHA DE AUDITORIA --------------*
+       GRAVAR-LOG    SECTION.
+           MOVE ARQCRM-ID              TO LOG-ID.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA.
+           MOVE 'I'                    TO LOG-OPERACAO.
+           MOVE SPACES                 TO LOG-NOME-ANTES.
+           MOVE ARQCRM-NOME            TO LOG-NOME-DEPOIS.
+           MOVE SPACES                 TO LOG-EMAIL-ANTES.
+           MOVE ARQCRM-EMAIL           TO LOG-EMAIL-DEPOIS.
+           MOVE SPACES                 TO LOG-TELEFONE-ANTES.
+           MOVE ARQCRM-TELEFONE        TO LOG-TELEFONE-DEPOIS.
+           MOVE 0                      TO LOG-STATUS-ANTES.
+           MOVE ARQCRM-STATUS          TO LOG-STATUS-DEPOIS.
+
+           WRITE ARQCRM-LOG-REGISTRO.
+
        FINALIZAR     SECTION.
            CLOSE ARQCRM.
+           CLOSE ARQCRM-LOG.
