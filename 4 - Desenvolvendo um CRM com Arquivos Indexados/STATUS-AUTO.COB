@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATUS-AUTO.
+
+       ENVIRONMENT    DIVISION.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM ASSIGN TO "..\DADOS\ARQCRM.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+           ALTERNATE RECORD KEY IS ARQCRM-TELEFONE
+           WITH DUPLICATES.
+
+           SELECT ARQCRM-LOG ASSIGN TO "..\DADOS\ARQCRM.LOG"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS ARQCRM-LOG-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCRM.
+       COPY  "#CRM".
+
+       FD  ARQCRM-LOG.
+       COPY  "#CRM-LOG".
+
+       WORKING-STORAGE     SECTION.
+       COPY "#CRM-WRK".
+
+       01  ARQCRM-FS          PIC 9(02) VALUE ZEROS.
+       01  ARQCRM-LOG-FS      PIC 9(02) VALUE ZEROS.
+
+      *------------------- VARIAVEIS DE APOIO -------------------------*
+       01  WRK-DATA-HOJE      PIC 9(08).
+       01  WRK-DIAS-LIMITE    PIC 9(03) COMP VALUE 180.
+       01  WRK-DIAS-INATIVOS  PIC 9(05) COMP.
+       01  WRK-INT-HOJE       PIC 9(07) COMP.
+       01  WRK-INT-CONTATO    PIC 9(07) COMP.
+       01  WRK-TOTLIDOS       PIC 9(05) VALUE 0.
+       01  WRK-TOTINATIVADOS  PIC 9(05) VALUE 0.
+       01  WRK-TOTERROS       PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+       INICIAR    SECTION.
+           OPEN I-O ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+
+           OPEN EXTEND ARQCRM-LOG.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+           COMPUTE WRK-INT-HOJE =
+                   FUNCTION INTEGER-OF-DATE (WRK-DATA-HOJE).
+
+           DISPLAY "INATIVACAO AUTOMATICA POR INATIVIDADE".
+           DISPLAY "---------------------------------------".
+
+           READ ARQCRM NEXT RECORD.
+
+       PROCESSAR     SECTION.
+           ADD 1 TO WRK-TOTLIDOS.
+
+           IF ARQCRM-STATUS-ATIVO
+              AND ARQCRM-LAST-CONTACT NOT EQUAL 0
+              COMPUTE WRK-INT-CONTATO =
+                      FUNCTION INTEGER-OF-DATE (ARQCRM-LAST-CONTACT)
+              COMPUTE WRK-DIAS-INATIVOS = WRK-INT-HOJE - WRK-INT-CONTATO
+              IF WRK-DIAS-INATIVOS > WRK-DIAS-LIMITE
+                 MOVE ARQCRM-STATUS       TO LOG-STATUS-ANTES
+                 MOVE 1                   TO ARQCRM-STATUS
+                 REWRITE ARQCRM-REGISTRO
+                 IF ARQCRM-FS EQUAL ZEROS
+                    ADD 1 TO WRK-TOTINATIVADOS
+                    PERFORM GRAVAR-LOG
+                    DISPLAY "CLIENTE " ARQCRM-ID " INATIVADO"
+                 ELSE
+                    ADD 1 TO WRK-TOTERROS
+                    DISPLAY "ERRO AO INATIVAR " ARQCRM-ID
+                       " STATUS " ARQCRM-FS
+                 END-IF
+              END-IF
+           END-IF.
+
+           READ ARQCRM NEXT RECORD.
+
+      *------------------- GRAVACAO DA TRILHA DE AUDITORIA --------------*
+       GRAVAR-LOG    SECTION.
+           MOVE ARQCRM-ID              TO LOG-ID.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-DATAHORA.
+           MOVE 'S'                    TO LOG-OPERACAO.
+           MOVE ARQCRM-NOME            TO LOG-NOME-ANTES.
+           MOVE ARQCRM-NOME            TO LOG-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL           TO LOG-EMAIL-ANTES.
+           MOVE ARQCRM-EMAIL           TO LOG-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE        TO LOG-TELEFONE-ANTES.
+           MOVE ARQCRM-TELEFONE        TO LOG-TELEFONE-DEPOIS.
+           MOVE ARQCRM-STATUS          TO LOG-STATUS-DEPOIS.
+
+           WRITE ARQCRM-LOG-REGISTRO.
+
+       FINALIZAR     SECTION.
+           DISPLAY "TOTAL LIDO       : " WRK-TOTLIDOS.
+           DISPLAY "TOTAL INATIVADO  : " WRK-TOTINATIVADOS.
+           DISPLAY "TOTAL COM ERRO   : " WRK-TOTERROS.
+
+           CLOSE ARQCRM.
+           CLOSE ARQCRM-LOG.
