@@ -8,12 +8,35 @@
        CONFIGURATION  SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO ASSIGN TO "..\DADOS\HISTORICO.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-HISTORICO.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO.
+       01  WS-HIST-REG.
+           05 WS-HIST-DATAHORA          PIC X(14).
+           05 WS-HIST-USUARIO           PIC X(10).
+           05 WS-HIST-RECOMENDACAO      PIC X(21).
+
        WORKING-STORAGE SECTION.
-       01 FAIXA                        PIC X(01).
-       01 DIASEMANA                    PIC X(02).
-       01 GENERO                       PIC X(01).
+       01 WS-FS-HISTORICO               PIC 9(02) VALUE ZEROS.
+       01 WS-DATAHORA                   PIC X(14).
+       01 WS-USUARIO                    PIC X(10).
+       01 FAIXA                         PIC X(01).
+       01 DIASEMANA                     PIC X(02).
+       01 GENERO                        PIC X(01).
+       01 WS-RECOMENDACAO               PIC X(21).
+
+      *------------------- CONTADORES DO HISTORICO DO USUARIO ---------*
+       01 WS-QTD-JORNAL                 PIC 9(05) VALUE 0.
+       01 WS-QTD-REALITY                PIC 9(05) VALUE 0.
+       01 WS-QTD-SESSAO                 PIC 9(05) VALUE 0.
+       01 WS-QTD-DESENHO                PIC 9(05) VALUE 0.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
 
@@ -21,9 +44,14 @@
 
        PERFORM PROCESSA
 
+       PERFORM REGISTRAR-HISTORICO
+
            STOP RUN.
 
        ENTRADA     SECTION.
+           DISPLAY 'Digite seu usuario'.
+            ACCEPT WS-USUARIO.
+
            DISPLAY 'Digite a faixa horária'.
            DISPLAY 'M - MANHA'.
            DISPLAY 'T - TARDE'.
@@ -40,20 +68,86 @@
            DISPLAY 'E - ENTRETENIMENTO'
            DISPLAY 'F - FILMES'
             ACCEPT GENERO.
-       
+
        PROCESSA    SECTION.
-           
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-DATAHORA.
+
            EVALUATE TRUE
                WHEN FAIXA = 'N' AND DIASEMANA = 'S' AND GENERO = 'N'
-                    DISPLAY "JORNAL"
+                    MOVE "JORNAL" TO WS-RECOMENDACAO
                WHEN (FAIXA = 'T' AND DIASEMANA = 'FS' AND GENERO = 'E')
                  OR (FAIXA = 'N' AND DIASEMANA = 'S' AND GENERO = 'E')
-                    DISPLAY "REALITY SHOW e NOVELA"
-                    NEXT SENTENCE
-               WHEN FAIXA = 'T' AND GENERO = 'F' 
-                    DISPLAY "SESSÃO DA TARDE"
+                    MOVE "REALITY SHOW e NOVELA" TO WS-RECOMENDACAO
+               WHEN FAIXA = 'T' AND GENERO = 'F'
+                    MOVE "SESSÃO DA TARDE" TO WS-RECOMENDACAO
                WHEN FAIXA = 'M' AND DIASEMANA = 'FS' AND GENERO = 'E'
-                    DISPLAY "DESENHO ANIMADO"
+                    MOVE "DESENHO ANIMADO" TO WS-RECOMENDACAO
                WHEN OTHER
-                    DISPLAY "PROGRAMACAO VARIADA"
-           END-EVALUATE.        
+                    PERFORM SUGERIR-FAVORITO
+           END-EVALUATE.
+
+           DISPLAY WS-RECOMENDACAO.
+
+      *------------------- SUGERE O PROGRAMA MAIS VISTO PELO USUARIO --*
+       SUGERIR-FAVORITO    SECTION.
+           MOVE "PROGRAMACAO VARIADA" TO WS-RECOMENDACAO.
+
+           OPEN INPUT HISTORICO.
+           IF WS-FS-HISTORICO EQUAL ZEROS
+              PERFORM APURAR-HISTORICO-USUARIO
+                  UNTIL WS-FS-HISTORICO EQUAL 10
+              CLOSE HISTORICO
+
+              EVALUATE TRUE
+                  WHEN WS-QTD-JORNAL > WS-QTD-REALITY
+                   AND WS-QTD-JORNAL > WS-QTD-SESSAO
+                   AND WS-QTD-JORNAL > WS-QTD-DESENHO
+                       MOVE "JORNAL" TO WS-RECOMENDACAO
+                  WHEN WS-QTD-REALITY > WS-QTD-JORNAL
+                   AND WS-QTD-REALITY > WS-QTD-SESSAO
+                   AND WS-QTD-REALITY > WS-QTD-DESENHO
+                       MOVE "REALITY SHOW e NOVELA" TO WS-RECOMENDACAO
+                  WHEN WS-QTD-SESSAO > WS-QTD-JORNAL
+                   AND WS-QTD-SESSAO > WS-QTD-REALITY
+                   AND WS-QTD-SESSAO > WS-QTD-DESENHO
+                       MOVE "SESSÃO DA TARDE" TO WS-RECOMENDACAO
+                  WHEN WS-QTD-DESENHO > WS-QTD-JORNAL
+                   AND WS-QTD-DESENHO > WS-QTD-REALITY
+                   AND WS-QTD-DESENHO > WS-QTD-SESSAO
+                       MOVE "DESENHO ANIMADO" TO WS-RECOMENDACAO
+              END-EVALUATE
+           END-IF.
+
+      *------------------- CONTA AS RECOMENDACOES JA FEITAS AO USUARIO-*
+       APURAR-HISTORICO-USUARIO    SECTION.
+           READ HISTORICO NEXT RECORD
+               AT END MOVE 10 TO WS-FS-HISTORICO
+           END-READ.
+
+           IF WS-FS-HISTORICO NOT EQUAL 10
+              AND WS-HIST-USUARIO EQUAL WS-USUARIO
+              EVALUATE WS-HIST-RECOMENDACAO
+                  WHEN "JORNAL"
+                       ADD 1 TO WS-QTD-JORNAL
+                  WHEN "REALITY SHOW e NOVELA"
+                       ADD 1 TO WS-QTD-REALITY
+                  WHEN "SESSÃO DA TARDE"
+                       ADD 1 TO WS-QTD-SESSAO
+                  WHEN "DESENHO ANIMADO"
+                       ADD 1 TO WS-QTD-DESENHO
+              END-EVALUATE
+           END-IF.
+
+      *------------------- GRAVA A RECOMENDACAO NO HISTORICO ----------*
+       REGISTRAR-HISTORICO    SECTION.
+           OPEN EXTEND HISTORICO.
+           IF WS-FS-HISTORICO NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO HISTORICO " WS-FS-HISTORICO
+           ELSE
+              MOVE WS-DATAHORA      TO WS-HIST-DATAHORA
+              MOVE WS-USUARIO       TO WS-HIST-USUARIO
+              MOVE WS-RECOMENDACAO  TO WS-HIST-RECOMENDACAO
+              WRITE WS-HIST-REG
+              CLOSE HISTORICO
+           END-IF.
+       END PROGRAM WHATWATCH.
