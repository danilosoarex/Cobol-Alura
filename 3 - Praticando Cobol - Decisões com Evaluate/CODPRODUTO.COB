@@ -8,27 +8,90 @@
        CONFIGURATION  SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT FAIXAS ASSIGN TO "..\DADOS\FAIXASPRD.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-FAIXAS.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  FAIXAS.
+       01  WS-FAIXA-REG.
+           05 WS-FAIXA-PISO         PIC 9(04).
+           05 WS-FAIXA-TETO         PIC 9(04).
+           05 WS-FAIXA-PISO-INCL    PIC X(01).
+           05 WS-FAIXA-TETO-INCL    PIC X(01).
+           05 WS-FAIXA-DESCRICAO    PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-FAIXAS                     PIC 9(02) VALUE ZEROS.
        01 CODIGO                           PIC 9(003).
+       01 WS-CATEGORIA                     PIC X(20) VALUE SPACES.
+       01 WS-FAIXA-ACHADA                  PIC X(01) VALUE 'N'.
+       01 WS-PISO-OK                       PIC X(01) VALUE 'N'.
+       01 WS-TETO-OK                       PIC X(01) VALUE 'N'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
            DISPLAY 'Digite o codigo do produto (100 a 999):  '
             ACCEPT CODIGO
 
-           EVALUATE CODIGO
-               WHEN > 100 AND < 200
-                    DISPLAY "Categoria: Alimentacao"
-               WHEN >= 200 AND <400
-                    DISPLAY "Categoria: Higiene"
-               WHEN >= 400 AND < 600
-                    DISPLAY "Categoria: Limpeza"
-               WHEN >= 600 AND < 800
-                    DISPLAY "Categoria: Bebidas"
-               WHEN >= 800 AND < 1000
-                    DISPLAY "Categoria: Eletronicos"
-               WHEN OTHER
-                    DISPLAY "Codigo invalido."
-           END-EVALUATE.
+           PERFORM LOCALIZAR-FAIXA.
+
            STOP RUN.
+
+      *------------------- BUSCA A FAIXA DE PRECO NA TABELA -----------*
+       LOCALIZAR-FAIXA    SECTION.
+           MOVE 'N'    TO WS-FAIXA-ACHADA.
+           MOVE SPACES TO WS-CATEGORIA.
+
+           OPEN INPUT FAIXAS.
+           IF WS-FS-FAIXAS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DAS FAIXAS " WS-FS-FAIXAS
+           ELSE
+              READ FAIXAS
+              PERFORM PROCURAR-FAIXA
+                  UNTIL WS-FS-FAIXAS EQUAL 10
+                     OR WS-FAIXA-ACHADA EQUAL 'S'
+              CLOSE FAIXAS
+           END-IF.
+
+           IF WS-FAIXA-ACHADA EQUAL 'S'
+              DISPLAY "Categoria: " WS-CATEGORIA
+           ELSE
+              DISPLAY "Codigo invalido."
+           END-IF.
+
+       PROCURAR-FAIXA    SECTION.
+           MOVE 'N' TO WS-PISO-OK.
+           MOVE 'N' TO WS-TETO-OK.
+
+           IF WS-FAIXA-PISO-INCL EQUAL 'S'
+              IF CODIGO >= WS-FAIXA-PISO
+                 MOVE 'S' TO WS-PISO-OK
+              END-IF
+           ELSE
+              IF CODIGO > WS-FAIXA-PISO
+                 MOVE 'S' TO WS-PISO-OK
+              END-IF
+           END-IF.
+
+           IF WS-FAIXA-TETO-INCL EQUAL 'S'
+              IF CODIGO <= WS-FAIXA-TETO
+                 MOVE 'S' TO WS-TETO-OK
+              END-IF
+           ELSE
+              IF CODIGO < WS-FAIXA-TETO
+                 MOVE 'S' TO WS-TETO-OK
+              END-IF
+           END-IF.
+
+           IF WS-PISO-OK EQUAL 'S' AND WS-TETO-OK EQUAL 'S'
+              MOVE WS-FAIXA-DESCRICAO TO WS-CATEGORIA
+              MOVE 'S'                TO WS-FAIXA-ACHADA
+           ELSE
+              READ FAIXAS
+           END-IF.
+       END PROGRAM CODPRODUTO.
