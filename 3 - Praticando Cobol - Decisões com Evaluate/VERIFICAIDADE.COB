@@ -8,27 +8,81 @@
        CONFIGURATION  SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT DEMOGRAFIA ASSIGN TO "..\DADOS\DEMOGRAFIA.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-FS-DEMOGRAFIA
+           RECORD KEY IS WS-DEMO-CHAVE.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  DEMOGRAFIA.
+       01  WS-DEMO-REG.
+           05 WS-DEMO-CHAVE              PIC X(01).
+           05 WS-DEMO-QTD-CRIANCA        PIC 9(07).
+           05 WS-DEMO-QTD-ADOLESCENTE    PIC 9(07).
+           05 WS-DEMO-QTD-ADULTO         PIC 9(07).
+           05 WS-DEMO-QTD-IDOSO          PIC 9(07).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-DEMOGRAFIA                    PIC 9(02) VALUE ZEROS.
        01 WRK-IDADE                           PIC 9(02).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY 'Digite sua idade: '      LINE 01 COLUMN 01 
-            ACCEPT WRK-IDADE                 LINE 01 COLUMN 20 
+           PERFORM INICIAR.
+
+           DISPLAY 'Digite sua idade: '      LINE 01 COLUMN 01
+            ACCEPT WRK-IDADE                 LINE 01 COLUMN 20
 
            EVALUATE WRK-IDADE
-               WHEN < 12 
+               WHEN < 12
                     DISPLAY "Criança"        LINE 02 COLUMN 01
+                    ADD 1 TO WS-DEMO-QTD-CRIANCA
                WHEN >= 12 AND < 18
-                    DISPLAY "Adolescente"    LINE 02 COLUMN 01 
+                    DISPLAY "Adolescente"    LINE 02 COLUMN 01
+                    ADD 1 TO WS-DEMO-QTD-ADOLESCENTE
                WHEN >= 18 AND < 60
                     DISPLAY "Adulto"         LINE 02 COLUMN 01
+                    ADD 1 TO WS-DEMO-QTD-ADULTO
                WHEN >= 60
                     DISPLAY "Idoso"          LINE 02 COLUMN 01
+                    ADD 1 TO WS-DEMO-QTD-IDOSO
                WHEN OTHER
                     DISPLAY "Idade não informada." LINE 02 COLUMN 01
            END-EVALUATE.
+
+           PERFORM FINALIZAR.
+
            STOP RUN.
+
+      *------------------- ABRE O ARQUIVO DE ESTATISTICAS -------------*
+       INICIAR    SECTION.
+           OPEN I-O DEMOGRAFIA.
+           IF WS-FS-DEMOGRAFIA EQUAL 35
+              CLOSE DEMOGRAFIA
+              OPEN OUTPUT DEMOGRAFIA
+              MOVE "1" TO WS-DEMO-CHAVE
+              MOVE 0   TO WS-DEMO-QTD-CRIANCA
+              MOVE 0   TO WS-DEMO-QTD-ADOLESCENTE
+              MOVE 0   TO WS-DEMO-QTD-ADULTO
+              MOVE 0   TO WS-DEMO-QTD-IDOSO
+              WRITE WS-DEMO-REG
+              CLOSE DEMOGRAFIA
+              OPEN I-O DEMOGRAFIA
+           END-IF.
+           IF WS-FS-DEMOGRAFIA NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DA DEMOGRAFIA " WS-FS-DEMOGRAFIA
+              STOP RUN
+           END-IF.
+
+           MOVE "1" TO WS-DEMO-CHAVE.
+           READ DEMOGRAFIA.
+
+       FINALIZAR    SECTION.
+           REWRITE WS-DEMO-REG.
+           CLOSE DEMOGRAFIA.
        END PROGRAM VERIFICAIDADE.
