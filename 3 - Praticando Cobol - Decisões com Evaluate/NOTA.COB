@@ -8,26 +8,63 @@
        CONFIGURATION  SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT PESQUISA ASSIGN TO "..\DADOS\PESQUISA.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PESQUISA.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  PESQUISA.
+       01  WS-PESQ-REG.
+           05 WS-PESQ-DATAHORA        PIC X(14).
+           05 WS-PESQ-NOTA            PIC 9(02).
+           05 WS-PESQ-CLASSIFICACAO   PIC X(16).
+
        WORKING-STORAGE SECTION.
-       01 NOTA                           PIC 9(02).
+       01 WS-FS-PESQUISA                   PIC 9(02) VALUE ZEROS.
+       01 NOTA                             PIC 9(02).
+       01 WS-CLASSIFICACAO                 PIC X(16) VALUE SPACES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
            DISPLAY 'Digite a nota (0 a 10):  '
             ACCEPT NOTA
 
            EVALUATE NOTA
-               WHEN > 0 AND <= 3 
-                    DISPLAY "INSATISFEITO"
+               WHEN > 0 AND <= 3
+                    MOVE "INSATISFEITO"     TO WS-CLASSIFICACAO
                WHEN >= 4 AND <= 6
-                    DISPLAY "NEUTRO"
+                    MOVE "NEUTRO"           TO WS-CLASSIFICACAO
                WHEN >= 7 AND <= 8
-                    DISPLAY "SATISFEITO"
+                    MOVE "SATISFEITO"       TO WS-CLASSIFICACAO
                WHEN >= 9 AND <= 10
-                    DISPLAY "MUITO SATISFEITO"
+                    MOVE "MUITO SATISFEITO" TO WS-CLASSIFICACAO
                WHEN OTHER
-                    DISPLAY "Nota inválida."
+                    MOVE SPACES             TO WS-CLASSIFICACAO
            END-EVALUATE.
+
+           IF WS-CLASSIFICACAO EQUAL SPACES
+              DISPLAY "Nota inválida."
+           ELSE
+              DISPLAY WS-CLASSIFICACAO
+              PERFORM REGISTRAR-PESQUISA
+           END-IF.
+
            STOP RUN.
+
+      *------------------- GRAVA A NOTA NO HISTORICO DA PESQUISA ------*
+       REGISTRAR-PESQUISA    SECTION.
+           OPEN EXTEND PESQUISA.
+           IF WS-FS-PESQUISA NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DA PESQUISA " WS-FS-PESQUISA
+           ELSE
+              MOVE FUNCTION CURRENT-DATE (1:14) TO WS-PESQ-DATAHORA
+              MOVE NOTA                         TO WS-PESQ-NOTA
+              MOVE WS-CLASSIFICACAO             TO WS-PESQ-CLASSIFICACAO
+              WRITE WS-PESQ-REG
+              CLOSE PESQUISA
+           END-IF.
        END PROGRAM NOTA.
