@@ -5,33 +5,51 @@
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
-       CONFIGURATION  SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT CATEGORIAS ASSIGN TO "..\DADOS\CATEGORIAS.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS WS-FS-CATEGORIAS
+           RECORD KEY IS WS-CAT-LETRA.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  CATEGORIAS.
+       01  WS-CAT-REG.
+           05 WS-CAT-LETRA          PIC X(01).
+           05 WS-CAT-DESCRICAO      PIC X(20).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-CATEGORIAS                    PIC 9(02) VALUE ZEROS.
        01 CATEGORIA                           PIC X(01).
        01 CAT-MAIUSCULA                       PIC X(01).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY 'Digite a letra da categoria:  ' 
+           DISPLAY 'Digite a letra da categoria:  '
             ACCEPT CATEGORIA
 
            MOVE FUNCTION UPPER-CASE(CATEGORIA) TO CAT-MAIUSCULA
 
-           EVALUATE CAT-MAIUSCULA
-               WHEN 'A' 
-                    DISPLAY "Alimento"
-               WHEN 'V'
-                    DISPLAY "Vestuario"
-               WHEN 'E'
-                    DISPLAY "Eletronico"
-               WHEN 'M'
-                    DISPLAY "Movel"
-               WHEN OTHER
-                    DISPLAY "Categoria desconhecida"
-           END-EVALUATE.
+           PERFORM LOCALIZAR-CATEGORIA.
+
            STOP RUN.
+
+      *------------------- BUSCA A CATEGORIA NA TABELA INDEXADA ----*
+       LOCALIZAR-CATEGORIA    SECTION.
+           OPEN INPUT CATEGORIAS.
+           IF WS-FS-CATEGORIAS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DAS CATEGORIAS "
+                      WS-FS-CATEGORIAS
+           ELSE
+              MOVE CAT-MAIUSCULA TO WS-CAT-LETRA
+              READ CATEGORIAS
+              IF WS-FS-CATEGORIAS EQUAL ZEROS
+                 DISPLAY WS-CAT-DESCRICAO
+              ELSE
+                 DISPLAY "Categoria desconhecida"
+              END-IF
+              CLOSE CATEGORIAS
+           END-IF.
        END PROGRAM CATEGORIA.
