@@ -0,0 +1,35 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. CLASSCAR.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CODIGO-ASCII            PIC 9(03).
+
+       LINKAGE SECTION.
+       01 LK-CARACTERE               PIC X(01).
+       01 LK-CLASSIFICACAO           PIC X(01).
+           88 LK-LETRA-MAIUSCULA         VALUE "L".
+           88 LK-NUMERO                  VALUE "N".
+           88 LK-OUTRO-SIMBOLO           VALUE "O".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-CARACTERE LK-CLASSIFICACAO.
+       MAIN-PROCEDURE.
+           COMPUTE WS-CODIGO-ASCII = FUNCTION ORD (LK-CARACTERE).
+
+           EVALUATE TRUE
+               WHEN WS-CODIGO-ASCII >= FUNCTION ORD('A')
+                    AND WS-CODIGO-ASCII <= FUNCTION ORD('Z')
+                    MOVE "L" TO LK-CLASSIFICACAO
+               WHEN WS-CODIGO-ASCII >= FUNCTION ORD('0')
+                    AND WS-CODIGO-ASCII <= FUNCTION ORD('9')
+                    MOVE "N" TO LK-CLASSIFICACAO
+               WHEN OTHER
+                    MOVE "O" TO LK-CLASSIFICACAO
+           END-EVALUATE.
+
+           GOBACK.
+       END PROGRAM CLASSCAR.
