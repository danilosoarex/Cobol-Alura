@@ -8,32 +8,157 @@
        CONFIGURATION  SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT PEDIDOS ASSIGN TO "..\DADOS\PEDIDOS.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-FS-PEDIDOS
+           RECORD KEY IS WS-PEDIDO-NUMERO.
+
+           SELECT PEDIDOCTL ASSIGN TO "..\DADOS\PEDIDOCTL.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-FS-PEDIDOCTL
+           RECORD KEY IS WS-CTL-CHAVE.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  PEDIDOS.
+       01  WS-PEDIDO-REG.
+           05 WS-PEDIDO-NUMERO         PIC 9(08).
+           05 WS-PEDIDO-DATAHORA       PIC X(14).
+           05 WS-PEDIDO-MASSA          PIC X(12).
+           05 WS-PEDIDO-TAMANHO        PIC X(01).
+           05 WS-PEDIDO-EXTRA-QUEIJO   PIC X(01).
+           05 WS-PEDIDO-EXTRA-BORDA    PIC X(01).
+           05 WS-PEDIDO-VALOR          PIC 9(04)V99.
+
+       FD  PEDIDOCTL.
+       01  WS-CTL-REG.
+           05 WS-CTL-CHAVE              PIC X(01).
+           05 WS-CTL-ULTIMO-PEDIDO      PIC 9(08).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-PEDIDOS                    PIC 9(02) VALUE ZEROS.
+       01 WS-FS-PEDIDOCTL                  PIC 9(02) VALUE ZEROS.
 
        01 MASSA                            PIC X(12).
        01 MASSA-M                          PIC X(12).
-          88 MASSA-TRADICIONAL             VALUE "TRADICIONAL". 
+          88 MASSA-TRADICIONAL             VALUE "TRADICIONAL".
           88 MASSA-INTEGRAL                VALUE "INTEGRAL".
-          88 MASSA-FININHA                 VALUE "FININHA".    
-       
+          88 MASSA-FININHA                 VALUE "FININHA".
 
        01 TAMANHO                          PIC X(01) .
        01 TAMANHO-M                        PIC X(01).
           88 PEQUENA                       VALUE "P".
           88 MEDIA                         VALUE "M".
           88 GRANDE                        VALUE "G".
+
+      *------------------- EXTRAS / ADICIONAIS DO PEDIDO --------------*
+       01 EXTRA-QUEIJO                     PIC X(01).
+       01 EXTRA-QUEIJO-M                   PIC X(01).
+          88 COM-QUEIJO-EXTRA              VALUE "S".
+          88 SEM-QUEIJO-EXTRA              VALUE "N".
+
+       01 EXTRA-BORDA                      PIC X(01).
+       01 EXTRA-BORDA-M                    PIC X(01).
+          88 COM-BORDA-RECHEADA            VALUE "S".
+          88 SEM-BORDA-RECHEADA            VALUE "N".
+
+       01 WS-VALOR-EXTRA-QUEIJO            PIC 9(04)V99 VALUE 00300.
+       01 WS-VALOR-EXTRA-BORDA             PIC 9(04)V99 VALUE 00500.
+
+      *------------------- TABELA DE PRECOS POR MASSA/TAMANHO ---------*
+       01 WS-TABELA-PRECO.
+           05 WS-PRECO-ITEM OCCURS 9 TIMES.
+              10 WS-PRECO-MASSA      PIC X(12).
+              10 WS-PRECO-TAMANHO    PIC X(01).
+              10 WS-PRECO-VALOR      PIC 9(04)V99.
+       01 WS-PRECO-IDX                PIC 9(02) COMP VALUE 1.
+       01 WS-PRECO-ACHADO              PIC 9(02) COMP VALUE 0.
+
+       01 WS-NUMERO-PEDIDO             PIC 9(08).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
-       
-       PERFORM PEDIDOS
-
-       PERFORM PROCESSA-PEDIDO
-       
-        STOP RUN.
-             
-       PEDIDOS         SECTION.
+       MAIN-PROCEDURE.
+           PERFORM INICIAR.
+
+           PERFORM PEDIDOS-TELA.
+
+           PERFORM PROCESSA-PEDIDO.
+
+           PERFORM FINALIZAR.
+
+           STOP RUN.
+
+      *------------------- CARREGA TABELA E ABRE OS ARQUIVOS ----------*
+       INICIAR    SECTION.
+           MOVE "TRADICIONAL" TO WS-PRECO-MASSA   (1).
+           MOVE "P"           TO WS-PRECO-TAMANHO (1).
+           MOVE 02500         TO WS-PRECO-VALOR   (1).
+
+           MOVE "TRADICIONAL" TO WS-PRECO-MASSA   (2).
+           MOVE "M"           TO WS-PRECO-TAMANHO (2).
+           MOVE 03500         TO WS-PRECO-VALOR   (2).
+
+           MOVE "TRADICIONAL" TO WS-PRECO-MASSA   (3).
+           MOVE "G"           TO WS-PRECO-TAMANHO (3).
+           MOVE 04500         TO WS-PRECO-VALOR   (3).
+
+           MOVE "INTEGRAL"    TO WS-PRECO-MASSA   (4).
+           MOVE "P"           TO WS-PRECO-TAMANHO (4).
+           MOVE 02800         TO WS-PRECO-VALOR   (4).
+
+           MOVE "INTEGRAL"    TO WS-PRECO-MASSA   (5).
+           MOVE "M"           TO WS-PRECO-TAMANHO (5).
+           MOVE 03800         TO WS-PRECO-VALOR   (5).
+
+           MOVE "INTEGRAL"    TO WS-PRECO-MASSA   (6).
+           MOVE "G"           TO WS-PRECO-TAMANHO (6).
+           MOVE 04800         TO WS-PRECO-VALOR   (6).
+
+           MOVE "FININHA"     TO WS-PRECO-MASSA   (7).
+           MOVE "P"           TO WS-PRECO-TAMANHO (7).
+           MOVE 02300         TO WS-PRECO-VALOR   (7).
+
+           MOVE "FININHA"     TO WS-PRECO-MASSA   (8).
+           MOVE "M"           TO WS-PRECO-TAMANHO (8).
+           MOVE 03300         TO WS-PRECO-VALOR   (8).
+
+           MOVE "FININHA"     TO WS-PRECO-MASSA   (9).
+           MOVE "G"           TO WS-PRECO-TAMANHO (9).
+           MOVE 04300         TO WS-PRECO-VALOR   (9).
+
+           OPEN I-O PEDIDOCTL.
+           IF WS-FS-PEDIDOCTL EQUAL 35
+              CLOSE PEDIDOCTL
+              OPEN OUTPUT PEDIDOCTL
+              MOVE "1" TO WS-CTL-CHAVE
+              MOVE 0   TO WS-CTL-ULTIMO-PEDIDO
+              WRITE WS-CTL-REG
+              CLOSE PEDIDOCTL
+              OPEN I-O PEDIDOCTL
+           END-IF.
+           IF WS-FS-PEDIDOCTL NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO PEDIDOCTL " WS-FS-PEDIDOCTL
+              STOP RUN
+           END-IF.
+
+           OPEN I-O PEDIDOS.
+           IF WS-FS-PEDIDOS EQUAL 35
+              CLOSE PEDIDOS
+              OPEN OUTPUT PEDIDOS
+              CLOSE PEDIDOS
+              OPEN I-O PEDIDOS
+           END-IF.
+           IF WS-FS-PEDIDOS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO PEDIDOS " WS-FS-PEDIDOS
+              STOP RUN
+           END-IF.
+
+       PEDIDOS-TELA         SECTION.
            DISPLAY 'Digite o tipo de massa: '.
            DISPLAY '(TRADICIONAL, INTEGRAL ou FININHA'.
             ACCEPT MASSA.
@@ -42,12 +167,88 @@
            DISPLAY "Digite o tamanho (P, M ou G): "
             ACCEPT TAMANHO.
            MOVE FUNCTION UPPER-CASE(TAMANHO) TO TAMANHO-M.
-       
+
+           DISPLAY "Deseja queijo extra (S ou N): "
+            ACCEPT EXTRA-QUEIJO.
+           MOVE FUNCTION UPPER-CASE(EXTRA-QUEIJO) TO EXTRA-QUEIJO-M.
+
+           DISPLAY "Deseja borda recheada (S ou N): "
+            ACCEPT EXTRA-BORDA.
+           MOVE FUNCTION UPPER-CASE(EXTRA-BORDA) TO EXTRA-BORDA-M.
+
        PROCESSA-PEDIDO SECTION.
 
            IF (MASSA-TRADICIONAL OR MASSA-INTEGRAL OR MASSA-FININHA)
            AND (PEQUENA OR MEDIA OR GRANDE)
-              DISPLAY FUNCTION TRIM(MASSA-M TRAILING) '-' TAMANHO-M
+           AND (COM-QUEIJO-EXTRA OR SEM-QUEIJO-EXTRA)
+           AND (COM-BORDA-RECHEADA OR SEM-BORDA-RECHEADA)
+              PERFORM LOCALIZAR-PRECO
+              IF WS-PRECO-ACHADO > 0
+                 PERFORM GERAR-NUMERO-PEDIDO
+                 PERFORM GRAVAR-PEDIDO
+                 PERFORM IMPRIMIR-TICKET
+              ELSE
+                 DISPLAY "Combinacao sem preco cadastrado."
+              END-IF
            ELSE
               DISPLAY "Pedido invalido"
            END-IF.
+
+      *------------------- BUSCA O PRECO NA TABELA EM MEMORIA ---------*
+       LOCALIZAR-PRECO    SECTION.
+           MOVE 1 TO WS-PRECO-IDX.
+           MOVE 0 TO WS-PRECO-ACHADO.
+           PERFORM PROCURAR-PRECO
+               UNTIL WS-PRECO-IDX > 9 OR WS-PRECO-ACHADO NOT = 0.
+
+       PROCURAR-PRECO    SECTION.
+           IF WS-PRECO-MASSA (WS-PRECO-IDX)   EQUAL MASSA-M
+              AND WS-PRECO-TAMANHO (WS-PRECO-IDX) EQUAL TAMANHO-M
+              MOVE WS-PRECO-IDX TO WS-PRECO-ACHADO
+           ELSE
+              ADD 1 TO WS-PRECO-IDX
+           END-IF.
+
+      *------------------- GERA O PROXIMO NUMERO DE PEDIDO ------------*
+       GERAR-NUMERO-PEDIDO    SECTION.
+           MOVE "1" TO WS-CTL-CHAVE.
+           READ PEDIDOCTL.
+           ADD 1 TO WS-CTL-ULTIMO-PEDIDO.
+           REWRITE WS-CTL-REG.
+           MOVE WS-CTL-ULTIMO-PEDIDO TO WS-NUMERO-PEDIDO.
+
+      *------------------- GRAVA O PEDIDO NO ARQUIVO INDEXADO ---------*
+       GRAVAR-PEDIDO    SECTION.
+           MOVE WS-NUMERO-PEDIDO     TO WS-PEDIDO-NUMERO.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-PEDIDO-DATAHORA.
+           MOVE MASSA-M              TO WS-PEDIDO-MASSA.
+           MOVE TAMANHO-M            TO WS-PEDIDO-TAMANHO.
+           MOVE EXTRA-QUEIJO-M       TO WS-PEDIDO-EXTRA-QUEIJO.
+           MOVE EXTRA-BORDA-M        TO WS-PEDIDO-EXTRA-BORDA.
+           MOVE WS-PRECO-VALOR (WS-PRECO-ACHADO) TO WS-PEDIDO-VALOR.
+
+           IF COM-QUEIJO-EXTRA
+              ADD WS-VALOR-EXTRA-QUEIJO TO WS-PEDIDO-VALOR
+           END-IF.
+
+           IF COM-BORDA-RECHEADA
+              ADD WS-VALOR-EXTRA-BORDA TO WS-PEDIDO-VALOR
+           END-IF.
+
+           WRITE WS-PEDIDO-REG.
+
+      *------------------- IMPRIME A COMANDA DA COZINHA ---------------*
+       IMPRIMIR-TICKET    SECTION.
+           DISPLAY "============ COMANDA DA COZINHA ============".
+           DISPLAY "PEDIDO No : " WS-PEDIDO-NUMERO.
+           DISPLAY "MASSA     : " FUNCTION TRIM(WS-PEDIDO-MASSA).
+           DISPLAY "TAMANHO   : " WS-PEDIDO-TAMANHO.
+           DISPLAY "QUEIJO EXTRA    : " WS-PEDIDO-EXTRA-QUEIJO.
+           DISPLAY "BORDA RECHEADA  : " WS-PEDIDO-EXTRA-BORDA.
+           DISPLAY "VALOR     : " WS-PEDIDO-VALOR.
+           DISPLAY "=============================================".
+
+       FINALIZAR    SECTION.
+           CLOSE PEDIDOS.
+           CLOSE PEDIDOCTL.
+       END PROGRAM PEDIDO-IF.
