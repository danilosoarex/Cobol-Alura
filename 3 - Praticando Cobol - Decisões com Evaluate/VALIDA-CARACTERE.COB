@@ -12,21 +12,19 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 CARACTERE              PIC X(01).
-       01 CODIGO-ASCII           PIC 9(03).
+       01 WS-CLASSIFICACAO       PIC X(01).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
            DISPLAY "Digite um caractere: "
            ACCEPT CARACTERE
 
-           COMPUTE CODIGO-ASCII = FUNCTION ORD(CARACTERE)
+           CALL "CLASSCAR" USING CARACTERE WS-CLASSIFICACAO.
 
-           EVALUATE TRUE
-               WHEN CODIGO-ASCII >= FUNCTION ORD('A') 
-                    AND CODIGO-ASCII <= FUNCTION ORD('Z')
+           EVALUATE WS-CLASSIFICACAO
+               WHEN "L"
                    DISPLAY "Letra maiuscula"
 
-               WHEN CODIGO-ASCII >= FUNCTION ORD('0') 
-                    AND CODIGO-ASCII <= FUNCTION ORD('9')
+               WHEN "N"
                    DISPLAY "Numero"
 
                WHEN OTHER
@@ -34,4 +32,4 @@
            END-EVALUATE
 
            STOP RUN.
-       
+       END PROGRAM VALIDA-CARACTERE.
