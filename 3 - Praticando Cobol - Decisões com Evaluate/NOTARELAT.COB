@@ -0,0 +1,84 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. NOTARELAT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT PESQUISA ASSIGN TO "..\DADOS\PESQUISA.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PESQUISA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESQUISA.
+       01  WS-PESQ-REG.
+           05 WS-PESQ-DATAHORA        PIC X(14).
+           05 WS-PESQ-NOTA            PIC 9(02).
+           05 WS-PESQ-CLASSIFICACAO   PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-PESQUISA            PIC 9(02) VALUE ZEROS.
+       01 WS-TOTAL-NOTAS            PIC 9(07) VALUE 0.
+       01 WS-SOMA-NOTAS             PIC 9(09) VALUE 0.
+       01 WS-MEDIA-NOTAS            PIC Z(05)9,99.
+       01 WS-QTD-INSATISFEITO       PIC 9(07) VALUE 0.
+       01 WS-QTD-NEUTRO             PIC 9(07) VALUE 0.
+       01 WS-QTD-SATISFEITO         PIC 9(07) VALUE 0.
+       01 WS-QTD-MUITO-SATISFEITO   PIC 9(07) VALUE 0.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL WS-FS-PESQUISA EQUAL 10.
+           PERFORM FINALIZAR.
+
+           STOP RUN.
+
+       INICIAR    SECTION.
+           OPEN INPUT PESQUISA.
+           IF WS-FS-PESQUISA NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DA PESQUISA " WS-FS-PESQUISA
+              STOP RUN
+           END-IF.
+
+           DISPLAY "RELATORIO DE SATISFACAO".
+           DISPLAY "------------------------".
+
+           READ PESQUISA NEXT RECORD.
+
+       PROCESSAR    SECTION.
+           ADD 1             TO WS-TOTAL-NOTAS.
+           ADD WS-PESQ-NOTA  TO WS-SOMA-NOTAS.
+
+           EVALUATE WS-PESQ-CLASSIFICACAO
+               WHEN "INSATISFEITO"
+                    ADD 1 TO WS-QTD-INSATISFEITO
+               WHEN "NEUTRO"
+                    ADD 1 TO WS-QTD-NEUTRO
+               WHEN "SATISFEITO"
+                    ADD 1 TO WS-QTD-SATISFEITO
+               WHEN "MUITO SATISFEITO"
+                    ADD 1 TO WS-QTD-MUITO-SATISFEITO
+           END-EVALUATE.
+
+           READ PESQUISA NEXT RECORD.
+
+       FINALIZAR    SECTION.
+           IF WS-TOTAL-NOTAS > 0
+              COMPUTE WS-MEDIA-NOTAS = WS-SOMA-NOTAS / WS-TOTAL-NOTAS
+           ELSE
+              MOVE ZEROS TO WS-MEDIA-NOTAS
+           END-IF.
+
+           DISPLAY "TOTAL DE AVALIACOES : " WS-TOTAL-NOTAS.
+           DISPLAY "MEDIA DAS NOTAS     : " WS-MEDIA-NOTAS.
+           DISPLAY "INSATISFEITO        : " WS-QTD-INSATISFEITO.
+           DISPLAY "NEUTRO              : " WS-QTD-NEUTRO.
+           DISPLAY "SATISFEITO          : " WS-QTD-SATISFEITO.
+           DISPLAY "MUITO SATISFEITO    : " WS-QTD-MUITO-SATISFEITO.
+
+           CLOSE PESQUISA.
+       END PROGRAM NOTARELAT.
