@@ -8,33 +8,167 @@
        CONFIGURATION  SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT CREDENCIAIS ASSIGN TO "..\DADOS\CREDENCIAIS.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS WS-FS-CREDENCIAIS
+           RECORD KEY IS WS-CRED-USERID.
+
+           SELECT ACESSOLOG ASSIGN TO "..\DADOS\ACESSOLOG.DAT"
+           ORGANIZATION  IS  LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-ACESSOLOG.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  CREDENCIAIS.
+       01  WS-CRED-REG.
+           05 WS-CRED-USERID        PIC X(10).
+           05 WS-CRED-NIVEL         PIC X(01).
+           05 WS-CRED-SETOR         PIC X(01).
+           05 WS-CRED-SENHA-HASH    PIC 9(10).
+
+       FD  ACESSOLOG.
+       01  WS-LOG-REG.
+           05 WS-LOG-DATAHORA       PIC X(14).
+           05 WS-LOG-USERID         PIC X(10).
+           05 WS-LOG-NIVEL          PIC X(01).
+           05 WS-LOG-SETOR          PIC X(01).
+           05 WS-LOG-RESULTADO      PIC X(01).
+      *        S = ACESSO CONCEDIDO / N = ACESSO NEGADO
+           05 WS-LOG-CREDENCIAL     PIC X(16).
+
        WORKING-STORAGE SECTION.
-       01 NIVEL                                PIC X(01).
-       01 SETOR                                PIC X(01).
-       01 CREDENCIAL                           PIC X(02).
+       01 WS-FS-CREDENCIAIS                PIC 9(02) VALUE ZEROS.
+       01 WS-FS-ACESSOLOG                  PIC 9(02) VALUE ZEROS.
+       01 WS-DATAHORA                      PIC X(14).
+       01 WS-USERID                        PIC X(10).
+       01 WS-SENHA                         PIC X(20).
+       01 WS-SENHA-HASH                    PIC 9(10) COMP.
+       01 WS-SENHA-IDX                     PIC 9(02) COMP.
+       01 WS-CREDENCIAL                    PIC X(02).
+       01 WS-ACESSO-OK                     PIC X(01) VALUE 'N'.
+           88 WS-ACESSO-CONCEDIDO              VALUE 'S'.
+
+       01 WS-USERID-IDX                    PIC 9(02) COMP.
+       01 WS-USERID-CHAR                   PIC X(01).
+       01 WS-USERID-CLASSE                 PIC X(01).
+       01 WS-USERID-OK                      PIC X(01) VALUE 'S'.
+           88 WS-USERID-VALIDO                  VALUE 'S'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
-           DISPLAY 'NIVEL:  '
-            ACCEPT NIVEL
-           DISPLAY 'SETOR:  '
-            ACCEPT SETOR
-
-           STRING NIVEL 
-                  SETOR 
-             INTO CREDENCIAL 
-           END-STRING.
-
-           EVALUATE CREDENCIAL
-               WHEN 'AX'
-                    DISPLAY "ACESSO COMPLETO"
-               WHEN 'BY'
-                    DISPLAY "ACESSO PARCIAL"
-               WHEN 'CZ'
-                    DISPLAY "ACESSO RESTRITO"
-               WHEN OTHER
-                    DISPLAY "ACESSO NEGADO"
-           END-EVALUATE.
+       MAIN-PROCEDURE.
+           PERFORM INICIAR.
+           PERFORM AUTENTICAR.
+           PERFORM REGISTRAR-LOG.
+           PERFORM FINALIZAR.
+
            STOP RUN.
+
+       INICIAR    SECTION.
+           OPEN INPUT CREDENCIAIS.
+           IF WS-FS-CREDENCIAIS NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DAS CREDENCIAIS "
+                      WS-FS-CREDENCIAIS
+              STOP RUN
+           END-IF.
+
+           OPEN EXTEND ACESSOLOG.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-DATAHORA.
+
+      *------------------- CONFERE USUARIO/SENHA NO ARQUIVO -----------*
+       AUTENTICAR    SECTION.
+           DISPLAY 'USUARIO:  '
+            ACCEPT WS-USERID
+           DISPLAY 'SENHA:    '
+            ACCEPT WS-SENHA
+
+           PERFORM CALCULAR-HASH-SENHA.
+           PERFORM VALIDAR-USERID.
+
+           MOVE 'N'      TO WS-ACESSO-OK.
+           MOVE SPACES   TO WS-CREDENCIAL.
+
+           IF NOT WS-USERID-VALIDO
+              DISPLAY "ACESSO NEGADO"
+           ELSE
+              MOVE WS-USERID TO WS-CRED-USERID
+              READ CREDENCIAIS
+
+              IF WS-FS-CREDENCIAIS EQUAL ZEROS
+                 AND WS-SENHA-HASH EQUAL WS-CRED-SENHA-HASH
+                 STRING WS-CRED-NIVEL
+                        WS-CRED-SETOR
+                   INTO WS-CREDENCIAL
+                 END-STRING
+
+                 EVALUATE WS-CREDENCIAL
+                     WHEN 'AX'
+                          MOVE 'S' TO WS-ACESSO-OK
+                          DISPLAY "ACESSO COMPLETO"
+                     WHEN 'BY'
+                          MOVE 'S' TO WS-ACESSO-OK
+                          DISPLAY "ACESSO PARCIAL"
+                     WHEN 'CZ'
+                          MOVE 'S' TO WS-ACESSO-OK
+                          DISPLAY "ACESSO RESTRITO"
+                     WHEN OTHER
+                          DISPLAY "ACESSO NEGADO"
+                 END-EVALUATE
+              ELSE
+                 DISPLAY "ACESSO NEGADO"
+              END-IF
+           END-IF.
+
+      *------------------- CONFERE QUE O USUARIO E ALFANUMERICO -------*
+       VALIDAR-USERID    SECTION.
+           MOVE 'S' TO WS-USERID-OK.
+           MOVE 1   TO WS-USERID-IDX.
+           PERFORM TESTAR-CARACTERE-USERID
+               UNTIL WS-USERID-IDX > 10 OR NOT WS-USERID-VALIDO.
+
+       TESTAR-CARACTERE-USERID    SECTION.
+           MOVE WS-USERID (WS-USERID-IDX:1) TO WS-USERID-CHAR.
+           IF WS-USERID-CHAR NOT EQUAL SPACE
+              CALL "CLASSCAR" USING WS-USERID-CHAR WS-USERID-CLASSE
+              IF WS-USERID-CLASSE EQUAL "O"
+                 MOVE 'N' TO WS-USERID-OK
+              END-IF
+           END-IF.
+           ADD 1 TO WS-USERID-IDX.
+
+      *------------------- CALCULA O HASH DA SENHA DIGITADA -----------*
+       CALCULAR-HASH-SENHA    SECTION.
+           MOVE 0 TO WS-SENHA-HASH.
+           MOVE 1 TO WS-SENHA-IDX.
+           PERFORM ACUMULAR-HASH-SENHA UNTIL WS-SENHA-IDX > 20.
+
+       ACUMULAR-HASH-SENHA    SECTION.
+           COMPUTE WS-SENHA-HASH =
+                   FUNCTION MOD (((WS-SENHA-HASH * 31) +
+                       FUNCTION ORD (WS-SENHA (WS-SENHA-IDX:1))),
+                       999999999)
+           ADD 1 TO WS-SENHA-IDX.
+
+      *------------------- GRAVA A TENTATIVA NO LOG DE ACESSO ---------*
+       REGISTRAR-LOG    SECTION.
+           MOVE WS-DATAHORA    TO WS-LOG-DATAHORA.
+           MOVE WS-USERID      TO WS-LOG-USERID.
+           MOVE WS-CRED-NIVEL  TO WS-LOG-NIVEL.
+           MOVE WS-CRED-SETOR  TO WS-LOG-SETOR.
+           MOVE WS-CREDENCIAL  TO WS-LOG-CREDENCIAL.
+
+           IF WS-ACESSO-CONCEDIDO
+              MOVE 'S' TO WS-LOG-RESULTADO
+           ELSE
+              MOVE 'N' TO WS-LOG-RESULTADO
+           END-IF.
+
+           WRITE WS-LOG-REG.
+
+       FINALIZAR    SECTION.
+           CLOSE CREDENCIAIS.
+           CLOSE ACESSOLOG.
        END PROGRAM CREDENCIAL.
