@@ -8,20 +8,88 @@
        CONFIGURATION  SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT   SECTION.
+       FILE-CONTROL.
+           SELECT FRAUDEREV ASSIGN TO "..\DADOS\FRAUDEREV.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-FS-FRAUDEREV
+           RECORD KEY IS WS-FRAUDE-NUMERO.
+
+           SELECT FRAUDECTL ASSIGN TO "..\DADOS\FRAUDECTL.DAT"
+           ORGANIZATION  IS  INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS WS-FS-FRAUDECTL
+           RECORD KEY IS WS-CTL-CHAVE.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRAUDEREV.
+       01  WS-FRAUDE-REG.
+           05 WS-FRAUDE-NUMERO         PIC 9(08).
+           05 WS-FRAUDE-DATAHORA       PIC X(14).
+           05 WS-FRAUDE-ORIGEM         PIC X(01).
+           05 WS-FRAUDE-VALOR          PIC 9(06).
+           05 WS-FRAUDE-STATUS         PIC X(30).
+
+       FD  FRAUDECTL.
+       01  WS-CTL-REG.
+           05 WS-CTL-CHAVE              PIC X(01).
+           05 WS-CTL-ULTIMO-FRAUDE      PIC 9(08).
+
        WORKING-STORAGE SECTION.
+       01 WS-FS-FRAUDEREV                  PIC 9(02) VALUE ZEROS.
+       01 WS-FS-FRAUDECTL                  PIC 9(02) VALUE ZEROS.
+       01 WS-NUMERO-FRAUDE                 PIC 9(08).
+       01 WS-STATUS-TEXTO                  PIC X(30) VALUE SPACES.
+       01 WS-PRECISA-REVISAO               PIC X(01) VALUE 'N'.
+           88 WS-TRANSACAO-PRECISA-REVISAO     VALUE 'S'.
+
        01 ORIGEM                       PIC X(01).
        01 VALOR                        PIC 9(06).
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INICIAR.
+
+           PERFORM ENTRADA.
 
-       PERFORM ENTRADA
+           PERFORM PROCESSA.
 
-       PERFORM PROCESSA
+           PERFORM FINALIZAR.
 
            STOP RUN.
 
+      *------------------- ABRE O ARQUIVO DE REVISAO DE FRAUDE --------*
+       INICIAR    SECTION.
+           OPEN I-O FRAUDECTL.
+           IF WS-FS-FRAUDECTL EQUAL 35
+              CLOSE FRAUDECTL
+              OPEN OUTPUT FRAUDECTL
+              MOVE "1" TO WS-CTL-CHAVE
+              MOVE 0   TO WS-CTL-ULTIMO-FRAUDE
+              WRITE WS-CTL-REG
+              CLOSE FRAUDECTL
+              OPEN I-O FRAUDECTL
+           END-IF.
+           IF WS-FS-FRAUDECTL NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO FRAUDECTL " WS-FS-FRAUDECTL
+              STOP RUN
+           END-IF.
+
+           OPEN I-O FRAUDEREV.
+           IF WS-FS-FRAUDEREV EQUAL 35
+              CLOSE FRAUDEREV
+              OPEN OUTPUT FRAUDEREV
+              CLOSE FRAUDEREV
+              OPEN I-O FRAUDEREV
+           END-IF.
+           IF WS-FS-FRAUDEREV NOT EQUAL ZEROS
+              DISPLAY "ERRO NA ABERTURA DO FRAUDEREV " WS-FS-FRAUDEREV
+              STOP RUN
+           END-IF.
+
        ENTRADA     SECTION.
            DISPLAY 'Digite a origem da transacao (I/E): '.
             ACCEPT ORIGEM.
@@ -29,18 +97,48 @@
 
            DISPLAY 'Digite o valor da transacao: '.
             ACCEPT VALOR.
-       
+
        PROCESSA    SECTION.
-           
+           MOVE 'N' TO WS-PRECISA-REVISAO.
+
            EVALUATE TRUE
                WHEN ORIGEM = 'I' AND VALOR <= 1000
-                    DISPLAY "Status: Segura"
+                    MOVE "Segura" TO WS-STATUS-TEXTO
                WHEN ORIGEM = 'I' AND VALOR > 1000
-                    DISPLAY "Status: Revisar valor elevado"
+                    MOVE "Revisar valor elevado" TO WS-STATUS-TEXTO
+                    MOVE 'S' TO WS-PRECISA-REVISAO
                WHEN ORIGEM = 'E' AND VALOR <= 500
-                    DISPLAY "Status: Segura com atencao"
+                    MOVE "Segura com atencao" TO WS-STATUS-TEXTO
                WHEN ORIGEM = 'E' AND VALOR > 500
-                    DISPLAY "Status: Alerta de Seguranca"
+                    MOVE "Alerta de Seguranca" TO WS-STATUS-TEXTO
+                    MOVE 'S' TO WS-PRECISA-REVISAO
                WHEN OTHER
-                    DISPLAY "Transacao invalida"
+                    MOVE "Transacao invalida" TO WS-STATUS-TEXTO
            END-EVALUATE.
+
+           DISPLAY "Status: " WS-STATUS-TEXTO.
+
+           IF WS-TRANSACAO-PRECISA-REVISAO
+              PERFORM REGISTRAR-FRAUDE
+           END-IF.
+
+      *------------------- GRAVA A TRANSACAO NA FILA DE REVISAO -------*
+       REGISTRAR-FRAUDE    SECTION.
+           MOVE "1" TO WS-CTL-CHAVE.
+           READ FRAUDECTL.
+           ADD 1 TO WS-CTL-ULTIMO-FRAUDE.
+           REWRITE WS-CTL-REG.
+           MOVE WS-CTL-ULTIMO-FRAUDE TO WS-NUMERO-FRAUDE.
+
+           MOVE WS-NUMERO-FRAUDE             TO WS-FRAUDE-NUMERO.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-FRAUDE-DATAHORA.
+           MOVE ORIGEM                       TO WS-FRAUDE-ORIGEM.
+           MOVE VALOR                        TO WS-FRAUDE-VALOR.
+           MOVE WS-STATUS-TEXTO              TO WS-FRAUDE-STATUS.
+
+           WRITE WS-FRAUDE-REG.
+
+       FINALIZAR    SECTION.
+           CLOSE FRAUDEREV.
+           CLOSE FRAUDECTL.
+       END PROGRAM TRANSACAO.
